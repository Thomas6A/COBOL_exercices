@@ -7,30 +7,39 @@
        
        01 WS-INPUT-1    PIC 9(3).
        01 WS-INPUT-2    PIC 9(3).
+       01 WS-ORIG-1     PIC 9(3).
+       01 WS-ORIG-2     PIC 9(3).
+       01 WS-PPCM       PIC 9(6).
 
        PROCEDURE DIVISION.
-       
+
        DISPLAY "Saisir le premier nombre".
        ACCEPT WS-INPUT-1.
-       
-          
+
+
        DISPLAY "Saisir le deuxieme nombre".
        ACCEPT WS-INPUT-2.
 
-       PERFORM UNTIL WS-INPUT-1 < WS-INPUT-2
+       MOVE WS-INPUT-1 TO WS-ORIG-1.
+       MOVE WS-INPUT-2 TO WS-ORIG-2.
+
+       PERFORM UNTIL WS-INPUT-1 = WS-INPUT-2
 
            IF WS-INPUT-1 > WS-INPUT-2
               COMPUTE WS-INPUT-1 = WS-INPUT-1 - WS-INPUT-2
-           ELSE 
-              COMPUTE WS-INPUT-2 = WS-INPUT-2 - WS-INPUT-1 
+           ELSE
+              COMPUTE WS-INPUT-2 = WS-INPUT-2 - WS-INPUT-1
            END-IF
 
 
        END-PERFORM.
 
-           
+
        DISPLAY "Le PGCD est : " WS-INPUT-1.
 
+       COMPUTE WS-PPCM = (WS-ORIG-1 * WS-ORIG-2) / WS-INPUT-1.
+       DISPLAY "Le PPCM est : " WS-PPCM.
+
 
        STOP RUN.
 
