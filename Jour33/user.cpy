@@ -0,0 +1,6 @@
+      *Copybook partagé entre usermain.cbl et validate.cbl : structure
+      *d'un enregistrement du fichier users.dat.
+       01  USER-RECORD.
+           05  ID-USER         PIC 9(10).
+           05  NOM             PIC X(50).
+           05  EMAIL           PIC X(50).
