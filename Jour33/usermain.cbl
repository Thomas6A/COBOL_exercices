@@ -12,7 +12,8 @@
            ORGANIZATION IS LINE SEQUENTIAL.
 
        SELECT FICHIER-LOG ASSIGN TO "errors.log"
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUT-LOG.
 
        DATA DIVISION.
 
@@ -25,20 +26,103 @@
        01 F-LOG    PIC X(84).
 
        WORKING-STORAGE SECTION.
-       
+
+      *Identifiants de connexion à la base, saisis au lancement comme
+      *dans main_sql.cbl (Jour34), pour que l'appel à checkuser
+      *ci-dessous s'exécute sur une connexion réellement établie
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  USERNAME           PIC X(30).
+       01  PASSWD             PIC X(30).
+       01  DBNAME             PIC X(10).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      *Tableau des utilisateurs du batch, dimensionné au lancement
+      *sur le nombre réel de lignes de users.dat au lieu d'une
+      *taille figée à 3, afin qu'un lot d'onboarding plus important
+      *ne déborde plus silencieusement du tableau
        01 WS-USER-TAB.
-           05 WS-USER    OCCURS 3 TIMES.
+           05 WS-USER    OCCURS 1 TO 999 TIMES
+               DEPENDING ON WS-MAX-TAB.
                10 WS-ID-USER    PIC 9(10).
                10 WS-NOM        PIC X(50).
                10 WS-EMAIL      PIC X(50).
                10 WS-CODE       PIC 9.
-
-       77 WS-INDEX        PIC 9    VALUE 0.
-       77 WS-MAX-TAB      PIC 9.
-       77 WS-EOF          PIC X    VALUE 'F'.
+               10 WS-DOUBLON    PIC X    VALUE 'N'.
+                   88 WS-EST-DOUBLON      VALUE 'O'.
+
+       77 WS-INDEX        PIC 9(3)  VALUE 0.
+       77 WS-INDEX-2      PIC 9(3)  VALUE 0.
+       77 WS-MAX-TAB      PIC 9(3)  VALUE 1.
+       77 WS-EOF          PIC X     VALUE 'F'.
+       77 WS-NB-VALIDES   PIC 9(3)  VALUE 0.
+       77 WS-NB-REJETES   PIC 9(3)  VALUE 0.
+       77 WS-NB-DEJA      PIC 9(3)  VALUE 0.
+
+      *Champs utilisés pour l'appel à checkuser (Jour34), qui compare
+      *un identifiant validé à la table users de la base de données
+      *avant de le compter comme un nouvel utilisateur à onboarder
+       77 WS-ID-USER-X    PIC X(10).
+       77 WS-EXISTE-BASE  PIC X     VALUE 'N'.
+           88 WS-DEJA-EN-BASE       VALUE 'O'.
+
+      *Statut du fichier journal, utilisé pour détecter un premier
+      *lancement (fichier inexistant) où OPEN EXTEND échoue
+       77 WS-STATUT-LOG   PIC XX.
 
        PROCEDURE DIVISION.
 
+      *Connexion à la base avant la validation du lot, pour que le
+      *croisement avec checkuser (Jour34) plus bas trouve une session
+      *SQL active au lieu d'échouer silencieusement à chaque appel
+           DISPLAY "Utilisateur de connexion : ".
+           ACCEPT USERNAME.
+           DISPLAY "Mot de passe de connexion : ".
+           ACCEPT PASSWD.
+           DISPLAY "Nom de la base de données : ".
+           ACCEPT DBNAME.
+
+           DISPLAY "Connexion à la base de données...".
+           EXEC SQL
+                CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+           END-EXEC.
+           IF SQLCODE NOT = 0
+               DISPLAY "Erreur de connexion SQLCODE: " SQLCODE
+               STOP RUN
+           END-IF.
+
+      *Premier passage sur users.dat, uniquement pour compter les
+      *lignes et dimensionner WS-MAX-TAB avant de remplir le tableau
+           OPEN INPUT FICHIER-USER.
+
+           MOVE 0 TO WS-MAX-TAB.
+
+           PERFORM UNTIL WS-EOF = 'T'
+
+               READ FICHIER-USER
+
+                   AT END
+                       MOVE 'T' TO WS-EOF
+
+                   NOT AT END
+                       ADD 1 TO WS-MAX-TAB
+
+               END-READ
+
+           END-PERFORM.
+
+           CLOSE FICHIER-USER.
+
+      *Un fichier vide donnerait un tableau de taille 0, ce qui n'est
+      *pas autorisé pour une table OCCURS DEPENDING ON
+           IF WS-MAX-TAB = 0
+               MOVE 1 TO WS-MAX-TAB
+           END-IF.
+
+           MOVE 'F' TO WS-EOF.
+           MOVE 0 TO WS-INDEX.
+
            OPEN INPUT FICHIER-USER.
 
            PERFORM UNTIL WS-EOF = 'T'
@@ -47,7 +131,6 @@
 
                    AT END
                        MOVE 'T' TO WS-EOF
-                       MOVE WS-INDEX TO WS-MAX-TAB
 
                    NOT AT END
                        ADD 1 TO WS-INDEX
@@ -59,7 +142,7 @@
 
            CLOSE FICHIER-USER.
 
-           PERFORM VARYING WS-INDEX FROM 1 BY 1 
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
                UNTIL WS-INDEX > WS-MAX-TAB
 
                CALL "validate" USING WS-USER(WS-INDEX)
@@ -67,15 +150,54 @@
                MOVE RETURN-CODE TO WS-CODE(WS-INDEX)
 
 
-           END-PERFORM.    
+           END-PERFORM.
+
+      *Repérage des identifiants en double dans le lot : les deux
+      *occurrences sont marquées, même si chacune est par ailleurs
+      *numériquement valide, car validate.cbl ne voit qu'un
+      *enregistrement à la fois et ne peut pas détecter ce cas
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+               UNTIL WS-INDEX > WS-MAX-TAB
+
+               PERFORM VARYING WS-INDEX-2 FROM WS-INDEX BY 1
+                   UNTIL WS-INDEX-2 > WS-MAX-TAB
+
+                   IF WS-INDEX NOT EQUAL WS-INDEX-2
+                       AND WS-ID-USER(WS-INDEX)
+                           EQUAL WS-ID-USER(WS-INDEX-2)
+                       SET WS-EST-DOUBLON(WS-INDEX)   TO TRUE
+                       SET WS-EST-DOUBLON(WS-INDEX-2) TO TRUE
+                   END-IF
 
-           OPEN OUTPUT FICHIER-LOG.
+               END-PERFORM
 
-           PERFORM VARYING WS-INDEX FROM 1 BY 1 
+           END-PERFORM.
+
+           OPEN EXTEND FICHIER-LOG.
+
+           IF WS-STATUT-LOG = "35"
+               OPEN OUTPUT FICHIER-LOG
+           END-IF.
+
+           MOVE SPACES TO F-LOG.
+           STRING "--- Lancement du " FUNCTION CURRENT-DATE(1:8)
+                  " ---"
+                  INTO F-LOG
+           END-STRING.
+           WRITE F-LOG.
+
+           MOVE 0 TO WS-NB-VALIDES.
+           MOVE 0 TO WS-NB-REJETES.
+           MOVE 0 TO WS-NB-DEJA.
+
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
                UNTIL WS-INDEX > WS-MAX-TAB
 
                IF WS-CODE(WS-INDEX) = 1
 
+                   ADD 1 TO WS-NB-REJETES
+
+                   MOVE SPACES TO F-LOG
                    STRING "[Ligne "
                           WS-INDEX
                           "] Erreur : Email invalide "
@@ -84,26 +206,99 @@
                    END-STRING
 
                    WRITE F-LOG
-                   
-               ELSE IF WS-CODE(WS-INDEX) = 2   
 
+               ELSE IF WS-CODE(WS-INDEX) = 2
+
+                   ADD 1 TO WS-NB-REJETES
+
+                   MOVE SPACES TO F-LOG
                    STRING "[Ligne "
                           WS-INDEX
                           "] Erreur : id invalide "
-                          WS-EMAIL(WS-INDEX)
+                          WS-ID-USER(WS-INDEX)
                           INTO F-LOG
                    END-STRING
 
                    WRITE F-LOG
 
+               ELSE
+
+                   IF WS-EST-DOUBLON(WS-INDEX)
+
+                       ADD 1 TO WS-NB-REJETES
+
+                       MOVE SPACES TO F-LOG
+                       STRING "[Ligne "
+                              WS-INDEX
+                              "] Erreur : id en double "
+                              WS-ID-USER(WS-INDEX)
+                              INTO F-LOG
+                       END-STRING
+
+                       WRITE F-LOG
+
+                   ELSE
+
+      *Un identifiant validé et non doublon dans le lot est encore
+      *comparé à la table users de la base (Jour34) avant d'être
+      *compté comme un nouvel utilisateur, pour ne pas ré-onboarder
+      *quelqu'un déjà présent en base
+                       MOVE WS-ID-USER(WS-INDEX) TO WS-ID-USER-X
+                       CALL "checkuser" USING WS-ID-USER-X
+                           WS-EXISTE-BASE
+
+                       IF WS-DEJA-EN-BASE
+
+                           ADD 1 TO WS-NB-DEJA
+
+                           MOVE SPACES TO F-LOG
+                           STRING "[Ligne "
+                                  WS-INDEX
+                                  "] Info : id déjà en base "
+                                  WS-ID-USER(WS-INDEX)
+                                  INTO F-LOG
+                           END-STRING
+
+                           WRITE F-LOG
+
+                       ELSE
+
+                           ADD 1 TO WS-NB-VALIDES
+
+                       END-IF
+
+                   END-IF
+
                END-IF
 
 
-           END-PERFORM.    
+           END-PERFORM.
+
+           MOVE SPACES TO F-LOG.
+           STRING "Bilan : "
+                  WS-MAX-TAB
+                  " traité(s), "
+                  WS-NB-VALIDES
+                  " valide(s), "
+                  WS-NB-DEJA
+                  " déjà en base, "
+                  WS-NB-REJETES
+                  " rejeté(s)"
+                  INTO F-LOG
+           END-STRING.
+
+           WRITE F-LOG.
 
            CLOSE FICHIER-LOG.
 
-       STOP RUN.    
+      *RETURN-CODE porte encore le code renvoyé par le dernier
+      *CALL "validate"/"checkuser" du lot ; on le remet à zéro pour
+      *que le statut de sortie du job reflète le résultat du
+      *traitement dans son ensemble plutôt que celui du dernier
+      *enregistrement
+           MOVE 0 TO RETURN-CODE.
+
+       STOP RUN.
 
        
        
\ No newline at end of file
