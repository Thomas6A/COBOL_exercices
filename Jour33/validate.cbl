@@ -5,28 +5,75 @@
        DATA DIVISION.
 
        WORKING-STORAGE SECTION.
-       
-       01 WS-COUNT        PIC 9.
-       
+
+       01 WS-COUNT-AT      PIC 9.
+      *Position du "@" et longueur réelle (hors espaces de fin) de
+      *l'adresse, relevées par un simple balayage caractère par
+      *caractère
+       01 WS-POS-AT        PIC 99   VALUE 0.
+       01 WS-POS-POINT     PIC 99   VALUE 0.
+       01 WS-LEN-EMAIL     PIC 99   VALUE 0.
+       01 WS-INDEX-V       PIC 99.
+
        LINKAGE SECTION.
-       
+
        COPY "user.cpy".
 
        PROCEDURE DIVISION USING USER-RECORD.
 
-           MOVE 0 TO WS-COUNT
+           MOVE 0 TO WS-COUNT-AT
+           MOVE 0 TO WS-POS-AT
+           MOVE 0 TO WS-POS-POINT
+           MOVE 0 TO WS-LEN-EMAIL
+
+           INSPECT EMAIL TALLYING WS-COUNT-AT FOR ALL "@"
+
+           PERFORM VARYING WS-INDEX-V FROM 1 BY 1
+               UNTIL WS-INDEX-V > 50
 
-           INSPECT EMAIL TALLYING WS-COUNT FOR ALL "@".
+               IF EMAIL(WS-INDEX-V:1) NOT EQUAL SPACE
+                   MOVE WS-INDEX-V TO WS-LEN-EMAIL
+               END-IF
 
-           IF WS-COUNT NOT EQUAL 1
+               IF EMAIL(WS-INDEX-V:1) EQUAL "@"
+                   AND WS-POS-AT EQUAL 0
+                   MOVE WS-INDEX-V TO WS-POS-AT
+               END-IF
+
+           END-PERFORM
+
+      *Le point du domaine ne compte que s'il vient après le "@" ;
+      *seul le premier rencontré après celui-ci est retenu
+           IF WS-POS-AT NOT EQUAL 0
+               PERFORM VARYING WS-INDEX-V FROM WS-POS-AT BY 1
+                   UNTIL WS-INDEX-V > WS-LEN-EMAIL
+
+                   IF EMAIL(WS-INDEX-V:1) EQUAL "."
+                       AND WS-POS-POINT EQUAL 0
+                       MOVE WS-INDEX-V TO WS-POS-POINT
+                   END-IF
+
+               END-PERFORM
+           END-IF
+
+      *Une adresse valide contient exactement un "@", au moins un
+      *caractère avant lui, un domaine après lui, et un point dans
+      *ce domaine qui ne soit ni collé au "@" ni le dernier caractère
+           IF WS-COUNT-AT NOT EQUAL 1
+              GOBACK RETURNING 1
+           ELSE IF WS-POS-AT EQUAL 1 OR WS-POS-AT EQUAL WS-LEN-EMAIL
+              GOBACK RETURNING 1
+           ELSE IF WS-POS-POINT EQUAL 0
+              OR WS-POS-POINT EQUAL WS-POS-AT + 1
+              OR WS-POS-POINT EQUAL WS-LEN-EMAIL
               GOBACK RETURNING 1
            ELSE IF ID-USER NOT NUMERIC
-              GOBACK RETURNING 2 
-           ELSE 
-              GOBACK RETURNING 0 
+              GOBACK RETURNING 2
+           ELSE
+              GOBACK RETURNING 0
            END-IF.
 
-       END PROGRAM "validate".     
+       END PROGRAM "validate".
 
        
 
