@@ -2,18 +2,95 @@
        PROGRAM-ID. princip.
        AUTHOR. Thomas Baudrin.
 
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+      *Alias du fichier noms lu ligne par ligne
+       SELECT FICHIER-NOMS ASSIGN TO "noms.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+      *Alias du fichier d'accueil écris ligne par ligne
+       SELECT FICHIER-ACCUEIL ASSIGN TO "accueil.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+
+       FILE SECTION.
+
+      *Définition du fichier noms, chaque ligne contenant un nom
+       FD FICHIER-NOMS.
+       01 F-NOM              PIC X(20).
+
+      *Définition du fichier d'accueil, chaque ligne contenant le
+      *message de bienvenue d'un nom suivi du nombre de ses caractères
+       FD FICHIER-ACCUEIL.
+       01 F-LIGNE-ACCUEIL    PIC X(50).
+
        WORKING-STORAGE SECTION.
-       
+
        01 WS-NOM       PIC X(20)       VALUE "Nom".
        01 WS-RESULT    PIC X(30).
        01 WS-COUNT     PIC 99.
 
+      *Version éditée du nombre de caractères pour l'écriture du
+      *rapport d'accueil
+       77 WS-COUNT-ED             PIC Z9.
+
+      *Variable contenant un boolean pour savoir si la lecture du
+      *fichier est terminé
+       77 WS-FIN-FICHIER          PIC X                 VALUE 'F'.
+      *Nombre de noms réellement lus dans le fichier
+       77 WS-NB-NOMS              PIC 99                VALUE 0.
+
        PROCEDURE DIVISION.
 
-           CALL "greet" USING WS-NOM WS-RESULT.
-           DISPLAY WS-RESULT.
-           CALL "countchar" USING WS-NOM WS-COUNT.
-           DISPLAY "Nb : " WS-COUNT
+      *Ouverture des fichiers noms et accueil
+           OPEN INPUT FICHIER-NOMS.
+           OPEN OUTPUT FICHIER-ACCUEIL.
+
+      *Boucle se terminant à la fin de la lecture du fichier noms
+           PERFORM UNTIL WS-FIN-FICHIER = 'T'
+
+      *Instruction permettant la lecture du fichier
+               READ FICHIER-NOMS
+
+      *A la fin de la lecture on change la valeur de WS-FIN-FICHIER
+                   AT END
+                       MOVE 'T' TO WS-FIN-FICHIER
+
+      *Pour chaque nom lu, on obtient son message de bienvenue et son
+      *nombre de caractères en réutilisant les mêmes sous-programmes
+      *qu'à l'origine appelés une seule fois pour WS-NOM en dur
+                   NOT AT END
+                       MOVE F-NOM TO WS-NOM
+                       ADD 1 TO WS-NB-NOMS
+
+      *WS-RESULT vidé avant chaque appel : "greet" ne fait que STRING
+      *dedans sans l'initialiser, un nom plus court laisserait sinon
+      *les derniers caractères de la salutation précédente en fin
+      *de zone une fois écrite dans le fichier
+                       MOVE SPACES TO WS-RESULT
+                       CALL "greet" USING WS-NOM WS-RESULT
+                       CALL "countchar" USING WS-NOM WS-COUNT
+
+                       MOVE WS-COUNT TO WS-COUNT-ED
+
+                       MOVE SPACES TO F-LIGNE-ACCUEIL
+                       STRING FUNCTION TRIM(WS-RESULT) DELIMITED BY SIZE
+                           " (" WS-COUNT-ED " caractères)"
+                           INTO F-LIGNE-ACCUEIL
+                       WRITE F-LIGNE-ACCUEIL
+
+               END-READ
+
+           END-PERFORM.
+
+           CLOSE FICHIER-NOMS.
+           CLOSE FICHIER-ACCUEIL.
+
+           DISPLAY "Noms traités : " WS-NB-NOMS.
 
-       STOP RUN.    
+           STOP RUN.
