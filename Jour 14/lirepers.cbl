@@ -57,13 +57,31 @@
            05 WS-ANNEE-LINE    PIC X(4).
 
 
-      *Variable contenant la taille du fichier initialiser à 10 
+      *Variable contenant la taille du fichier initialiser à 10
        77 WS-MAX-FICHIER       PIC 99            VALUE 10.
-      *Boolean permettant de vérifier si on a fini de lire le fichier 
+      *Nombre de personnes réellement lues dans le fichier
+       77 WS-NB-PERSONNES      PIC 99            VALUE 0.
+      *Boolean permettant de vérifier si on a fini de lire le fichier
        77 WS-FIN-FICHIER       PIC X             VALUE 'N'.
-      *Variable contenant la saisi de l'utilisateur 
+      *Variable contenant la saisi de l'utilisateur
        77 WS-INPUT             PIC X(15).
 
+      *Choix du mode de recherche dans le menu
+       77 WS-CHOIX             PIC 9.
+      *Version débarrassée des espaces de fin de la saisie, et sa
+      *longueur, utilisées pour la recherche par nom partiel
+       77 WS-INPUT-TRIM        PIC X(15).
+       77 WS-INPUT-LEN         PIC 99.
+      *Décalage courant dans le nom lors de la recherche partielle
+       77 WS-OFFSET            PIC 99.
+      *Boolean indiquant si au moins une personne a été trouvée
+       77 WS-TROUVE            PIC X             VALUE 'N'.
+      *Mois de naissance recherché pour la liste d'anniversaires
+       77 WS-MOIS-RECHERCHE    PIC 99.
+      *Bornes d'age saisies pour la recherche par tranche d'age
+       77 WS-AGE-MIN           PIC 99.
+       77 WS-AGE-MAX           PIC 99.
+
       *Groupe de variable contenant la date actuelle
        01 WS-CURRENT-DATE.
            05 WS-CURRENT-YEAR  PIC 9(4).
@@ -73,6 +91,11 @@
       *Variable permettant de contenir l'age de la personne
        77 WS-AGE               PIC 99.
 
+      *Total de contrôle affiché à la fermeture du fichier : aucune
+      *personne n'étant filtrée à la lecture, le nombre conservé est
+      *toujours égal au nombre lu et le rejeté toujours à zéro
+       77 WS-NB-REJETEES       PIC 99            VALUE 0.
+
        PROCEDURE DIVISION.
        
       *Initialisation de l'index à 1 
@@ -107,63 +130,66 @@
       *Fermeture du fichier
        CLOSE FICHIER-PERSONNES.
 
-      *Boucle permettant l'affichage du tableau
-       PERFORM VARYING WS-INDEX FROM 1 BY 1 
-           UNTIL WS-INDEX > WS-MAX-FICHIER
-           
-      *Appel du paragraphe permettant l'affichage d'une ligne     
-           PERFORM 0100-AFFICHAGE THRU 0100-AFFICHAGE-END
+      *Le nombre de personnes réellement lues est l'index atteint
+      *moins 1
+       COMPUTE WS-NB-PERSONNES = WS-INDEX - 1.
 
-       END-PERFORM. 
+      *Total de contrôle : personnes lues, conservées et rejetées,
+      *pour permettre de vérifier que rien n'a été perdu à la lecture
+       DISPLAY "Personnes lues : " WS-NB-PERSONNES
+       DISPLAY "Personnes conservées : " WS-NB-PERSONNES
+       DISPLAY "Personnes rejetées : " WS-NB-REJETEES.
 
-      *Réinitialisation de WS-INDEX
-       MOVE 1 TO WS-INDEX.
+      *Boucle permettant l'affichage du tableau
+       PERFORM VARYING WS-INDEX FROM 1 BY 1
+           UNTIL WS-INDEX > WS-NB-PERSONNES
 
-      *Affichage de l'instruction et saisi de l'utilisateur
-       DISPLAY "Saisir un nom"
-       ACCEPT WS-INPUT.
+      *Appel du paragraphe permettant l'affichage d'une ligne
+           PERFORM 0100-AFFICHAGE THRU 0100-AFFICHAGE-END
 
-      *Instruction permettant la recherche dans le tableau
-      *Si rien est trouvé affichage d'un message
-       SEARCH WS-PERSONNE VARYING WS-INDEX
-           AT END DISPLAY "Individu non trouvé"
+       END-PERFORM.
 
-      *Arret dès que l'un des noms correpond à l'input
-           WHEN WS-NOM(WS-INDEX) = WS-INPUT
+      *Affichage du menu de recherche et saisi du choix
+       DISPLAY "1. Recherche par nom (partielle)"
+       DISPLAY "2. Liste des anniversaires d'un mois donné"
+       DISPLAY "3. Liste par tranche d'age"
+       ACCEPT WS-CHOIX.
 
-      *Appel du paragraphe permettant l'affichage d'une ligne 
-               PERFORM 0100-AFFICHAGE THRU 0100-AFFICHAGE-END
+       EVALUATE WS-CHOIX
 
-      *Ajout de la date actuelle dans WS-CURRENT-DATE
-               MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+      *Recherche par nom partiel : toute personne dont le nom contient
+      *la saisie est affichée, plus son age
+           WHEN 1
+               DISPLAY "Saisir un nom ou une partie du nom"
+               ACCEPT WS-INPUT
+               PERFORM 0300-RECHERCHE-PARTIELLE
+                   THRU 0300-RECHERCHE-PARTIELLE-END
 
-      *Soustraction de l'année de naissance à l'année actuelle, nous 
-      *donnat l'age         
-               SUBTRACT WS-ANNEE(WS-INDEX) FROM WS-CURRENT-YEAR 
-                   GIVING WS-AGE
+      *Liste de toutes les personnes nées dans le mois saisi
+           WHEN 2
+               DISPLAY "Saisir le mois de naissance recherché (1-12)"
+               ACCEPT WS-MOIS-RECHERCHE
+               PERFORM 0400-RECHERCHE-MOIS THRU 0400-RECHERCHE-MOIS-END
 
-      *Condition vérifiant si le mois actulle est inférieur au mois de
-      *naissance ou si le jour actuelle est inférieur au jour de 
-      *naissance si le mois est identique
-               IF WS-CURRENT-MONTH < WS-MOIS(WS-INDEX) 
-                   OR (WS-CURRENT-MONTH = WS-MOIS(WS-INDEX)
-                   AND WS-CURRENT-DAY < WS-JOUR(WS-INDEX))
-
-      *Soustraction de 1 dans l'age si vrai
-                   SUBTRACT 1 FROM WS-AGE GIVING WS-AGE    
+      *Liste de toutes les personnes dont l'age calculé tombe dans la
+      *tranche saisie
+           WHEN 3
+               DISPLAY "Saisir l'age minimum"
+               ACCEPT WS-AGE-MIN
+               DISPLAY "Saisir l'age maximum"
+               ACCEPT WS-AGE-MAX
+               PERFORM 0500-RECHERCHE-AGE THRU 0500-RECHERCHE-AGE-END
 
-               END-IF
+           WHEN OTHER
+               DISPLAY "Choix invalide"
 
-      *Affichade de l'age
-               DISPLAY "Son age est de " WS-AGE " ans"
+       END-EVALUATE.
 
-       END-SEARCH.
+       STOP RUN.
 
-       STOP RUN.   
-       
-      ****************************************************************** 
+      ******************************************************************
 
-      *Paragraphe permettant l'association des variables de tableaux à 
+      *Paragraphe permettant l'association des variables de tableaux à
       *celles d'affichages et efin permettre de les afficher
        0100-AFFICHAGE.
 
@@ -178,7 +204,142 @@
 
       *Fin du paragraphe
        0100-AFFICHAGE-END.
-           EXIT 
+           EXIT
+       .
+
+      ******************************************************************
+
+      *Paragraphe calculant l'age de la personne à WS-INDEX à partir
+      *de la date du jour et de sa date de naissance
+       0200-CALCUL-AGE.
+
+      *Ajout de la date actuelle dans WS-CURRENT-DATE
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+
+      *Soustraction de l'année de naissance à l'année actuelle, nous
+      *donnant l'age
+           SUBTRACT WS-ANNEE(WS-INDEX) FROM WS-CURRENT-YEAR
+               GIVING WS-AGE
+
+      *Condition vérifiant si le mois actuel est inférieur au mois de
+      *naissance ou si le jour actuel est inférieur au jour de
+      *naissance si le mois est identique
+           IF WS-CURRENT-MONTH < WS-MOIS(WS-INDEX)
+               OR (WS-CURRENT-MONTH = WS-MOIS(WS-INDEX)
+               AND WS-CURRENT-DAY < WS-JOUR(WS-INDEX))
+
+      *Soustraction de 1 dans l'age si vrai
+               SUBTRACT 1 FROM WS-AGE GIVING WS-AGE
+
+           END-IF
+       .
+
+      *Fin du paragraphe
+       0200-CALCUL-AGE-END.
+           EXIT
+       .
+
+      ******************************************************************
+
+      *Paragraphe affichant toute personne dont le nom contient la
+      *saisie (recherche partielle, pas seulement une égalité stricte)
+       0300-RECHERCHE-PARTIELLE.
+
+      *Mise à blanc puis calcul de la saisie débarrassée des espaces
+      *de fin et de sa longueur utile
+           MOVE SPACES TO WS-INPUT-TRIM
+           MOVE FUNCTION TRIM(WS-INPUT) TO WS-INPUT-TRIM
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-INPUT)) TO WS-INPUT-LEN
+
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+               UNTIL WS-INDEX > WS-NB-PERSONNES
+
+      *Balayage de chaque décalage possible du nom pour y chercher la
+      *saisie par comparaison de sous-chaînes (référence modifiée)
+               PERFORM VARYING WS-OFFSET FROM 1 BY 1
+                   UNTIL WS-OFFSET > 15 - WS-INPUT-LEN + 1
+
+                   IF WS-NOM(WS-INDEX)(WS-OFFSET:WS-INPUT-LEN)
+                       = WS-INPUT-TRIM(1:WS-INPUT-LEN)
+
+                       PERFORM 0100-AFFICHAGE THRU 0100-AFFICHAGE-END
+                       PERFORM 0200-CALCUL-AGE THRU 0200-CALCUL-AGE-END
+                       DISPLAY "Son age est de " WS-AGE " ans"
+                       MOVE 'Y' TO WS-TROUVE
+
+      *Décalage forcé hors de la boucle, le nom étant déjà trouvé
+                       MOVE 16 TO WS-OFFSET
+
+                   END-IF
+
+               END-PERFORM
+
+           END-PERFORM
+
+           IF WS-TROUVE = 'N'
+               DISPLAY "Individu non trouvé"
+           END-IF
+       .
+
+      *Fin du paragraphe
+       0300-RECHERCHE-PARTIELLE-END.
+           EXIT
+       .
+
+      ******************************************************************
+
+      *Paragraphe affichant toute personne née dans le mois saisi,
+      *pour constituer une liste d'anniversaires
+       0400-RECHERCHE-MOIS.
+
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+               UNTIL WS-INDEX > WS-NB-PERSONNES
+
+               IF WS-MOIS(WS-INDEX) = WS-MOIS-RECHERCHE
+                   PERFORM 0100-AFFICHAGE THRU 0100-AFFICHAGE-END
+                   MOVE 'Y' TO WS-TROUVE
+               END-IF
+
+           END-PERFORM
+
+           IF WS-TROUVE = 'N'
+               DISPLAY "Aucun anniversaire ce mois-ci"
+           END-IF
+       .
+
+      *Fin du paragraphe
+       0400-RECHERCHE-MOIS-END.
+           EXIT
+       .
+
+      ******************************************************************
+
+      *Paragraphe affichant toute personne dont l'age calculé se
+      *trouve entre WS-AGE-MIN et WS-AGE-MAX inclus, en réutilisant
+      *le calcul d'age du paragraphe 0200-CALCUL-AGE
+       0500-RECHERCHE-AGE.
+
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+               UNTIL WS-INDEX > WS-NB-PERSONNES
+
+               PERFORM 0200-CALCUL-AGE THRU 0200-CALCUL-AGE-END
+
+               IF WS-AGE >= WS-AGE-MIN AND WS-AGE <= WS-AGE-MAX
+                   PERFORM 0100-AFFICHAGE THRU 0100-AFFICHAGE-END
+                   DISPLAY "Son age est de " WS-AGE " ans"
+                   MOVE 'Y' TO WS-TROUVE
+               END-IF
+
+           END-PERFORM
+
+           IF WS-TROUVE = 'N'
+               DISPLAY "Aucune personne dans cette tranche d'age"
+           END-IF
+       .
+
+      *Fin du paragraphe
+       0500-RECHERCHE-AGE-END.
+           EXIT
        .
 
        
\ No newline at end of file
