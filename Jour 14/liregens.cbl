@@ -46,19 +46,30 @@
 
        WORKING-STORAGE SECTION.
 
-      *Tableau pour stocker les informations du fichier
+      *Tableau pour stocker les informations du fichier. Dimensionné
+      *sur WS-NB-LUES plutôt que figé à 10 : sans cela, un SORT sur
+      *le tableau complet ramènerait les emplacements non remplis
+      *(s'il y a moins de 10 personnes dans gens.txt) devant les
+      *vraies entrées, qui se retrouveraient hors de la fenêtre
+      *d'écriture
        01 WS-PERSONNE-TAB.
-           05 WS-PERSONNE      OCCURS 10 TIMES.
+           05 WS-PERSONNE      OCCURS 1 TO 10 TIMES
+               DEPENDING ON WS-NB-LUES.
                10 WS-NOM       PIC X(12).
                10 WS-PRENOM    PIC X(12).
 
       *Index du tableau
        77 WS-INDEX             PIC 99                VALUE 1.
-      *Taille maximum du fichier 
-       77 WS-MAX-FICHIER       PIC 99                VALUE 10.
-      *Boolean pour savoir si on est au bout du fichier 
+      *Boolean pour savoir si on est au bout du fichier
        77 WS-FIN-FICHIER       PIC X                 VALUE 'N'.
 
+      *Compteurs du total de contrôle affiché à la fermeture des
+      *fichiers : personnes lues dans gens.txt, et personnes écrites
+      *dans chacun des deux fichiers de sortie
+       77 WS-NB-LUES           PIC 99                VALUE 0.
+       77 WS-NB-ECRITES-INV    PIC 99                VALUE 0.
+       77 WS-NB-ECRITES-CLONE  PIC 99                VALUE 0.
+
        PROCEDURE DIVISION.
        
       *Ouverture du fichier 
@@ -75,16 +86,17 @@
                   MOVE F-NOM TO WS-NOM(WS-INDEX)
                   MOVE F-PRENOM TO WS-PRENOM(WS-INDEX)
                   ADD 1 TO WS-INDEX
+                  ADD 1 TO WS-NB-LUES
 
-           END-READ    
+           END-READ
                
        END-PERFORM.
 
        CLOSE FICHIER-PERSONNES.
 
       *Boucle pour l'affichage
-       PERFORM VARYING WS-INDEX FROM 1 BY 1 
-           UNTIL WS-INDEX > WS-MAX-FICHIER
+       PERFORM VARYING WS-INDEX FROM 1 BY 1
+           UNTIL WS-INDEX > WS-NB-LUES
 
            DISPLAY "Nom : " WS-NOM(WS-INDEX)
            SPACE WITH NO ADVANCING
@@ -92,39 +104,52 @@
 
        END-PERFORM.
 
+      *Ouvrture du fichier inverse
+       OPEN OUTPUT FICHIER-INVERSE.
+
+      *Boucle parcourant le tableau, dans son ordre d'origine inversé,
+      *pour associer et écrire les personnes dans le fichier inverse
+       PERFORM VARYING WS-INDEX FROM WS-NB-LUES BY -1
+           UNTIL WS-INDEX < 1
+
+           MOVE WS-NOM(WS-INDEX) TO F-NOM-INVERSE
+           MOVE WS-PRENOM(WS-INDEX) TO F-PRENOM-INVERSE
+           WRITE F-PERSONNE-INVERSE
+           ADD 1 TO WS-NB-ECRITES-INV
+
+       END-PERFORM.
+
+      *Fermeture du fichier inverse
+       CLOSE FICHIER-INVERSE.
+
+      *Tri du tableau par nom avant l'écriture du clone, afin que
+      *gens-clone.txt serve de répertoire déjà alphabétisé
+       SORT WS-PERSONNE ON ASCENDING KEY WS-NOM.
+
       *Ouverture du fichier clone
        OPEN OUTPUT FICHIER-CLONE.
 
-      *Boucle parcourant le tableau pour associer et écrire les 
-      *personnes dans le fichier clone
-       PERFORM VARYING WS-INDEX FROM 1 BY 1 
-           UNTIL WS-INDEX > WS-MAX-FICHIER   
+      *Boucle parcourant le tableau, désormais trié par nom, pour
+      *associer et écrire les personnes dans le fichier clone
+       PERFORM VARYING WS-INDEX FROM 1 BY 1
+           UNTIL WS-INDEX > WS-NB-LUES
 
            MOVE WS-NOM(WS-INDEX) TO F-NOM-CLONE
            MOVE WS-PRENOM(WS-INDEX) TO F-PRENOM-CLONE
            WRITE F-PERSONNE-CLONE
+           ADD 1 TO WS-NB-ECRITES-CLONE
 
        END-PERFORM.
 
       *Fermeture du fichier clone
        CLOSE FICHIER-CLONE.
 
-      *Ouvrture du fichier inverse
-       OPEN OUTPUT FICHIER-INVERSE.
+      *Total de contrôle : personnes lues dans gens.txt et personnes
+      *écrites dans chacun des fichiers dérivés, pour vérifier que
+      *les deux clones sont bien complets vis-à-vis de la source
+       DISPLAY "Personnes lues : " WS-NB-LUES
+       DISPLAY "Personnes écrites (gens-inverse) : " WS-NB-ECRITES-INV
+       DISPLAY "Personnes écrites (gens-clone) : " WS-NB-ECRITES-CLONE.
 
-      *Boucle parcourant le tableau dans les sens inverse 
-      *pour associer et écrire les personnes dans le fichier clone
-       PERFORM VARYING WS-INDEX FROM WS-MAX-FICHIER BY -1 
-           UNTIL WS-INDEX < 1  
-
-           MOVE WS-NOM(WS-INDEX) TO F-NOM-INVERSE
-           MOVE WS-PRENOM(WS-INDEX) TO F-PRENOM-INVERSE
-           WRITE F-PERSONNE-INVERSE
-
-       END-PERFORM.
-      
-      *Fermeture du fichier inverse
-       CLOSE FICHIER-INVERSE.
-       
        STOP RUN.
 
