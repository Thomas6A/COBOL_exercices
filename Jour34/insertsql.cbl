@@ -2,21 +2,44 @@
        PROGRAM-ID. insertsql.
        AUTHOR. Thomas Baudrin.
 
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+      *Journal des échecs d'insertion, accumulé d'un lancement à
+      *l'autre pour survivre au défilement du terminal
+       SELECT FICHIER-ERREURS ASSIGN TO "insert-errors.log"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUT-ERREURS.
+
        DATA DIVISION.
 
+       FILE SECTION.
+
+       FD FICHIER-ERREURS.
+       01  F-ERREUR    PIC X(60).
+
        WORKING-STORAGE SECTION.
 
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
        01  USER.
            05  USER-ID        PIC X(10).
            05  USER-NOM       PIC X(30).
-           05  USER-PASSWORD  PIC X(30).   
+           05  USER-PASSWORD  PIC X(30).
        EXEC SQL END DECLARE SECTION END-EXEC.
 
        EXEC SQL INCLUDE SQLCA END-EXEC.
-       
+
+       01  WS-SQLCODE-AFF     PIC ----9.
+
+      *Statut du dernier accès au journal d'erreurs, "35" au tout
+      *premier lancement (fichier inexistant) où OPEN EXTEND échoue
+       77 WS-STATUT-ERREURS   PIC XX.
+
        LINKAGE SECTION.
-       
+
        01  LK-USER.
            05  LK-USER-ID        PIC X(10).
            05  LK-USER-NOM       PIC X(30).
@@ -30,17 +53,42 @@
 
            EXEC SQL
                   INSERT INTO users (id_user, nom, password)
-                  VALUES (:USER-ID, :USER-NOM, 
+                  VALUES (:USER-ID, :USER-NOM,
                          TRIM(:USER-PASSWORD))
            END-EXEC.
 
            IF SQLCODE = 0
-                  DISPLAY "Insertion r√©ussie."
+                  DISPLAY "Insertion réussie."
            ELSE IF SQLCODE = -400
                   DISPLAY "Mot de passe trop court"
+                  PERFORM 9000-LOG-ERREUR
            ELSE
                   DISPLAY "Erreur d'insertion SQLCODE: " SQLCODE
+                  PERFORM 9000-LOG-ERREUR
            END-IF.
-           
+
+           GOBACK.
+
+      *Toute insertion en échec, quel que soit son SQLCODE, est
+      *conservée avec l'id concerné pour survivre à la session
+       9000-LOG-ERREUR.
+
+           MOVE SQLCODE TO WS-SQLCODE-AFF
+
+           OPEN EXTEND FICHIER-ERREURS
+
+           IF WS-STATUT-ERREURS = "35"
+               OPEN OUTPUT FICHIER-ERREURS
+           END-IF
+
+           STRING "id " USER-ID
+                  " SQLCODE " WS-SQLCODE-AFF
+                  INTO F-ERREUR
+           END-STRING
+
+           WRITE F-ERREUR
+
+           CLOSE FICHIER-ERREURS.
+
        END PROGRAM "insertsql".    
        
\ No newline at end of file
