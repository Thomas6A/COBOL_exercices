@@ -0,0 +1,39 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. deletesql.
+       AUTHOR. Thomas Baudrin.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  USER-ID        PIC X(10).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       LINKAGE SECTION.
+
+       01  LK-USER.
+           05  LK-USER-ID        PIC X(10).
+           05  LK-USER-NOM       PIC X(30).
+           05  LK-USER-PASSWORD  PIC X(30).
+
+       PROCEDURE DIVISION USING LK-USER.
+
+           MOVE LK-USER-ID TO USER-ID.
+
+           EXEC SQL
+                  DELETE FROM users
+                  WHERE id_user = :USER-ID
+           END-EXEC.
+
+           IF SQLCODE = 0
+                  DISPLAY "Suppression réussie."
+           ELSE
+                  DISPLAY "Erreur de suppression SQLCODE: " SQLCODE
+           END-IF.
+
+           GOBACK.
+
+       END PROGRAM "deletesql".
