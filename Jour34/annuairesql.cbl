@@ -0,0 +1,130 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. annuairesql.
+       AUTHOR. Thomas Baudrin.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  USERNAME           PIC X(30).
+       01  PASSWD             PIC X(30).
+       01  DBNAME             PIC X(10).
+       01  CLIENT-NOM         PIC X(30).
+       01  CLIENT-PRENOM      PIC X(30).
+       01  CLIENT-EMAIL       PIC X(30).
+       01  ANNU-USER-ID       PIC X(10).
+       01  ANNU-USER-NOM      PIC X(30).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      *Passe à "T" une fois le dernier client, ou le dernier
+      *utilisateur, du curseur en cours parcouru
+       01  WS-FIN-CLIENTS     PIC X         VALUE 'F'.
+       01  WS-FIN-USERS       PIC X         VALUE 'F'.
+      *Compteurs affichés en bas de chaque section de l'annuaire
+       01  WS-NB-CLIENTS      PIC 9(5)      VALUE 0.
+       01  WS-NB-USERS        PIC 9(5)      VALUE 0.
+
+       PROCEDURE DIVISION.
+
+      *Les identifiants de connexion sont saisis au lancement plutôt
+      *que codés en dur, comme dans main_sql.cbl, afin de pouvoir
+      *pointer le même exécutable vers une base de test sans
+      *recompiler
+           DISPLAY "Utilisateur de connexion : ".
+           ACCEPT USERNAME.
+           DISPLAY "Mot de passe de connexion : ".
+           ACCEPT PASSWD.
+           DISPLAY "Nom de la base de données : ".
+           ACCEPT DBNAME.
+
+           DISPLAY "Connexion à la base de données...".
+           EXEC SQL
+                CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+           END-EXEC.
+           IF SQLCODE NOT = 0
+               DISPLAY "Erreur de connexion SQLCODE: " SQLCODE
+               STOP RUN
+           END-IF.
+
+           DISPLAY " ".
+           DISPLAY "--- Annuaire des clients ---".
+
+           EXEC SQL
+                DECLARE CUR-CLIENTS CURSOR FOR
+                    SELECT nom, prenom, email
+                    FROM clients
+                    ORDER BY nom, prenom
+           END-EXEC.
+
+           EXEC SQL
+                OPEN CUR-CLIENTS
+           END-EXEC.
+
+           PERFORM UNTIL WS-FIN-CLIENTS = 'T'
+
+               EXEC SQL
+                    FETCH CUR-CLIENTS
+                    INTO :CLIENT-NOM, :CLIENT-PRENOM, :CLIENT-EMAIL
+               END-EXEC
+
+               IF SQLCODE = 100
+                   MOVE 'T' TO WS-FIN-CLIENTS
+               ELSE IF SQLCODE NOT = 0
+                   DISPLAY "Erreur de lecture SQLCODE: " SQLCODE
+                   MOVE 'T' TO WS-FIN-CLIENTS
+               ELSE
+                   ADD 1 TO WS-NB-CLIENTS
+                   DISPLAY CLIENT-NOM " " CLIENT-PRENOM
+                       " - " CLIENT-EMAIL
+               END-IF
+
+           END-PERFORM.
+
+           EXEC SQL
+                CLOSE CUR-CLIENTS
+           END-EXEC.
+
+           DISPLAY WS-NB-CLIENTS " client(s) au total.".
+
+           DISPLAY " ".
+           DISPLAY "--- Annuaire des utilisateurs ---".
+
+           EXEC SQL
+                DECLARE CUR-USERS CURSOR FOR
+                    SELECT id_user, nom
+                    FROM users
+                    ORDER BY id_user
+           END-EXEC.
+
+           EXEC SQL
+                OPEN CUR-USERS
+           END-EXEC.
+
+           PERFORM UNTIL WS-FIN-USERS = 'T'
+
+               EXEC SQL
+                    FETCH CUR-USERS
+                    INTO :ANNU-USER-ID, :ANNU-USER-NOM
+               END-EXEC
+
+               IF SQLCODE = 100
+                   MOVE 'T' TO WS-FIN-USERS
+               ELSE IF SQLCODE NOT = 0
+                   DISPLAY "Erreur de lecture SQLCODE: " SQLCODE
+                   MOVE 'T' TO WS-FIN-USERS
+               ELSE
+                   ADD 1 TO WS-NB-USERS
+                   DISPLAY ANNU-USER-ID " " ANNU-USER-NOM
+               END-IF
+
+           END-PERFORM.
+
+           EXEC SQL
+                CLOSE CUR-USERS
+           END-EXEC.
+
+           DISPLAY WS-NB-USERS " utilisateur(s) au total.".
+
+           STOP RUN.
