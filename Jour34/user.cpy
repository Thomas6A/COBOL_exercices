@@ -0,0 +1,6 @@
+      *Copybook partagé entre main_sql.cbl et insertsql.cbl : structure
+      *d'un enregistrement utilisateur destiné à la table users.
+       01  USER.
+           05  USER-ID         PIC X(10).
+           05  USER-NOM        PIC X(30).
+           05  USER-PASSWORD   PIC X(30).
