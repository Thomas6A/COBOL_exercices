@@ -0,0 +1,40 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. checkuser.
+       AUTHOR. Thomas Baudrin.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  USER-ID          PIC X(10).
+       01  WS-NB-USERS      PIC S9(9) COMP-5.
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       LINKAGE SECTION.
+
+       01  LK-USER-ID        PIC X(10).
+       01  LK-USER-EXISTE    PIC X.
+           88  LK-EXISTE-DEJA        VALUE 'O'.
+           88  LK-EXISTE-PAS         VALUE 'N'.
+
+       PROCEDURE DIVISION USING LK-USER-ID LK-USER-EXISTE.
+
+           MOVE LK-USER-ID TO USER-ID.
+
+           EXEC SQL
+                  SELECT COUNT(*) INTO :WS-NB-USERS
+                  FROM users WHERE id_user = :USER-ID
+           END-EXEC.
+
+           IF SQLCODE = 0 AND WS-NB-USERS > 0
+                  SET LK-EXISTE-DEJA TO TRUE
+           ELSE
+                  SET LK-EXISTE-PAS TO TRUE
+           END-IF.
+
+           GOBACK.
+
+       END PROGRAM "checkuser".
