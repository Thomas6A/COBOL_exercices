@@ -7,15 +7,29 @@
 
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
        COPY "user.cpy".
-       01  USERNAME           PIC X(30) VALUE "postgres".
-       01  PASSWD             PIC X(30) VALUE "cbl85".
-       01  DBNAME             PIC X(10) VALUE "db_user".
+       01  USERNAME           PIC X(30).
+       01  PASSWD             PIC X(30).
+       01  DBNAME             PIC X(10).
        EXEC SQL END DECLARE SECTION END-EXEC.
 
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
+      *Variable de sélection de l'opération à exécuter : 1 = insertion,
+      *2 = mise à jour, 3 = suppression
+       01  WS-MODE            PIC 9.
+
        PROCEDURE DIVISION.
 
+      *Les identifiants de connexion sont saisis au lancement plutôt
+      *que codés en dur, afin de pouvoir pointer le même exécutable
+      *vers une base de test sans recompiler
+           DISPLAY "Utilisateur de connexion : ".
+           ACCEPT USERNAME.
+           DISPLAY "Mot de passe de connexion : ".
+           ACCEPT PASSWD.
+           DISPLAY "Nom de la base de données : ".
+           ACCEPT DBNAME.
+
            DISPLAY "Connexion à la base de données...".
            EXEC SQL
                 CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
@@ -24,15 +38,30 @@
                DISPLAY "Erreur de connexion SQLCODE: " SQLCODE
                STOP RUN
            END-IF.
-      
+
+           DISPLAY "1. Insertion d'un utilisateur".
+           DISPLAY "2. Mise à jour d'un utilisateur".
+           DISPLAY "3. Suppression d'un utilisateur".
+           ACCEPT WS-MODE.
+
            DISPLAY "Entrez l'ID de l'utilisateur: ".
            ACCEPT USER-ID.
-           DISPLAY "Entrez le nom de l'utilisateur : ".
-           ACCEPT USER-NOM.
-           DISPLAY "Entrez le mot de passe de l'utilisateur: ".
-           ACCEPT USER-PASSWORD.
-      
-           CALL "insertsql" USING USER.
-           
+
+           IF WS-MODE NOT = 3
+               DISPLAY "Entrez le nom de l'utilisateur : ".
+               ACCEPT USER-NOM.
+               DISPLAY "Entrez le mot de passe de l'utilisateur: ".
+               ACCEPT USER-PASSWORD.
+           END-IF.
+
+           EVALUATE WS-MODE
+               WHEN 2
+                   CALL "updatesql" USING USER
+               WHEN 3
+                   CALL "deletesql" USING USER
+               WHEN OTHER
+                   CALL "insertsql" USING USER
+           END-EVALUATE.
+
            EXEC SQL COMMIT END-EXEC.
        STOP RUN.
