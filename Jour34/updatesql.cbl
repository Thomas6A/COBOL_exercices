@@ -0,0 +1,48 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. updatesql.
+       AUTHOR. Thomas Baudrin.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  USER.
+           05  USER-ID        PIC X(10).
+           05  USER-NOM       PIC X(30).
+           05  USER-PASSWORD  PIC X(30).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       LINKAGE SECTION.
+
+       01  LK-USER.
+           05  LK-USER-ID        PIC X(10).
+           05  LK-USER-NOM       PIC X(30).
+           05  LK-USER-PASSWORD  PIC X(30).
+
+       PROCEDURE DIVISION USING LK-USER.
+
+           MOVE LK-USER-ID TO USER-ID.
+           MOVE LK-USER-NOM TO USER-NOM.
+           MOVE LK-USER-PASSWORD TO USER-PASSWORD.
+
+           EXEC SQL
+                  UPDATE users
+                  SET nom = :USER-NOM,
+                      password = TRIM(:USER-PASSWORD)
+                  WHERE id_user = :USER-ID
+           END-EXEC.
+
+           IF SQLCODE = 0
+                  DISPLAY "Mise à jour réussie."
+           ELSE IF SQLCODE = -400
+                  DISPLAY "Mot de passe trop court"
+           ELSE
+                  DISPLAY "Erreur de mise à jour SQLCODE: " SQLCODE
+           END-IF.
+
+           GOBACK.
+
+       END PROGRAM "updatesql".
