@@ -5,12 +5,26 @@
        AUTHOR. Thomas Baudrin.
 
        ENVIRONMENT DIVISION.
-       
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+      *Alias du fichier résultats écris ligne par ligne
+       SELECT FICHIER-RESULTATS ASSIGN TO "resultats.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
-       
+
+       FILE SECTION.
+
+      *Définition du fichier résultats, une ligne par statistique
+       FD FICHIER-RESULTATS.
+       01 F-LIGNE-RESULTATS       PIC X(60).
+
        WORKING-STORAGE SECTION.
-       
-      *Tableau de 3 élèves ayant chacun un nom et un autre tableau 
+
+      *Tableau de 3 élèves ayant chacun un nom et un autre tableau
       *matieres ayant un nom et une note associé
        01 WS-ELEVES.
            05 WS-ELEVE            OCCURS 3 TIMES.
@@ -18,17 +32,30 @@
                    15 WS-MATIERE  PIC X(20).
                    15 WS-NOTE     PIC 99.
                10 WS-NOM-ELEVE    PIC X(20).
-       
-      *Index du tableau élève 
+
+      *Index du tableau élève
        01 WS-INDEX-ELEVE          PIC 9.
-      *Index du tableau matières 
+      *Index du tableau matières
        01 WS-INDEX-MATIERES       PIC 9.
 
+      *Moyenne de chaque élève sur ses 4 matières, et son statut de
+      *réussite (REUSSI si la moyenne est >= 10, sinon ECHEC)
+       01 WS-MOYENNE-ELEVE        PIC 99V99  OCCURS 3 TIMES.
+       01 WS-STATUT-ELEVE         PIC X(6)   OCCURS 3 TIMES.
+
+      *Moyenne de chaque matière (par position dans le tableau) sur
+      *les 3 élèves
+       01 WS-MOYENNE-MATIERE      PIC 99V99  OCCURS 4 TIMES.
+
+      *Accumulateurs utilisés pour les calculs de moyenne
+       01 WS-SOMME-ELEVE          PIC 9(3).
+       01 WS-SOMME-MATIERE        PIC 9(3).
+
        PROCEDURE DIVISION.
        
-      *Boucle itérant le tableau élève pour la saisi des valeurs 
-       PERFORM VARYING WS-INDEX-ELEVE FROM 0 BY 1 
-           UNTIL WS-INDEX-ELEVE = 3
+      *Boucle itérant le tableau élève pour la saisi des valeurs
+       PERFORM VARYING WS-INDEX-ELEVE FROM 1 BY 1
+           UNTIL WS-INDEX-ELEVE > 3
 
       *Affichage de l'instruction et saisi de l'utilisateur pour le nom
       *de l'élève
@@ -54,22 +81,96 @@
        END-PERFORM.
 
       *Boucle itérant le tableau élève pour l'affichage
-       PERFORM VARYING WS-INDEX-ELEVE FROM 0 BY 1 
-           UNTIL WS-INDEX-ELEVE = 3
+       PERFORM VARYING WS-INDEX-ELEVE FROM 1 BY 1
+           UNTIL WS-INDEX-ELEVE > 3
 
            DISPLAY WS-NOM-ELEVE(WS-INDEX-ELEVE) " : "
 
       *Boucle itérant le tableau matière pour l'affichage
-           PERFORM VARYING WS-INDEX-MATIERES FROM 1 BY 1 
+           PERFORM VARYING WS-INDEX-MATIERES FROM 1 BY 1
                UNTIL WS-INDEX-MATIERES > 4
-           
+
                DISPLAY WS-MATIERE(WS-INDEX-ELEVE,WS-INDEX-MATIERES)
                    " : "
 
                DISPLAY WS-NOTE(WS-INDEX-ELEVE,WS-INDEX-MATIERES) " , "
 
            END-PERFORM
-       
+
+       END-PERFORM.
+
+      *Calcul de la moyenne de chaque élève sur ses 4 matières, avec
+      *son statut de réussite (REUSSI si la moyenne est >= 10)
+       PERFORM VARYING WS-INDEX-ELEVE FROM 1 BY 1
+           UNTIL WS-INDEX-ELEVE > 3
+
+           MOVE 0 TO WS-SOMME-ELEVE
+
+           PERFORM VARYING WS-INDEX-MATIERES FROM 1 BY 1
+               UNTIL WS-INDEX-MATIERES > 4
+
+               ADD WS-NOTE(WS-INDEX-ELEVE,WS-INDEX-MATIERES)
+                   TO WS-SOMME-ELEVE
+
+           END-PERFORM
+
+           COMPUTE WS-MOYENNE-ELEVE(WS-INDEX-ELEVE) ROUNDED =
+               WS-SOMME-ELEVE / 4
+
+           IF WS-MOYENNE-ELEVE(WS-INDEX-ELEVE) >= 10
+               MOVE "REUSSI" TO WS-STATUT-ELEVE(WS-INDEX-ELEVE)
+           ELSE
+               MOVE "ECHEC" TO WS-STATUT-ELEVE(WS-INDEX-ELEVE)
+           END-IF
+
        END-PERFORM.
 
+      *Calcul de la moyenne de chaque matière (par position dans le
+      *tableau) sur les 3 élèves
+       PERFORM VARYING WS-INDEX-MATIERES FROM 1 BY 1
+           UNTIL WS-INDEX-MATIERES > 4
+
+           MOVE 0 TO WS-SOMME-MATIERE
+
+           PERFORM VARYING WS-INDEX-ELEVE FROM 1 BY 1
+               UNTIL WS-INDEX-ELEVE > 3
+
+               ADD WS-NOTE(WS-INDEX-ELEVE,WS-INDEX-MATIERES)
+                   TO WS-SOMME-MATIERE
+
+           END-PERFORM
+
+           COMPUTE WS-MOYENNE-MATIERE(WS-INDEX-MATIERES) ROUNDED =
+               WS-SOMME-MATIERE / 3
+
+       END-PERFORM.
+
+      *Écriture des moyennes et statuts dans le fichier résultats
+       OPEN OUTPUT FICHIER-RESULTATS.
+
+       PERFORM VARYING WS-INDEX-ELEVE FROM 1 BY 1
+           UNTIL WS-INDEX-ELEVE > 3
+
+           MOVE SPACES TO F-LIGNE-RESULTATS
+           STRING WS-NOM-ELEVE(WS-INDEX-ELEVE) " - Moyenne : "
+               WS-MOYENNE-ELEVE(WS-INDEX-ELEVE) " - "
+               WS-STATUT-ELEVE(WS-INDEX-ELEVE)
+               INTO F-LIGNE-RESULTATS
+           WRITE F-LIGNE-RESULTATS
+
+       END-PERFORM.
+
+       PERFORM VARYING WS-INDEX-MATIERES FROM 1 BY 1
+           UNTIL WS-INDEX-MATIERES > 4
+
+           MOVE SPACES TO F-LIGNE-RESULTATS
+           STRING "Matiere " WS-INDEX-MATIERES " - Moyenne : "
+               WS-MOYENNE-MATIERE(WS-INDEX-MATIERES)
+               INTO F-LIGNE-RESULTATS
+           WRITE F-LIGNE-RESULTATS
+
+       END-PERFORM.
+
+       CLOSE FICHIER-RESULTATS.
+
        STOP RUN.
