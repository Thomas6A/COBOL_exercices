@@ -9,15 +9,31 @@
        AUTHOR. Thomas Baudrin.
 
        ENVIRONMENT DIVISION.
-       
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+      *Alias du fichier notes.txt, contenant une note par ligne,
+      *permettant de conserver le carnet de notes entre les sessions
+           SELECT FICHIER-NOTES ASSIGN TO "notes.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUT-NOTES.
+
        DATA DIVISION.
-       
+
+       FILE SECTION.
+
+      *Définition du fichier notes, chaque ligne contenant une note
+       FD FICHIER-NOTES.
+       01 F-NOTE             PIC 99.
+
        WORKING-STORAGE SECTION.
-       
-      *Tableau de 10 notes qui sont chacun des entiers de 2 chiffres 
+
+      *Tableau de 10 notes qui sont chacun des entiers de 2 chiffres
        01 WS-NOTES.
            05 WS-NOTE        PIC 99        OCCURS 10 TIMES.
-       
+
       *Variable correspondant à la moyenne des note
        01 WS-MOYENNES        PIC 99V99.
       *Variable correspondant à la somme des notes permettant le calcul
@@ -30,19 +46,73 @@
        01 WS-INDEX-NOTES     PIC 99.
       *Variable pour la saisi de l'utilisateur
        01 WS-INPUT           PIC 9.
-       
+      *Boolean pour savoir si on est au bout du fichier notes
+       01 WS-FIN-FICHIER     PIC X         VALUE 'N'.
+      *Index saisi par l'utilisateur pour la modification d'une note
+       01 WS-INDEX-SAISI     PIC 99.
+      *Statut du fichier notes, utilisé pour détecter l'absence du
+      *fichier lors du tout premier lancement du programme
+       01 WS-STATUT-NOTES    PIC XX.
+
        PROCEDURE DIVISION.
-       
+
+      *Chargement du carnet de notes sauvegardé lors d'une session
+      *précédente, s'il existe, afin de ne pas tout re-saisir ; au tout
+      *premier lancement notes.txt n'existe pas encore (statut 35), on
+      *démarre alors simplement avec le tableau vide
+       MOVE 0 TO WS-INDEX-NOTES.
+
+       OPEN INPUT FICHIER-NOTES
+
+       IF WS-STATUT-NOTES = "00"
+
+           PERFORM UNTIL WS-FIN-FICHIER = 'Y'
+               OR WS-INDEX-NOTES > 10
+
+               READ FICHIER-NOTES
+
+                   AT END
+                       MOVE 'Y' TO WS-FIN-FICHIER
+
+                   NOT AT END
+                       ADD 1 TO WS-INDEX-NOTES
+                       MOVE F-NOTE TO WS-NOTE(WS-INDEX-NOTES)
+
+                       IF WS-NOTE(WS-INDEX-NOTES) > WS-MAX
+                           MOVE WS-NOTE(WS-INDEX-NOTES) TO WS-MAX
+                       END-IF
+
+                       IF WS-NOTE(WS-INDEX-NOTES) < WS-MIN
+                           MOVE WS-NOTE(WS-INDEX-NOTES) TO WS-MIN
+                       END-IF
+
+                       ADD WS-NOTE(WS-INDEX-NOTES) TO WS-SOMMES
+
+           END-READ
+
+           END-PERFORM
+
+           CLOSE FICHIER-NOTES
+
+       END-IF.
+
+      *Réinitialisation des variables utilisées pour la lecture, afin
+      *de les réutiliser telles quelles pour la sauvegarde
+       MOVE 0 TO WS-INDEX-NOTES.
+       MOVE 'N' TO WS-FIN-FICHIER.
+
       *Boucle permettant l'affichage du menu en permanence jusqu'à la
-      *saisie de 5
-       PERFORM UNTIL WS-INPUT = 5
+      *saisie de 7
+       PERFORM UNTIL WS-INPUT = 7
 
       *Menu et saisi de l'utilisateur
            DISPLAY "1- Saisir les 10 notes"
            DISPLAY "2- Afficher la moyennes"
            DISPLAY "3- Afficher la note la plus basse"
            DISPLAY "4- Afficher la note la plus haute"
-           DISPLAY "5- Quitter le programme"
+           DISPLAY "5- Afficher toutes les notes"
+           DISPLAY "6- Modifier une note"
+           DISPLAY "7- Quitter le programme"
            ACCEPT WS-INPUT
 
       *Condition vérifiant la saisi de l'utilisateur
@@ -52,7 +122,7 @@
                WHEN 1
 
       *Réinitialisation de la variable WS-SOMMES
-                  WS-SOMMES = 0
+                  MOVE 0 TO WS-SOMMES
                   
       *Boucle permettant d'itérer le tableau WS-NOTES
                   PERFORM VARYING WS-INDEX-NOTES FROM 1 BY 1 
@@ -62,6 +132,14 @@
                       DISPLAY "Saisir notes " WS-INDEX-NOTES
                       ACCEPT WS-NOTE(WS-INDEX-NOTES)
 
+      *Les notes doivent rester comprises entre 0 et 20 ; PIC 99
+      *laisse déjà passer 21-99, donc on refuse et on re-demande
+                      PERFORM UNTIL WS-NOTE(WS-INDEX-NOTES) <= 20
+                          DISPLAY "Note invalide, elle doit être "
+                              "comprise entre 0 et 20"
+                          ACCEPT WS-NOTE(WS-INDEX-NOTES)
+                      END-PERFORM
+
       *Condition vérifiant si il est plus grand que WS-MAX et l'associe
       *si c'est le cas
                       IF WS-NOTE(WS-INDEX-NOTES) > WS-MAX
@@ -83,6 +161,21 @@
 
                   END-PERFORM
 
+      *Sauvegarde immédiate des notes saisies dans notes.txt, afin que
+      *le carnet survive même si l'utilisateur quitte sans passer
+      *par l'option 7
+                  OPEN OUTPUT FICHIER-NOTES
+
+                  PERFORM VARYING WS-INDEX-NOTES FROM 1 BY 1
+                      UNTIL WS-INDEX-NOTES > 10
+
+                      MOVE WS-NOTE(WS-INDEX-NOTES) TO F-NOTE
+                      WRITE F-NOTE
+
+                  END-PERFORM
+
+                  CLOSE FICHIER-NOTES
+
       *Si l'utilisateur saisi 2 on calcule la moyenne et l'affiche
                WHEN 2 
 
@@ -99,9 +192,79 @@
 
                   DISPLAY "La note la plus élevé : " WS-MAX
 
-      *Si l'utilisateur saisi 5 on quitte le programme
-               WHEN 5 
-                  
+      *Si l'utilisateur saisi 5 on affiche toutes les notes avec leur
+      *index, pour les revoir sans re-saisir les 10
+               WHEN 5
+
+                  PERFORM VARYING WS-INDEX-NOTES FROM 1 BY 1
+                      UNTIL WS-INDEX-NOTES > 10
+
+                      DISPLAY WS-INDEX-NOTES ". "
+                          WS-NOTE(WS-INDEX-NOTES)
+
+                  END-PERFORM
+
+      *Si l'utilisateur saisi 6 il corrige une seule note en saisissant
+      *son index, sans avoir à ressaisir les 10
+               WHEN 6
+
+                  DISPLAY "Saisir l'index de la note à modifier (1-10)"
+                  ACCEPT WS-INDEX-SAISI
+
+                  IF WS-INDEX-SAISI >= 1 AND WS-INDEX-SAISI <= 10
+
+                      DISPLAY "Saisir la nouvelle note"
+                      ACCEPT WS-NOTE(WS-INDEX-SAISI)
+
+      *Même contrôle de plage que lors de la saisie initiale
+                      PERFORM UNTIL WS-NOTE(WS-INDEX-SAISI) <= 20
+                          DISPLAY "Note invalide, elle doit être "
+                              "comprise entre 0 et 20"
+                          ACCEPT WS-NOTE(WS-INDEX-SAISI)
+                      END-PERFORM
+
+      *Recalcul de la somme, du minimum et du maximum à partir du
+      *tableau entier puisqu'une note modifiée peut changer n'importe
+      *lequel des trois
+                      MOVE 0 TO WS-SOMMES
+                      MOVE 20 TO WS-MIN
+                      MOVE 0 TO WS-MAX
+
+                      PERFORM VARYING WS-INDEX-NOTES FROM 1 BY 1
+                          UNTIL WS-INDEX-NOTES > 10
+
+                          IF WS-NOTE(WS-INDEX-NOTES) > WS-MAX
+                              MOVE WS-NOTE(WS-INDEX-NOTES) TO WS-MAX
+                          END-IF
+
+                          IF WS-NOTE(WS-INDEX-NOTES) < WS-MIN
+                              MOVE WS-NOTE(WS-INDEX-NOTES) TO WS-MIN
+                          END-IF
+
+                          ADD WS-NOTE(WS-INDEX-NOTES) TO WS-SOMMES
+
+                      END-PERFORM
+
+                  ELSE
+                      DISPLAY "Index invalide"
+                  END-IF
+
+      *Si l'utilisateur saisi 7 on quitte le programme
+               WHEN 7
+
+      *Sauvegarde du carnet de notes avant de quitter
+                  OPEN OUTPUT FICHIER-NOTES
+
+                  PERFORM VARYING WS-INDEX-NOTES FROM 1 BY 1
+                      UNTIL WS-INDEX-NOTES > 10
+
+                      MOVE WS-NOTE(WS-INDEX-NOTES) TO F-NOTE
+                      WRITE F-NOTE
+
+                  END-PERFORM
+
+                  CLOSE FICHIER-NOTES
+
                   DISPLAY "Fin du programme"
 
       *Si l'utilisateur saisi autre chose on envoie un message d'erreur
