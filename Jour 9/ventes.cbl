@@ -7,13 +7,37 @@
        AUTHOR. Thomas Baudrin.
 
        ENVIRONMENT DIVISION.
-       
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+      *Alias de l'historique des ventes, une ligne datée par produit
+      *est ajoutée à chaque exécution
+           SELECT FICHIER-HISTORIQUE ASSIGN TO "ventes-historique.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUT-HIST.
+
        DATA DIVISION.
-       
+
+       FILE SECTION.
+
+      *Définition de l'historique des ventes, une ligne par produit
+      *et par exécution
+       FD FICHIER-HISTORIQUE.
+       01 F-LIGNE-HISTORIQUE.
+           05 F-DATE-HIST        PIC X(10).
+           05 FILLER             PIC X.
+           05 F-PRODUIT-HIST     PIC X(20).
+           05 FILLER             PIC X.
+           05 F-QUANTITE-HIST    PIC 9(3).
+           05 FILLER             PIC X.
+           05 F-PRIX-HIST        PIC 9(3).
+
        WORKING-STORAGE SECTION.
-       
+
       *Tableau des ventes avec les produits qui ont chacun un nom, une
-      *quantité et un prix 
+      *quantité et un prix
        01 WS-VENTES.
            05 WS-PRODUITS        OCCURS 4 TIMES.
                10 WS-PRODUIT     PIC X(20).
@@ -25,13 +49,47 @@
       *Variables du total
        01 WS-TOTAL-VENTES         PIC 9(6)            VALUE 0.
 
+      *Statut du fichier historique, pour détecter sa première création
+       01 WS-STATUT-HIST          PIC XX.
+      *Boolean pour savoir si on a fini de relire l'historique
+       01 WS-FIN-HIST             PIC X               VALUE 'N'.
+      *Date du jour, utilisée pour dater chaque ligne de l'historique
+       01 WS-DATE-JOUR.
+           05 WS-ANNEE-JOUR       PIC 9(4).
+           05 WS-MOIS-JOUR        PIC 99.
+           05 WS-JOUR-JOUR        PIC 99.
+       01 WS-DATE-JOUR-ED         PIC X(10).
+
+      *Tampon circulaire conservant les montants (qte*prix) des 4
+      *dernières lignes lues dans l'historique, afin de reconstituer
+      *le total de la semaine précédente sans avoir à le stocker
+       01 WS-DERNIERS-MONTANTS.
+           05 WS-DERNIER-MONTANT OCCURS 4 TIMES PIC 9(6) VALUE 0.
+      *Index circulaire dans WS-DERNIERS-MONTANTS (1 à 4)
+       01 WS-INDEX-HIST           PIC 9               VALUE 1.
+      *Nombre total de lignes relues dans l'historique
+       01 WS-NB-LIGNES-HIST       PIC 9(4)            VALUE 0.
+      *Total de la semaine précédente, reconstitué à partir des 4
+      *dernières lignes de l'historique
+       01 WS-TOTAL-PRECEDENT      PIC 9(6)            VALUE 0.
+      *Index utilisé pour sommer le tampon circulaire
+       01 WS-INDEX-SOMME          PIC 9.
+
+      *Montant (qte*prix) et index du produit le plus et moins vendu
+      *de la semaine
+       01 WS-MONTANT-PRODUIT      PIC 9(6).
+       01 WS-MEILLEUR-MONTANT     PIC 9(6)            VALUE 0.
+       01 WS-PIRE-MONTANT         PIC 9(6).
+       01 WS-INDEX-MEILLEUR       PIC 9               VALUE 1.
+       01 WS-INDEX-PIRE           PIC 9               VALUE 1.
+
        PROCEDURE DIVISION.
 
       *Boucle permettant l'affichage d'instruction et la saisi de chaque
       *produits en itérant le tableau WS-VENTES
-       PERFORM VARYING WS-INDEX-PRODUITS FROM 0 BY 1 
-           UNTIL WS-INDEX-PRODUITS = 4
-       
+       PERFORM VARYING WS-INDEX-PRODUITS FROM 1 BY 1
+           UNTIL WS-INDEX-PRODUITS > 4
+
            DISPLAY "Saisissez le produit vendu"
            ACCEPT WS-PRODUIT(WS-INDEX-PRODUITS)
 
@@ -43,9 +101,53 @@
 
        END-PERFORM.
 
-      *Boucle permettant l'affichage de chaque produit ainsi que de 
-      *calculer le total
-       PERFORM VARYING WS-INDEX-PRODUITS FROM 1 BY 1 
+      *Relecture de l'historique des ventes, s'il existe déjà, pour
+      *reconstituer le total de la semaine précédente à partir de ses
+      *4 dernières lignes (un tampon circulaire de 4 montants suffit,
+      *pas besoin de tout garder en mémoire)
+       OPEN INPUT FICHIER-HISTORIQUE
+
+       IF WS-STATUT-HIST = "00"
+
+           PERFORM UNTIL WS-FIN-HIST = 'Y'
+
+               READ FICHIER-HISTORIQUE
+
+                   AT END
+                       MOVE 'Y' TO WS-FIN-HIST
+
+                   NOT AT END
+                       ADD 1 TO WS-NB-LIGNES-HIST
+                       COMPUTE WS-DERNIER-MONTANT(WS-INDEX-HIST) =
+                           F-QUANTITE-HIST * F-PRIX-HIST
+
+                       ADD 1 TO WS-INDEX-HIST
+                       IF WS-INDEX-HIST > 4
+                           MOVE 1 TO WS-INDEX-HIST
+                       END-IF
+
+               END-READ
+
+           END-PERFORM
+
+           CLOSE FICHIER-HISTORIQUE
+
+      *Le total précédent n'a de sens que si l'historique contenait
+      *déjà au moins une semaine complète de 4 lignes
+           IF WS-NB-LIGNES-HIST >= 4
+               PERFORM VARYING WS-INDEX-SOMME FROM 1 BY 1
+                   UNTIL WS-INDEX-SOMME > 4
+                   ADD WS-DERNIER-MONTANT(WS-INDEX-SOMME)
+                       TO WS-TOTAL-PRECEDENT
+               END-PERFORM
+           END-IF
+
+       END-IF.
+
+      *Boucle permettant l'affichage de chaque produit, le calcul du
+      *total, ainsi que le repérage du produit le plus et le moins
+      *vendu de la semaine
+       PERFORM VARYING WS-INDEX-PRODUITS FROM 1 BY 1
            UNTIL WS-INDEX-PRODUITS > 4
 
            DISPLAY "Produit :"
@@ -56,15 +158,89 @@
 
            DISPLAY "Prix unitaire"
            DISPLAY WS-PRIX(WS-INDEX-PRODUITS)
-       
-           COMPUTE WS-TOTAL-VENTES = WS-TOTAL-VENTES 
-               + WS-QUANTITE(WS-INDEX-PRODUITS) 
+
+           COMPUTE WS-TOTAL-VENTES = WS-TOTAL-VENTES
+               + WS-QUANTITE(WS-INDEX-PRODUITS)
+               * WS-PRIX(WS-INDEX-PRODUITS)
+
+           COMPUTE WS-MONTANT-PRODUIT =
+               WS-QUANTITE(WS-INDEX-PRODUITS)
                * WS-PRIX(WS-INDEX-PRODUITS)
 
+           IF WS-MONTANT-PRODUIT > WS-MEILLEUR-MONTANT
+               MOVE WS-MONTANT-PRODUIT TO WS-MEILLEUR-MONTANT
+               MOVE WS-INDEX-PRODUITS TO WS-INDEX-MEILLEUR
+           END-IF
+
+           IF WS-INDEX-PRODUITS = 1
+               MOVE WS-MONTANT-PRODUIT TO WS-PIRE-MONTANT
+               MOVE 1 TO WS-INDEX-PIRE
+           ELSE
+               IF WS-MONTANT-PRODUIT < WS-PIRE-MONTANT
+                   MOVE WS-MONTANT-PRODUIT TO WS-PIRE-MONTANT
+                   MOVE WS-INDEX-PRODUITS TO WS-INDEX-PIRE
+               END-IF
+           END-IF
+
        END-PERFORM.
 
        DISPLAY "Le total du stock est de : " WS-TOTAL-VENTES.
 
+       DISPLAY "Meilleure vente : "
+           WS-PRODUIT(WS-INDEX-MEILLEUR) " (" WS-MEILLEUR-MONTANT ")".
+       DISPLAY "Moins bonne vente : "
+           WS-PRODUIT(WS-INDEX-PIRE) " (" WS-PIRE-MONTANT ")".
+
+      *Comparaison du total de cette semaine avec celui de la semaine
+      *précédente, s'il y en a une
+       IF WS-NB-LIGNES-HIST >= 4
+           IF WS-TOTAL-VENTES > WS-TOTAL-PRECEDENT
+               DISPLAY "Les ventes sont en hausse par rapport à la "
+                   "semaine précédente (" WS-TOTAL-PRECEDENT ")."
+           ELSE
+               IF WS-TOTAL-VENTES < WS-TOTAL-PRECEDENT
+                   DISPLAY "Les ventes sont en baisse par rapport à "
+                       "la semaine précédente (" WS-TOTAL-PRECEDENT
+                       ")."
+               ELSE
+                   DISPLAY "Les ventes sont stables par rapport à la "
+                       "semaine précédente (" WS-TOTAL-PRECEDENT ")."
+               END-IF
+           END-IF
+       ELSE
+           DISPLAY "Pas d'historique suffisant pour comparer avec "
+               "la semaine précédente."
+       END-IF.
+
+      *Ajout des 4 lignes de cette semaine à l'historique, daté du
+      *jour ; création du fichier s'il n'existe pas encore (statut 35)
+       MOVE FUNCTION CURRENT-DATE TO WS-DATE-JOUR-ED.
+       MOVE FUNCTION CURRENT-DATE(1:4) TO WS-ANNEE-JOUR.
+       MOVE FUNCTION CURRENT-DATE(5:2) TO WS-MOIS-JOUR.
+       MOVE FUNCTION CURRENT-DATE(7:2) TO WS-JOUR-JOUR.
+       STRING WS-ANNEE-JOUR "-" WS-MOIS-JOUR "-" WS-JOUR-JOUR
+           INTO WS-DATE-JOUR-ED.
+
+       OPEN EXTEND FICHIER-HISTORIQUE
+
+       IF WS-STATUT-HIST = "35"
+           OPEN OUTPUT FICHIER-HISTORIQUE
+       END-IF
+
+       PERFORM VARYING WS-INDEX-PRODUITS FROM 1 BY 1
+           UNTIL WS-INDEX-PRODUITS > 4
+
+           MOVE SPACES TO F-LIGNE-HISTORIQUE
+           MOVE WS-DATE-JOUR-ED TO F-DATE-HIST
+           MOVE WS-PRODUIT(WS-INDEX-PRODUITS) TO F-PRODUIT-HIST
+           MOVE WS-QUANTITE(WS-INDEX-PRODUITS) TO F-QUANTITE-HIST
+           MOVE WS-PRIX(WS-INDEX-PRODUITS) TO F-PRIX-HIST
+           WRITE F-LIGNE-HISTORIQUE
+
+       END-PERFORM.
+
+       CLOSE FICHIER-HISTORIQUE.
+
        STOP RUN.
 
 
