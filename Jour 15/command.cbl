@@ -12,9 +12,36 @@
        SELECT FICHIER-CLIENTS ASSIGN TO "clients.txt"
            ORGANIZATION IS LINE SEQUENTIAL.
 
-      *Alias du fichier num-commandes lu ligne par ligne
-       SELECT FICHIER-COMMANDES ASSIGN TO "num-commandes.txt"
-           ORGANIZATION IS LINE SEQUENTIAL.
+      *Alias du fichier commandes, dont le nom est désormais assigné
+      *dynamiquement via WS-FICHIER-COMMANDES-NOM plutôt qu'un
+      *littéral, afin de pouvoir l'ouvrir tour à tour sur chacun des
+      *fichiers de commandes datés listés dans commandes-liste.txt
+       SELECT FICHIER-COMMANDES
+           ASSIGN TO DYNAMIC WS-FICHIER-COMMANDES-NOM
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUT-COMMANDES.
+
+      *Alias du fichier listant, un nom par ligne, les fichiers de
+      *commandes datés à fusionner en une seule fois (une semaine de
+      *commandes journalières par exemple) ; son absence (statut 35)
+      *fait retomber le programme sur le seul num-commandes.txt
+      *d'origine, pour ne rien casser des lancements existants
+       SELECT FICHIER-LISTE ASSIGN TO "commandes-liste.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUT-LISTE.
+
+      *Alias du fichier des commandes orphelines écris ligne par ligne
+       SELECT FICHIER-ORPHELINES ASSIGN TO "commandes-orphelines.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUT-ORPHELINES.
+
+      *Alias du fichier de reprise : un journal des commandes déjà
+      *fusionnées, rejoué au démarrage pour reconstituer le tableau
+      *avant de sauter, dans num-commandes.txt, les lignes déjà
+      *traitées par un lancement précédent interrompu
+       SELECT FICHIER-CHECKPOINT ASSIGN TO "command-checkpoint.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUT-CHECKPOINT.
 
        DATA DIVISION.
        
@@ -39,40 +66,197 @@
            05 FILLER          PIC X.
            05 F-PRIX          PIC 9(4).
 
+      *Définition du fichier liste, une ligne par nom de fichier de
+      *commandes daté à fusionner
+       FD FICHIER-LISTE.
+       01 F-NOM-FICHIER       PIC X(30).
+
+      *Définition du fichier des commandes orphelines, reprenant
+      *l'identifiant client introuvable, le numéro et le prix de la
+      *commande qui n'a pas pu être rattachée
+       FD FICHIER-ORPHELINES.
+       01 F-COMMANDE-ORPHELINE.
+           05 F-ID-ORPHELINE      PIC 99.
+           05 FILLER              PIC X.
+           05 F-NUMERO-ORPHELINE  PIC 9(3).
+           05 FILLER              PIC X.
+           05 F-PRIX-ORPHELINE    PIC 9(4).
+
+      *Définition du fichier de reprise : une ligne par commande déjà
+      *fusionnée, avec de quoi la rejouer (client, numéro, prix) et
+      *savoir si elle avait été rattachée ou versée aux orphelines
+       FD FICHIER-CHECKPOINT.
+       01 F-CHECKPOINT.
+           05 F-CP-ID             PIC 99.
+           05 F-CP-NUMERO         PIC 9(3).
+           05 F-CP-PRIX           PIC 9(4).
+           05 F-CP-ORPHELINE      PIC X.
+
        WORKING-STORAGE SECTION.
-       
+
       *Tableau reprenant les données des clients et des commandes par
-      *clients indexé par WS-CLIENT-INDEX
+      *clients indexé par WS-CLIENT-INDEX. La taille des deux niveaux
+      *est calculée au lancement à partir du nombre de lignes réel de
+      *clients.txt et du plus grand numéro de commande rencontré dans
+      *num-commandes.txt, afin de ne plus perdre de lignes au-delà
+      *d'une limite figée dans le code
        01 WS-CLIENTS-TAB.
-           05 WS-CLIENT       OCCURS 10 TIMES 
+           05 WS-CLIENT       OCCURS 1 TO 999 TIMES
+               DEPENDING ON WS-CLIENT-MAX
                INDEXED BY WS-CLIENT-INDEX.
                10 WS-ID       PIC 99.
                10 WS-NOM      PIC X(11).
                10 WS-PRENOM   PIC X(11).
-               10 WS-COMMANDE OCCURS 3 TIMES.
+               10 WS-COMMANDE OCCURS 1 TO 999 TIMES
+                   DEPENDING ON WS-COMMANDE-MAX.
                    15 WS-PRIX PIC 9(4).
-       
-      *Variable contenant la taille max du tableaux client initialisé à
-      *10
-       77 WS-CLIENT-MAX      PIC 99                    VALUE 10.
-      *Variable contenant la taille max du tableaux commande initialisé
-      *à 3
-       77 WS-COMMANDE-MAX    PIC 9                     VALUE 3.
+
+      *Variable contenant la taille réelle du tableau client, calculée
+      *en comptant les lignes de clients.txt
+       77 WS-CLIENT-MAX      PIC 9(3)                  VALUE 1.
+      *Variable contenant la taille réelle du tableau commande,
+      *calculée à partir du plus grand F-NUMERO lu dans
+      *num-commandes.txt
+       77 WS-COMMANDE-MAX    PIC 9(3)                  VALUE 1.
       *Variable correspondant à l'index du tableau commande initialisé à
       *1
-       77 WS-COMMANDE-INDEX  PIC 99                    VALUE 1.
-      *Variable vérifiant si le fichier client est terminé 
+       77 WS-COMMANDE-INDEX  PIC 9(3)                  VALUE 1.
+      *Variable vérifiant si le fichier client est terminé
        77 WS-FIN-CLIENT      PIC X                     VALUE 'F'.
-      *Variable vérifiant si le fichier commande est terminé 
+      *Variable vérifiant si le fichier commande est terminé
        77 WS-FIN-COMMANDE    PIC X                     VALUE 'F'.
+      *Variable contenant le sous-total des commandes d'un client
+       77 WS-SOUS-TOTAL      PIC 9(6)                  VALUE 0.
+      *Variable contenant le total général de toutes les commandes
+       77 WS-TOTAL-GENERAL   PIC 9(7)                  VALUE 0.
+
+      *Champs utilisés pour formater un montant en centimes (un prix,
+      *un sous-total ou le total général, tous exprimés en centimes
+      *dans le fichier et le tableau) en affichage "euros,centimes €"
+       77 WS-MONTANT-CENTS       PIC 9(7)              VALUE 0.
+       77 WS-MONTANT-EUROS       PIC 9(7).
+       77 WS-MONTANT-CENTIMES    PIC 99.
+       77 WS-MONTANT-EUROS-EDIT  PIC Z(6)9.
+       77 WS-MONTANT-AFFICHE     PIC X(15).
+
+      *Champs utilisés par le rapport par produit, qui parcourt le
+      *tableau client dans l'autre sens (par numéro de commande
+      *plutôt que par client) pour obtenir un cumul par produit sur
+      *l'ensemble de la clientèle
+       77 WS-QTE-PRODUIT     PIC 9(5)                  VALUE 0.
+       77 WS-REVENU-PRODUIT  PIC 9(7)                  VALUE 0.
+
+      *Champs utilisés par la reprise sur incident de la fusion
+      *clients/commandes : chaque commande fusionnée est journalisée
+      *dans un tampon, vidé dans command-checkpoint.txt tous les
+      *WS-CHECKPOINT-N enregistrements plutôt qu'à chaque ligne. Au
+      *démarrage, ce journal est rejoué pour reconstituer le tableau
+      *avant de sauter, dans num-commandes.txt, les lignes déjà
+      *fusionnées par un lancement précédent interrompu
+       77 WS-CHECKPOINT-N        PIC 9(3)              VALUE 5.
+       77 WS-CHECKPOINT-DEPART   PIC 9(5)              VALUE 0.
+       77 WS-STATUT-CHECKPOINT   PIC XX.
+       77 WS-STATUT-ORPHELINES   PIC XX.
+       77 WS-INDEX-SAUT          PIC 9(5).
+      *Statut du dernier accès au fichier de commandes courant ; un
+      *nom absent ou mal orthographié dans commandes-liste.txt est
+      *ainsi signalé et sauté plutôt que de faire planter la fusion
+       77 WS-STATUT-COMMANDES    PIC XX.
+
+      *Tampon des dernières commandes fusionnées, vidé dans le
+      *journal de reprise tous les WS-CHECKPOINT-N enregistrements
+      *(la taille du tableau doit rester égale à WS-CHECKPOINT-N)
+       01 WS-JOURNAL-TAB.
+           05 WS-JOURNAL-ENTREE  OCCURS 5 TIMES.
+               10 WS-J-ID          PIC 99.
+               10 WS-J-NUMERO      PIC 9(3).
+               10 WS-J-PRIX        PIC 9(4).
+               10 WS-J-ORPHELINE   PIC X.
+       77 WS-JOURNAL-INDEX       PIC 9(3)              VALUE 0.
+       77 WS-JOURNAL-COMPTE      PIC 9(3)              VALUE 0.
+
+      *Champs utilisés pour fusionner plusieurs fichiers de commandes
+      *datés en une seule fois : le nom courant assigné dynamiquement
+      *à FICHIER-COMMANDES, un indicateur de présence de la liste
+      *commandes-liste.txt, et l'état d'ouverture du fichier courant
+      *au fil de la lecture transparente à travers plusieurs fichiers
+       77 WS-FICHIER-COMMANDES-NOM  PIC X(30)      VALUE SPACES.
+       77 WS-MODE-LISTE             PIC X          VALUE "N".
+       77 WS-STATUT-LISTE           PIC XX.
+       77 WS-FICHIER-OUVERT         PIC X          VALUE "N".
+       77 WS-PREMIER-FICHIER        PIC X          VALUE "O".
+       77 WS-RECORD-LU              PIC X.
 
        PROCEDURE DIVISION.
-       
-      *Ouverture du fichier clients pour la lecture 
+
+      *Détection d'une liste de fichiers de commandes à fusionner ;
+      *à défaut, le programme retombe sur le seul num-commandes.txt
+      *d'origine
+           OPEN INPUT FICHIER-LISTE
+           IF WS-STATUT-LISTE = "00"
+               MOVE "O" TO WS-MODE-LISTE
+               CLOSE FICHIER-LISTE
+           ELSE
+               MOVE "N" TO WS-MODE-LISTE
+           END-IF.
+
+      *Premier passage sur clients.txt, uniquement pour compter les
+      *lignes et dimensionner WS-CLIENT-MAX avant de remplir le tableau
+       OPEN INPUT FICHIER-CLIENTS.
+
+       MOVE 0 TO WS-CLIENT-MAX.
+
+       PERFORM UNTIL WS-FIN-CLIENT = 'T'
+
+           READ FICHIER-CLIENTS
+
+               AT END
+                   MOVE 'T' TO WS-FIN-CLIENT
+
+               NOT AT END
+                   ADD 1 TO WS-CLIENT-MAX
+
+           END-READ
+
+       END-PERFORM.
+
+       CLOSE FICHIER-CLIENTS.
+
+      *Un fichier vide donnerait un tableau de taille 0, ce qui n'est
+      *pas autorisé pour une table OCCURS DEPENDING ON
+       IF WS-CLIENT-MAX = 0
+           MOVE 1 TO WS-CLIENT-MAX
+       END-IF.
+
+      *Premier passage sur le ou les fichiers de commandes, uniquement
+      *pour relever le plus grand F-NUMERO et dimensionner
+      *WS-COMMANDE-MAX ; 0500-LIT-COMMANDE enchaîne de façon
+      *transparente sur le fichier suivant de la liste le cas échéant
+       MOVE 0 TO WS-COMMANDE-MAX.
+       PERFORM 0350-REINIT-LECTURE-COMMANDES.
+
+       PERFORM UNTIL WS-FIN-COMMANDE = 'T'
+
+           PERFORM 0500-LIT-COMMANDE
+
+           IF WS-FIN-COMMANDE NOT = 'T'
+               IF F-NUMERO > WS-COMMANDE-MAX
+                   MOVE F-NUMERO TO WS-COMMANDE-MAX
+               END-IF
+           END-IF
+
+       END-PERFORM.
+
+       IF WS-COMMANDE-MAX = 0
+           MOVE 1 TO WS-COMMANDE-MAX
+       END-IF.
+
+      *Ouverture du fichier clients pour la lecture
        OPEN INPUT FICHIER-CLIENTS.
 
       *Initialisation de la variable
        MOVE 1 TO WS-CLIENT-INDEX.
+       MOVE 'F' TO WS-FIN-CLIENT.
 
       *Boucle s'arrétant à la fin du fichier
        PERFORM UNTIL WS-FIN-CLIENT = 'T'
@@ -98,41 +282,125 @@
 
        CLOSE FICHIER-CLIENTS.
 
-      *Ouverture du fichier commandes.
-       OPEN INPUT FICHIER-COMMANDES.
+      *Réouverture du ou des fichiers de commandes pour le second
+      *passage, depuis le tout début (ou le tout premier fichier de
+      *la liste)
+       PERFORM 0350-REINIT-LECTURE-COMMANDES.
 
       *Initialisation de la variable
        MOVE 1 TO WS-CLIENT-INDEX
 
-      *Boucle s'arrétant à la fin du fichier
-       PERFORM UNTIL WS-FIN-COMMANDE = 'T'
+      *Reprise sur incident : si un journal existe d'un lancement
+      *précédent interrompu, il est rejoué pour remettre le tableau
+      *dans l'état où il était avant l'incident
+       MOVE 0 TO WS-CHECKPOINT-DEPART.
+
+       OPEN INPUT FICHIER-CHECKPOINT.
+
+       IF WS-STATUT-CHECKPOINT = "00"
+           PERFORM UNTIL WS-STATUT-CHECKPOINT NOT = "00"
+               READ FICHIER-CHECKPOINT
+                   AT END
+                       MOVE "10" TO WS-STATUT-CHECKPOINT
+                   NOT AT END
+                       ADD 1 TO WS-CHECKPOINT-DEPART
+                       IF F-CP-ORPHELINE NOT = "O"
+                           MOVE 1 TO WS-CLIENT-INDEX
+                           SEARCH WS-CLIENT VARYING WS-CLIENT-INDEX
+                               WHEN WS-ID(WS-CLIENT-INDEX) = F-CP-ID
+                                   MOVE F-CP-PRIX TO
+                                       WS-PRIX(WS-CLIENT-INDEX,
+                                           F-CP-NUMERO)
+                           END-SEARCH
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE FICHIER-CHECKPOINT
+       END-IF.
+
+      *Le fichier des commandes orphelines est complété (et non
+      *recommencé) lorsqu'un journal a été rejoué, afin de ne pas
+      *perdre les lignes déjà écrites par le lancement interrompu
+       IF WS-CHECKPOINT-DEPART > 0
+           DISPLAY "Reprise après " WS-CHECKPOINT-DEPART
+               " commande(s) déjà fusionnée(s)"
+           OPEN EXTEND FICHIER-ORPHELINES
+           IF WS-STATUT-ORPHELINES = "35"
+               OPEN OUTPUT FICHIER-ORPHELINES
+           END-IF
+           PERFORM VARYING WS-INDEX-SAUT FROM 1 BY 1
+               UNTIL WS-INDEX-SAUT > WS-CHECKPOINT-DEPART
+                   OR WS-FIN-COMMANDE = 'T'
+               PERFORM 0500-LIT-COMMANDE
+           END-PERFORM
+       ELSE
+           OPEN OUTPUT FICHIER-ORPHELINES
+       END-IF.
 
-      *Instruction permettant de lire le fichier
-           READ FICHIER-COMMANDES
+      *Boucle s'arrétant à la fin du dernier fichier de commandes
+       PERFORM UNTIL WS-FIN-COMMANDE = 'T'
 
-      *A la fin de la lecture on change la valeur de WS-FIN-COMMANDE
-               AT END
-                   MOVE 'T' TO WS-FIN-COMMANDE
+      *Instruction permettant de lire le fichier, en enchaînant de
+      *façon transparente sur le fichier suivant de la liste le cas
+      *échéant
+           PERFORM 0500-LIT-COMMANDE
 
       *A chaque ligne on recherche une ligne du tableau qui a la meme
       *ID et si on le trouve on associe les valeurs du fichier à celles
       *du tableau
-               NOT AT END
-                   SEARCH WS-CLIENT VARYING WS-CLIENT-INDEX 
-                   
+           IF WS-FIN-COMMANDE NOT = 'T'
+                   ADD 1 TO WS-JOURNAL-INDEX
+                   MOVE F-ID-COMMANDE TO WS-J-ID(WS-JOURNAL-INDEX)
+                   MOVE F-NUMERO TO WS-J-NUMERO(WS-JOURNAL-INDEX)
+                   MOVE F-PRIX TO WS-J-PRIX(WS-JOURNAL-INDEX)
+                   MOVE "N" TO WS-J-ORPHELINE(WS-JOURNAL-INDEX)
+
+      *Recherche relancée depuis le tout début du tableau client à
+      *chaque commande : chaque fichier de commandes fusionné
+      *reprend sa propre numérotation client depuis le début, la
+      *recherche ne peut donc plus se contenter d'avancer une seule
+      *fois d'un bout à l'autre du fichier comme au temps du fichier
+      *unique
+                   MOVE 1 TO WS-CLIENT-INDEX
+                   SEARCH WS-CLIENT VARYING WS-CLIENT-INDEX
+
+      *Si aucun client ne correspond à l'id de la commande, elle est
+      *journalisée dans le fichier des commandes orphelines plutôt que
+      *d'être silencieusement perdue
+                       AT END
+                           MOVE "O" TO
+                               WS-J-ORPHELINE(WS-JOURNAL-INDEX)
+                           MOVE SPACES TO F-COMMANDE-ORPHELINE
+                           MOVE F-ID-COMMANDE TO F-ID-ORPHELINE
+                           MOVE F-NUMERO TO F-NUMERO-ORPHELINE
+                           MOVE F-PRIX TO F-PRIX-ORPHELINE
+                           WRITE F-COMMANDE-ORPHELINE
+
                        WHEN WS-ID(WS-CLIENT-INDEX) = F-ID-COMMANDE
-                           
-                           MOVE F-PRIX 
+
+                           MOVE F-PRIX
                                TO WS-PRIX(WS-CLIENT-INDEX, F-NUMERO)
 
                    END-SEARCH
 
-           END-READ
+      *Le tampon est vidé dans le journal de reprise tous les
+      *WS-CHECKPOINT-N enregistrements plutôt qu'à chaque ligne
+                   IF WS-JOURNAL-INDEX >= WS-CHECKPOINT-N
+                       PERFORM 0200-ECRIT-CHECKPOINT
+                   END-IF
+
+           END-IF
 
        END-PERFORM.
 
-       CLOSE FICHIER-COMMANDES.            
-       
+       CLOSE FICHIER-ORPHELINES.
+
+      *La fusion s'est terminée normalement : le journal de reprise
+      *est remis à vide pour que le prochain lancement reparte de
+      *zéro plutôt que de sauter des commandes déjà à jour
+       OPEN OUTPUT FICHIER-CHECKPOINT.
+       CLOSE FICHIER-CHECKPOINT.
+
       *Boucle itérant sur le tableau client pour l'affichage 
        PERFORM VARYING WS-CLIENT-INDEX FROM 1 BY 1 
            UNTIL WS-CLIENT-INDEX > WS-CLIENT-MAX
@@ -144,8 +412,12 @@
            DISPLAY " Prenom : " WS-PRENOM(WS-CLIENT-INDEX)
            DISPLAY "Commmandes : "
 
-      *Boucle itérant sur le tableau commande de chaque client pour 
-      *l'affichage 
+      *Réinitialisation du sous-total avant de parcourir les commandes
+      *du client courant
+           MOVE 0 TO WS-SOUS-TOTAL
+
+      *Boucle itérant sur le tableau commande de chaque client pour
+      *l'affichage
            PERFORM VARYING WS-COMMANDE-INDEX FROM 1 BY 1
                UNTIL WS-COMMANDE-INDEX > WS-COMMANDE-MAX
 
@@ -153,14 +425,209 @@
 
                    DISPLAY "Commande numéro " WS-COMMANDE-INDEX
                    SPACE WITH NO ADVANCING
-                   DISPLAY "Prix : " 
-                       WS-PRIX(WS-CLIENT-INDEX, WS-COMMANDE-INDEX)
+
+                   MOVE WS-PRIX(WS-CLIENT-INDEX, WS-COMMANDE-INDEX)
+                       TO WS-MONTANT-CENTS
+                   PERFORM 0100-FORMATE-PRIX
+
+                   DISPLAY "Prix : " WS-MONTANT-AFFICHE
+
+                   ADD WS-PRIX(WS-CLIENT-INDEX, WS-COMMANDE-INDEX)
+                       TO WS-SOUS-TOTAL
 
                END-IF
 
            END-PERFORM
 
+      *Affichage du sous-total du client et report sur le total général
+           MOVE WS-SOUS-TOTAL TO WS-MONTANT-CENTS
+           PERFORM 0100-FORMATE-PRIX
+           DISPLAY "Sous-total client : " WS-MONTANT-AFFICHE
+           ADD WS-SOUS-TOTAL TO WS-TOTAL-GENERAL
+
        END-PERFORM.
 
-       STOP RUN.                
-       
\ No newline at end of file
+      *Affichage du total général une fois tous les clients parcourus
+       MOVE WS-TOTAL-GENERAL TO WS-MONTANT-CENTS.
+       PERFORM 0100-FORMATE-PRIX.
+       DISPLAY "Total général : " WS-MONTANT-AFFICHE.
+
+      *Rapport par produit : le tableau client, organisé par client
+      *puis par numéro de commande, est reparcouru dans l'autre sens
+      *(numéro de commande en boucle externe) pour obtenir, pour
+      *chaque produit, le nombre de clients l'ayant commandé et le
+      *revenu total qu'il a généré sur l'ensemble de la clientèle
+       DISPLAY " ".
+       DISPLAY "--- Répartition par produit ---".
+
+       PERFORM VARYING WS-COMMANDE-INDEX FROM 1 BY 1
+           UNTIL WS-COMMANDE-INDEX > WS-COMMANDE-MAX
+
+           MOVE 0 TO WS-QTE-PRODUIT
+           MOVE 0 TO WS-REVENU-PRODUIT
+
+           PERFORM VARYING WS-CLIENT-INDEX FROM 1 BY 1
+               UNTIL WS-CLIENT-INDEX > WS-CLIENT-MAX
+
+               IF WS-PRIX(WS-CLIENT-INDEX, WS-COMMANDE-INDEX) > 0
+                   ADD 1 TO WS-QTE-PRODUIT
+                   ADD WS-PRIX(WS-CLIENT-INDEX, WS-COMMANDE-INDEX)
+                       TO WS-REVENU-PRODUIT
+               END-IF
+
+           END-PERFORM
+
+           IF WS-QTE-PRODUIT > 0
+
+               MOVE WS-REVENU-PRODUIT TO WS-MONTANT-CENTS
+               PERFORM 0100-FORMATE-PRIX
+
+               DISPLAY "Produit numéro " WS-COMMANDE-INDEX
+               SPACE WITH NO ADVANCING
+               DISPLAY " : quantité " WS-QTE-PRODUIT
+               SPACE WITH NO ADVANCING
+               DISPLAY ", revenu " WS-MONTANT-AFFICHE
+
+           END-IF
+
+       END-PERFORM.
+
+       STOP RUN.
+
+      ******************************************************************
+
+      *Convertit un montant en centimes (WS-MONTANT-CENTS) en une
+      *chaîne affichable "euros,centimes €", pour ne plus exposer de
+      *prix bruts en centimes à l'écran
+       0100-FORMATE-PRIX.
+
+           COMPUTE WS-MONTANT-EUROS = WS-MONTANT-CENTS / 100
+           COMPUTE WS-MONTANT-CENTIMES =
+               FUNCTION MOD(WS-MONTANT-CENTS, 100)
+
+           MOVE WS-MONTANT-EUROS TO WS-MONTANT-EUROS-EDIT
+
+           MOVE SPACES TO WS-MONTANT-AFFICHE
+           STRING FUNCTION TRIM(WS-MONTANT-EUROS-EDIT)
+                  ","
+                  WS-MONTANT-CENTIMES
+                  " €"
+                  INTO WS-MONTANT-AFFICHE
+           END-STRING
+       .
+
+      ******************************************************************
+
+      *Vide le tampon WS-JOURNAL-TAB dans command-checkpoint.txt, à
+      *la suite du journal déjà écrit par les vidages précédents,
+      *afin qu'un lancement interrompu puisse rejouer la totalité
+      *du journal pour reprendre là où il s'était arrêté
+       0200-ECRIT-CHECKPOINT.
+
+           OPEN EXTEND FICHIER-CHECKPOINT
+           IF WS-STATUT-CHECKPOINT = "35"
+               OPEN OUTPUT FICHIER-CHECKPOINT
+           END-IF
+
+           PERFORM VARYING WS-JOURNAL-COMPTE FROM 1 BY 1
+               UNTIL WS-JOURNAL-COMPTE > WS-JOURNAL-INDEX
+
+               MOVE WS-J-ID(WS-JOURNAL-COMPTE) TO F-CP-ID
+               MOVE WS-J-NUMERO(WS-JOURNAL-COMPTE) TO F-CP-NUMERO
+               MOVE WS-J-PRIX(WS-JOURNAL-COMPTE) TO F-CP-PRIX
+               MOVE WS-J-ORPHELINE(WS-JOURNAL-COMPTE) TO F-CP-ORPHELINE
+               WRITE F-CHECKPOINT
+
+           END-PERFORM
+
+           CLOSE FICHIER-CHECKPOINT
+
+           MOVE 0 TO WS-JOURNAL-INDEX
+       .
+
+      ******************************************************************
+
+      *Remet à zéro l'état de lecture des fichiers de commandes avant
+      *de reparcourir depuis le début le fichier unique ou la liste
+      *entière, afin que le premier passage (calcul de
+      *WS-COMMANDE-MAX) et le second (fusion) partent chacun du tout
+      *premier fichier
+       0350-REINIT-LECTURE-COMMANDES.
+
+           MOVE "F" TO WS-FIN-COMMANDE
+           MOVE "N" TO WS-FICHIER-OUVERT
+           MOVE "O" TO WS-PREMIER-FICHIER
+
+           IF WS-MODE-LISTE = "O"
+               OPEN INPUT FICHIER-LISTE
+           END-IF
+       .
+
+      ******************************************************************
+
+      *Détermine le nom du prochain fichier de commandes à ouvrir :
+      *la ligne suivante de commandes-liste.txt si elle existe, sinon
+      *le seul num-commandes.txt d'origine servi une unique fois.
+      *Positionne WS-FIN-COMMANDE à "T" quand il n'y a plus de fichier
+      *à ouvrir
+       0400-PROCHAIN-FICHIER-COMMANDE.
+
+           IF WS-MODE-LISTE = "O"
+               READ FICHIER-LISTE
+                   AT END
+                       MOVE "T" TO WS-FIN-COMMANDE
+                       CLOSE FICHIER-LISTE
+                   NOT AT END
+                       MOVE F-NOM-FICHIER TO WS-FICHIER-COMMANDES-NOM
+               END-READ
+           ELSE
+               IF WS-PREMIER-FICHIER = "O"
+                   MOVE "num-commandes.txt" TO
+                       WS-FICHIER-COMMANDES-NOM
+                   MOVE "N" TO WS-PREMIER-FICHIER
+               ELSE
+                   MOVE "T" TO WS-FIN-COMMANDE
+               END-IF
+           END-IF
+       .
+
+      ******************************************************************
+
+      *Lit l'enregistrement suivant de commandes, en passant de façon
+      *transparente au fichier de commandes suivant de la liste dès
+      *que le fichier courant est épuisé, jusqu'à ce qu'un
+      *enregistrement soit lu ou qu'il n'y ait plus aucun fichier à
+      *ouvrir (WS-FIN-COMMANDE à "T")
+       0500-LIT-COMMANDE.
+
+           MOVE "N" TO WS-RECORD-LU
+
+           PERFORM UNTIL WS-RECORD-LU = "O" OR WS-FIN-COMMANDE = "T"
+
+               IF WS-FICHIER-OUVERT NOT = "O"
+                   PERFORM 0400-PROCHAIN-FICHIER-COMMANDE
+                   IF WS-FIN-COMMANDE NOT = "T"
+                       OPEN INPUT FICHIER-COMMANDES
+                       IF WS-STATUT-COMMANDES = "00"
+                           MOVE "O" TO WS-FICHIER-OUVERT
+                       ELSE
+                           DISPLAY "Fichier de commandes "
+                               WS-FICHIER-COMMANDES-NOM
+                               " introuvable (statut "
+                               WS-STATUT-COMMANDES "), ignoré"
+                       END-IF
+                   END-IF
+               END-IF
+
+               IF WS-FIN-COMMANDE NOT = "T"
+                   READ FICHIER-COMMANDES
+                       AT END
+                           CLOSE FICHIER-COMMANDES
+                           MOVE "N" TO WS-FICHIER-OUVERT
+                       NOT AT END
+                           MOVE "O" TO WS-RECORD-LU
+                   END-READ
+               END-IF
+
+           END-PERFORM
+       .
