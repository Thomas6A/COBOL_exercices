@@ -16,21 +16,55 @@
        SELECT FICHIER-RUPTURE ASSIGN TO "rupture.txt"
            ORGANIZATION IS LINE SEQUENTIAL.
 
+      *Alias du fichier de réapprovisionnement écris ligne par ligne
+       SELECT FICHIER-REAPPRO ASSIGN TO "reapprovisionnement.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+      *Alias du fichier des articles en stock suffisant, écris ligne
+      *par ligne, en compagnie de rupture.txt et reapprovisionnement.txt
+       SELECT FICHIER-EN-STOCK ASSIGN TO "en-stock.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        
        FILE SECTION.
 
-      *Définition du fichier inventaire, chaque ligne contenant 
-      *l'inventaire d'un article ayant un nom et un stock
+      *Définition du fichier inventaire, chaque ligne contenant
+      *l'inventaire d'un article ayant un nom, un stock et le code
+      *de son fournisseur
        FD FICHIER-INVENTAIRE.
        01 F-INVENTAIRE.
            05 F-NOM                  PIC X(10).
            05 F-STOCK                PIC 99.
+           05 FILLER                 PIC X.
+           05 F-FOURNISSEUR          PIC X(10).
 
-      *Définition du fichier rupture, chaque ligne contenant 
-      *le nom d'un article en rupture
+      *Définition du fichier rupture, chaque ligne contenant le nom
+      *d'un article en rupture et le code de son fournisseur, les
+      *lignes étant regroupées par fournisseur à l'écriture
        FD FICHIER-RUPTURE.
-       01 F-NOM-RUPTURE              PIC X(10).
+       01 F-ARTICLE-RUPTURE.
+           05 F-FOURNISSEUR-RUPTURE  PIC X(10).
+           05 FILLER                 PIC X.
+           05 F-NOM-RUPTURE          PIC X(10).
+
+      *Définition du fichier de réapprovisionnement, chaque ligne
+      *contenant un article en stock bas avec la quantité à commander
+       FD FICHIER-REAPPRO.
+       01 F-ARTICLE-REAPPRO.
+           05 F-NOM-REAPPRO           PIC X(10).
+           05 FILLER                  PIC X.
+           05 F-STOCK-REAPPRO         PIC Z9.
+           05 FILLER                  PIC X.
+           05 F-QTE-REAPPRO           PIC Z9.
+
+      *Définition du fichier des articles en stock suffisant, chaque
+      *ligne contenant un article ni en rupture ni sous le seuil bas
+       FD FICHIER-EN-STOCK.
+       01 F-ARTICLE-EN-STOCK.
+           05 F-NOM-EN-STOCK          PIC X(10).
+           05 FILLER                 PIC X.
+           05 F-STOCK-EN-STOCK        PIC Z9.
 
        WORKING-STORAGE SECTION.
        
@@ -39,24 +73,55 @@
            05 WS-INVENTAIRE          OCCURS 15 TIMES.
                10 WS-NOM             PIC X(10).
                10 WS-STOCK           PIC 99.
+               10 WS-FOURNISSEUR     PIC X(10).
 
       *Variable contenant la taille maximum du tableau initialisé à 15
        77 WS-TAB-MAX                 PIC 99                VALUE 15.
       *Variable contenant l'index du tableau initialisé à 1 
        77 WS-INDEX                   PIC 99                VALUE 1.
-      *Variable contenant un boolean pour savoir si la lecture du 
-      *fichier est terminé 
+      *Variable contenant un boolean pour savoir si la lecture du
+      *fichier est terminé
        77 WS-FIN-FICHIER             PIC X                 VALUE 'F'.
+      *Nombre d'articles réellement lus dans le fichier inventaire
+       77 WS-NB-ARTICLES             PIC 99                VALUE 0.
+      *Seuil de stock bas déclenchant le réapprovisionnement, et
+      *niveau cible jusqu'où réapprovisionner, saisis à l'exécution
+       77 WS-SEUIL-BAS               PIC 99.
+       77 WS-NIVEAU-CIBLE            PIC 99.
+      *Quantité à commander pour un article en stock bas
+       77 WS-QTE-COMMANDE            PIC 99.
+
+      *Compteurs du total de contrôle affiché à la fermeture des
+      *fichiers : articles en rupture, articles réapprovisionnés et
+      *articles sans action car ni en rupture ni sous le seuil bas
+       77 WS-NB-RUPTURE              PIC 99                VALUE 0.
+       77 WS-NB-REAPPRO              PIC 99                VALUE 0.
+       77 WS-NB-SANS-ACTION          PIC 99                VALUE 0.
 
        PROCEDURE DIVISION.
-       
-      *Ouverture du fichier inventaire pour la lecture 
+
+      *Saisie du seuil de stock bas et du niveau cible de
+      *réapprovisionnement, configurables au lieu d'être figés
+       DISPLAY "Entrer le seuil de stock bas : ".
+       ACCEPT WS-SEUIL-BAS.
+       DISPLAY "Entrer le niveau cible de réapprovisionnement : ".
+       ACCEPT WS-NIVEAU-CIBLE.
+
+      *Initialisation du tableau à une valeur sentinelle plus grande
+      *que tout fournisseur réel, afin que les cases non remplies se
+      *retrouvent en fin de tableau une fois celui-ci trié
+       PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > WS-TAB-MAX
+           MOVE HIGH-VALUES TO WS-FOURNISSEUR(WS-INDEX)
+       END-PERFORM.
+       MOVE 1 TO WS-INDEX.
+
+      *Ouverture du fichier inventaire pour la lecture
        OPEN INPUT FICHIER-INVENTAIRE.
 
       *Boucle se terminant à la fin de la lecture du fichier
        PERFORM UNTIL WS-FIN-FICHIER = 'T'
 
-      *Instruction permettant la lecture du fichier 
+      *Instruction permettant la lecture du fichier
            READ FICHIER-INVENTAIRE
 
       *A la fin de la lecture on change la valeur de WS-FIN-FICHIER
@@ -67,6 +132,7 @@
                NOT AT END
                    MOVE F-NOM TO WS-NOM(WS-INDEX)
                    MOVE FUNCTION NUMVAL(F-STOCK) TO WS-STOCK(WS-INDEX)
+                   MOVE F-FOURNISSEUR TO WS-FOURNISSEUR(WS-INDEX)
                    ADD 1 TO WS-INDEX
 
            END-READ
@@ -74,24 +140,75 @@
        END-PERFORM.
 
        CLOSE FICHIER-INVENTAIRE.
-      
-      *Ouverture du fichier rupture pour l'écriture
+
+      *Le nombre d'articles réellement lus est l'index atteint moins 1
+       COMPUTE WS-NB-ARTICLES = WS-INDEX - 1.
+
+      *Tri du tableau par fournisseur puis par nom, afin que la liste
+      *de rupture puisse être regroupée par fournisseur à l'écriture
+       SORT WS-INVENTAIRE
+           ON ASCENDING KEY WS-FOURNISSEUR
+           ON ASCENDING KEY WS-NOM.
+
+      *Ouverture des fichiers rupture, réapprovisionnement et en-stock
        OPEN OUTPUT FICHIER-RUPTURE.
+       OPEN OUTPUT FICHIER-REAPPRO.
+       OPEN OUTPUT FICHIER-EN-STOCK.
 
-      *Boucle pour itérer sur le tableau
-       PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > WS-TAB-MAX
+      *Boucle pour itérer sur les articles réellement lus
+       PERFORM VARYING WS-INDEX FROM 1 BY 1
+           UNTIL WS-INDEX > WS-NB-ARTICLES
 
-      *Condition vérifiant si le stock est égal à zéro
+      *Condition vérifiant si le stock est égal à zéro : rupture pure
            IF WS-STOCK(WS-INDEX) = 0
 
-      *Si oui ajout et écriture du nom de l'article dans le fichier
+      *Si oui ajout et écriture du nom de l'article, regroupé par
+      *fournisseur grâce au tri, dans le fichier
+               MOVE SPACES TO F-ARTICLE-RUPTURE
+               MOVE WS-FOURNISSEUR(WS-INDEX) TO F-FOURNISSEUR-RUPTURE
                MOVE WS-NOM(WS-INDEX) TO F-NOM-RUPTURE
-               WRITE F-NOM-RUPTURE
-
+               WRITE F-ARTICLE-RUPTURE
+               ADD 1 TO WS-NB-RUPTURE
+
+      *Sinon, si le stock est sous le seuil bas, article à
+      *réapprovisionner avant la rupture complète
+           ELSE
+               IF WS-STOCK(WS-INDEX) < WS-SEUIL-BAS
+                   COMPUTE WS-QTE-COMMANDE =
+                       WS-NIVEAU-CIBLE - WS-STOCK(WS-INDEX)
+
+                   MOVE SPACES TO F-ARTICLE-REAPPRO
+                   MOVE WS-NOM(WS-INDEX) TO F-NOM-REAPPRO
+                   MOVE WS-STOCK(WS-INDEX) TO F-STOCK-REAPPRO
+                   MOVE WS-QTE-COMMANDE TO F-QTE-REAPPRO
+                   WRITE F-ARTICLE-REAPPRO
+                   ADD 1 TO WS-NB-REAPPRO
+
+               ELSE
+      *Sinon le stock est suffisant, l'article part dans en-stock.txt
+                   MOVE SPACES TO F-ARTICLE-EN-STOCK
+                   MOVE WS-NOM(WS-INDEX) TO F-NOM-EN-STOCK
+                   MOVE WS-STOCK(WS-INDEX) TO F-STOCK-EN-STOCK
+                   WRITE F-ARTICLE-EN-STOCK
+                   ADD 1 TO WS-NB-SANS-ACTION
+               END-IF
            END-IF
 
        END-PERFORM.
 
        CLOSE FICHIER-RUPTURE.
-
-       STOP RUN.
+       CLOSE FICHIER-REAPPRO.
+       CLOSE FICHIER-EN-STOCK.
+
+      *Total de contrôle : articles lus, et répartition entre rupture,
+      *réapprovisionnement et absence d'action, pour vérifier que la
+      *somme des trois retombe bien sur le nombre d'articles lus
+       DISPLAY "Articles lus : " WS-NB-ARTICLES
+       DISPLAY "Articles en rupture : " WS-NB-RUPTURE
+       DISPLAY "Articles à réapprovisionner : " WS-NB-REAPPRO
+       DISPLAY "Articles sans action : " WS-NB-SANS-ACTION.
+
+      *GOBACK plutôt que STOP RUN : ce programme peut désormais aussi
+      *être enchaîné depuis bilanjour.cbl comme sous-programme, sans
+      *rien changer à son comportement lorsqu'il est lancé seul
+       GOBACK.
