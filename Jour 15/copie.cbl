@@ -33,9 +33,21 @@
        77 WS-TAB-MAX        PIC 99                    VALUE 30.
        77 WS-INDEX          PIC 99                    VALUE 1.
        77 WS-FIN-FICHIER    PIC X                     VALUE 'F'.
+      *Nombre de lignes réellement lues dans le compte-rendu
+       77 WS-LIGNES-LUES        PIC 99                VALUE 0.
+      *Nombre de lignes gardées après filtrage des blancs et doublons
+       77 WS-LIGNES-GARDEES     PIC 99                VALUE 0.
+      *Nombre de lignes supprimées (blanches ou doublons consécutifs)
+       77 WS-LIGNES-SUPPRIMEES  PIC 99                VALUE 0.
+      *Dernière ligne gardée, pour détecter les doublons consécutifs
+       77 WS-LIGNE-PRECEDENTE   PIC X(48)             VALUE HIGH-VALUES.
+      *Versions éditées des compteurs pour la ligne de contrôle
+       77 WS-LIGNES-LUES-ED       PIC ZZ9.
+       77 WS-LIGNES-GARDEES-ED    PIC ZZ9.
+       77 WS-LIGNES-SUPPRIMEES-ED PIC ZZ9.
 
        PROCEDURE DIVISION.
-       
+
        OPEN INPUT COMPTE-RENDU.
 
        PERFORM UNTIL WS-FIN-FICHIER = 'T'
@@ -55,20 +67,50 @@
 
        CLOSE COMPTE-RENDU.
 
+      *Le nombre de lignes réellement lues est l'index atteint moins 1
+       COMPUTE WS-LIGNES-LUES = WS-INDEX - 1.
+
        OPEN OUTPUT COPIE-FICHIER
 
-       PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > WS-TAB-MAX
+       PERFORM VARYING WS-INDEX FROM 1 BY 1
+           UNTIL WS-INDEX > WS-LIGNES-LUES
+
+      *Une ligne blanche ou strictement identique à la ligne physique
+      *précédente (doublon consécutif) est supprimée au lieu d'être
+      *copiée ; la ligne physique précédente est mémorisée à chaque
+      *tour, blanche ou non, afin qu'un doublon séparé par une ligne
+      *blanche ne soit pas à tort considéré comme consécutif
+           IF WS-LINE(WS-INDEX) = SPACES
+               OR WS-LINE(WS-INDEX) = WS-LIGNE-PRECEDENTE
+
+               ADD 1 TO WS-LIGNES-SUPPRIMEES
+
+           ELSE
 
-           IF WS-LINE(WS-INDEX) NOT EQUAL SPACES
-               
                MOVE WS-LINE(WS-INDEX) TO F-LINE-COPIE
                WRITE F-LINE-COPIE
+               ADD 1 TO WS-LIGNES-GARDEES
 
            END-IF
 
+           MOVE WS-LINE(WS-INDEX) TO WS-LIGNE-PRECEDENTE
+
        END-PERFORM.
 
+      *Écriture de la ligne de contrôle résumant lues/gardées/
+      *supprimées, en fin de copie.txt
+       MOVE WS-LIGNES-LUES TO WS-LIGNES-LUES-ED.
+       MOVE WS-LIGNES-GARDEES TO WS-LIGNES-GARDEES-ED.
+       MOVE WS-LIGNES-SUPPRIMEES TO WS-LIGNES-SUPPRIMEES-ED.
+
+       MOVE SPACES TO F-LINE-COPIE.
+       STRING "Lues: " WS-LIGNES-LUES-ED
+           " Gardées: " WS-LIGNES-GARDEES-ED
+           " Supprimées: " WS-LIGNES-SUPPRIMEES-ED
+           INTO F-LINE-COPIE.
+       WRITE F-LINE-COPIE.
+
        CLOSE COPIE-FICHIER.
 
-       STOP RUN.        
+       STOP RUN.
        
\ No newline at end of file
