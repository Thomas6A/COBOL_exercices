@@ -16,6 +16,14 @@
        SELECT FICHIER-REUSSITE ASSIGN TO "reussite.txt"
            ORGANIZATION IS LINE SEQUENTIAL.
 
+      *Alias du fichier echec écris ligne par ligne
+       SELECT FICHIER-ECHEC ASSIGN TO "echec.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+      *Alias du fichier bilan écris ligne par ligne
+       SELECT FICHIER-BILAN ASSIGN TO "bilan.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
 
        DATA DIVISION.
 
@@ -35,6 +43,18 @@
            05 F-NOM-REUSSITE       PIC X(10).
            05 F-NOTE-REUSSITE      PIC 99.
 
+      *Définition du fichier echec, chaque ligne contenant un élève
+      *n'ayant pas atteint la moyenne requise
+       FD FICHIER-ECHEC.
+       01 F-ELEVE-ECHEC.
+           05 F-NOM-ECHEC          PIC X(10).
+           05 F-NOTE-ECHEC         PIC 99.
+
+      *Définition du fichier bilan, une ligne de texte libre par
+      *statistique de la classe
+       FD FICHIER-BILAN.
+       01 F-LIGNE-BILAN            PIC X(60).
+
        WORKING-STORAGE SECTION.
 
       *Tableau contenant tous les élèves du fichier
@@ -45,15 +65,40 @@
 
       *Variable ayant la taille max du tableau de valeur 15
        77 WS-MAX-TAB               PIC 99                VALUE 15.
-      *Variable contenant l'index du tableau initialisé à 1 
+      *Variable contenant l'index du tableau initialisé à 1
        77 WS-INDEX                 PIC 99                VALUE 1.
-      *Variable vérifiant si on est arrivé au bout du fichier 
+      *Nombre d'élèves réellement lus dans le fichier
+       77 WS-NB-ELEVES             PIC 99                VALUE 0.
+      *Variable vérifiant si on est arrivé au bout du fichier
        77 WS-FIN-FICHIER           PIC X                 VALUE 'F'.
+      *Note plancher à atteindre pour être reçu, saisie à l'exécution
+       77 WS-SEUIL                 PIC 99.
+
+      *Compteur des élèves reçus et des élèves en échec
+       77 WS-NB-REUSSITE           PIC 99                VALUE 0.
+       77 WS-NB-ECHEC              PIC 99                VALUE 0.
+      *Cumul des notes, moyenne, note la plus haute et la plus basse
+       77 WS-TOTAL-NOTES           PIC 9(4)               VALUE 0.
+       77 WS-MOYENNE               PIC 99V99               VALUE 0.
+       77 WS-NOTE-MAX               PIC 99                VALUE 0.
+       77 WS-NOTE-MIN               PIC 99                VALUE 99.
+
+      *Versions éditées des statistiques pour l'écriture du bilan
+       77 WS-NB-REUSSITE-ED        PIC ZZ9.
+       77 WS-NB-ECHEC-ED          PIC ZZ9.
+       77 WS-MOYENNE-ED           PIC ZZ9.99.
+       77 WS-NOTE-MAX-ED          PIC Z9.
+       77 WS-NOTE-MIN-ED          PIC Z9.
 
 
        PROCEDURE DIVISION.
 
-      *Ouverture du fichier eleves 
+      *Saisie de la note plancher, le seuil de réussite étant désormais
+      *configurable au lieu d'être figé à 10
+       DISPLAY "Entrer la note minimale pour être reçu : ".
+       ACCEPT WS-SEUIL.
+
+      *Ouverture du fichier eleves
        OPEN INPUT FICHIER-ELEVES.
 
       *Boucle permettant d'itérer chaque ligne du fichier
@@ -82,24 +127,100 @@
 
        CLOSE FICHIER-ELEVES.
 
-      *Ouverture du fichier reussiter
+      *Le nombre d'élèves réellement lus est l'index atteint moins 1
+       COMPUTE WS-NB-ELEVES = WS-INDEX - 1.
+
+      *Ouverture des fichiers reussite et echec
        OPEN OUTPUT FICHIER-REUSSITE.
+       OPEN OUTPUT FICHIER-ECHEC.
+
+      *Boucle permettant d'itérer sur les élèves réellement lus
+       PERFORM VARYING WS-INDEX FROM 1 BY 1
+           UNTIL WS-INDEX > WS-NB-ELEVES
 
-      *Boucle permettant d'itérer sur tout le tableau
-       PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > WS-MAX-TAB
+      *Mise à jour du cumul, du maximum et du minimum de la classe
+           ADD WS-NOTE(WS-INDEX) TO WS-TOTAL-NOTES
+           IF WS-NOTE(WS-INDEX) > WS-NOTE-MAX
+               MOVE WS-NOTE(WS-INDEX) TO WS-NOTE-MAX
+           END-IF
+           IF WS-NOTE(WS-INDEX) < WS-NOTE-MIN
+               MOVE WS-NOTE(WS-INDEX) TO WS-NOTE-MIN
+           END-IF
 
-      *Condition vérifiant si la note est supérieur à 10
-           IF WS-NOTE(WS-INDEX) > 10
+      *Condition vérifiant si la note est supérieur au seuil saisi
+           IF WS-NOTE(WS-INDEX) > WS-SEUIL
 
       *Si oui on associe les donnée du tableau au fichier et on l'écrit
                MOVE WS-NOM(WS-INDEX) TO F-NOM-REUSSITE
                MOVE WS-NOTE(WS-INDEX) TO F-NOTE-REUSSITE
                WRITE F-ELEVE-REUSSITE
+               ADD 1 TO WS-NB-REUSSITE
+
+      *Sinon l'élève est en échec et part dans le fichier d'échec
+           ELSE
+
+               MOVE WS-NOM(WS-INDEX) TO F-NOM-ECHEC
+               MOVE WS-NOTE(WS-INDEX) TO F-NOTE-ECHEC
+               WRITE F-ELEVE-ECHEC
+               ADD 1 TO WS-NB-ECHEC
 
            END-IF
 
        END-PERFORM.
 
        CLOSE FICHIER-REUSSITE.
-
-       STOP RUN.
+       CLOSE FICHIER-ECHEC.
+
+      *Total de contrôle : élèves lus, conservés (reçus + échecs, la
+      *classification n'en rejetant aucun) et rejetés
+       DISPLAY "Élèves lus : " WS-NB-ELEVES
+       DISPLAY "Élèves reçus : " WS-NB-REUSSITE
+       DISPLAY "Élèves en échec : " WS-NB-ECHEC
+       DISPLAY "Élèves rejetés : 0".
+
+      *Calcul de la moyenne de la classe, à partir du cumul des notes
+       IF WS-NB-ELEVES > 0
+           COMPUTE WS-MOYENNE ROUNDED = WS-TOTAL-NOTES / WS-NB-ELEVES
+       END-IF.
+
+      *Report des statistiques dans leurs versions éditées
+       MOVE WS-NB-REUSSITE TO WS-NB-REUSSITE-ED.
+       MOVE WS-NB-ECHEC TO WS-NB-ECHEC-ED.
+       MOVE WS-MOYENNE TO WS-MOYENNE-ED.
+       MOVE WS-NOTE-MAX TO WS-NOTE-MAX-ED.
+       MOVE WS-NOTE-MIN TO WS-NOTE-MIN-ED.
+
+      *Écriture du bilan de la classe, une statistique par ligne
+       OPEN OUTPUT FICHIER-BILAN.
+
+       MOVE SPACES TO F-LIGNE-BILAN.
+       STRING "Nombre de reçus : " WS-NB-REUSSITE-ED
+           INTO F-LIGNE-BILAN.
+       WRITE F-LIGNE-BILAN.
+
+       MOVE SPACES TO F-LIGNE-BILAN.
+       STRING "Nombre d'échecs : " WS-NB-ECHEC-ED
+           INTO F-LIGNE-BILAN.
+       WRITE F-LIGNE-BILAN.
+
+       MOVE SPACES TO F-LIGNE-BILAN.
+       STRING "Moyenne de la classe : " WS-MOYENNE-ED
+           INTO F-LIGNE-BILAN.
+       WRITE F-LIGNE-BILAN.
+
+       MOVE SPACES TO F-LIGNE-BILAN.
+       STRING "Meilleure note : " WS-NOTE-MAX-ED
+           INTO F-LIGNE-BILAN.
+       WRITE F-LIGNE-BILAN.
+
+       MOVE SPACES TO F-LIGNE-BILAN.
+       STRING "Note la plus basse : " WS-NOTE-MIN-ED
+           INTO F-LIGNE-BILAN.
+       WRITE F-LIGNE-BILAN.
+
+       CLOSE FICHIER-BILAN.
+
+      *GOBACK plutôt que STOP RUN : ce programme peut désormais aussi
+      *être enchaîné depuis bilanjour.cbl comme sous-programme, sans
+      *rien changer à son comportement lorsqu'il est lancé seul
+       GOBACK.
