@@ -0,0 +1,162 @@
+      *Programme de fin de journée qui enchaîne les traitements
+      *fichclass, reussite et rupture (habituellement lancés à la main
+      *les uns après les autres) et consigne un bilan unique -
+      *effectifs chargés, réussite/échec, articles en rupture - au
+      *lieu de trois sorties séparées à rapprocher soi-même.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. bilanjour.
+       AUTHOR. Thomas Baudrin.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+      *Alias du fichier input-classes, relu ici uniquement pour
+      *compter les élèves chargés par fichclass
+       SELECT FICHIER-ELEVES-JOUR ASSIGN TO "input-classes.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+      *Alias du bilan écrit par reussite.cbl, recopié tel quel dans
+      *le bilan consolidé
+       SELECT FICHIER-BILAN-REUSSITE ASSIGN TO "bilan.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+      *Alias du fichier rupture, relu ici uniquement pour compter les
+      *articles en rupture détectés par rupture.cbl
+       SELECT FICHIER-RUPTURE-JOUR ASSIGN TO "rupture.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+      *Alias du bilan consolidé de fin de journée
+       SELECT FICHIER-BILAN-JOURNEE ASSIGN TO "bilan-journee.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD FICHIER-ELEVES-JOUR.
+       01 F-LIGNE-ELEVES          PIC X(80).
+
+       FD FICHIER-BILAN-REUSSITE.
+       01 F-LIGNE-REUSSITE        PIC X(80).
+
+       FD FICHIER-RUPTURE-JOUR.
+       01 F-LIGNE-RUPTURE         PIC X(80).
+
+       FD FICHIER-BILAN-JOURNEE.
+       01 F-LIGNE-JOURNEE         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+      *Indicateur de fin de fichier, réutilisé pour chacun des trois
+      *comptages/recopies
+       77 WS-EOF                     PIC X          VALUE "F".
+
+      *Nombre d'élèves chargés par fichclass, obtenu en recomptant
+      *input-classes.txt (une ligne = un élève), et sa forme éditée
+       77 WS-NB-ELEVES-JOUR          PIC 9(4)       VALUE 0.
+       77 WS-NB-ELEVES-JOUR-ED       PIC Z(3)9.
+
+      *Nombre d'articles en rupture détectés par rupture.cbl, obtenu
+      *en recomptant rupture.txt, et sa forme éditée
+       77 WS-NB-RUPTURE-JOUR         PIC 9(4)       VALUE 0.
+       77 WS-NB-RUPTURE-JOUR-ED      PIC Z(3)9.
+
+      ******************************************************************
+
+       PROCEDURE DIVISION.
+
+      *Enchaînement des trois traitements du jour, chacun continuant
+      *à lire/écrire ses propres fichiers et à demander ses propres
+      *paramètres (seuils reussite/rupture) comme lors d'un lancement
+      *isolé
+           DISPLAY "=== Traitement de fin de journée ===".
+
+           DISPLAY "--- Fiches de classe (fichclass) ---".
+           CALL "fichclass".
+
+           DISPLAY "--- Réussite / échec (reussite) ---".
+           CALL "reussite".
+
+           DISPLAY "--- Rupture de stock (rupture) ---".
+           CALL "rupture".
+
+      *Comptage des élèves chargés, en recomptant input-classes.txt
+      *comme le fait fichclass lui-même lors de son premier passage
+           OPEN INPUT FICHIER-ELEVES-JOUR.
+
+           MOVE "F" TO WS-EOF.
+           PERFORM UNTIL WS-EOF = "T"
+               READ FICHIER-ELEVES-JOUR
+                   AT END
+                       MOVE "T" TO WS-EOF
+                   NOT AT END
+                       ADD 1 TO WS-NB-ELEVES-JOUR
+               END-READ
+           END-PERFORM.
+
+           CLOSE FICHIER-ELEVES-JOUR.
+
+      *Comptage des articles en rupture, par recomptage de rupture.txt
+      *écrit par rupture.cbl
+           OPEN INPUT FICHIER-RUPTURE-JOUR.
+
+           MOVE "F" TO WS-EOF.
+           PERFORM UNTIL WS-EOF = "T"
+               READ FICHIER-RUPTURE-JOUR
+                   AT END
+                       MOVE "T" TO WS-EOF
+                   NOT AT END
+                       ADD 1 TO WS-NB-RUPTURE-JOUR
+               END-READ
+           END-PERFORM.
+
+           CLOSE FICHIER-RUPTURE-JOUR.
+
+           MOVE WS-NB-ELEVES-JOUR TO WS-NB-ELEVES-JOUR-ED.
+           MOVE WS-NB-RUPTURE-JOUR TO WS-NB-RUPTURE-JOUR-ED.
+
+      *Écriture du bilan consolidé : effectifs et rupture recomptés
+      *ci-dessus, réussite/échec recopiés tels quels depuis le bilan
+      *déjà écrit par reussite.cbl pour ne pas dupliquer sa logique
+           OPEN OUTPUT FICHIER-BILAN-JOURNEE.
+
+           MOVE SPACES TO F-LIGNE-JOURNEE.
+           STRING "--- Bilan de fin de journée du "
+               FUNCTION CURRENT-DATE(1:8) " ---"
+               INTO F-LIGNE-JOURNEE.
+           WRITE F-LIGNE-JOURNEE.
+
+           MOVE SPACES TO F-LIGNE-JOURNEE.
+           STRING "Élèves chargés : " WS-NB-ELEVES-JOUR-ED
+               INTO F-LIGNE-JOURNEE.
+           WRITE F-LIGNE-JOURNEE.
+
+           OPEN INPUT FICHIER-BILAN-REUSSITE.
+
+           MOVE "F" TO WS-EOF.
+           PERFORM UNTIL WS-EOF = "T"
+               READ FICHIER-BILAN-REUSSITE
+                   AT END
+                       MOVE "T" TO WS-EOF
+                   NOT AT END
+                       MOVE F-LIGNE-REUSSITE TO F-LIGNE-JOURNEE
+                       WRITE F-LIGNE-JOURNEE
+               END-READ
+           END-PERFORM.
+
+           CLOSE FICHIER-BILAN-REUSSITE.
+
+           MOVE SPACES TO F-LIGNE-JOURNEE.
+           STRING "Articles en rupture : " WS-NB-RUPTURE-JOUR-ED
+               INTO F-LIGNE-JOURNEE.
+           WRITE F-LIGNE-JOURNEE.
+
+           CLOSE FICHIER-BILAN-JOURNEE.
+
+           DISPLAY "Bilan de fin de journée écrit dans "
+               "bilan-journee.txt".
+
+           STOP RUN.
