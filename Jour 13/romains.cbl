@@ -3,81 +3,198 @@
        AUTHOR. Thomas Baudrin.
 
        DATA DIVISION.
-       
+
        WORKING-STORAGE SECTION.
-       
+
        01 WS-INPUT    PIC 9(4).
-       01 WS-RESULT   PIC X(9).
+       01 WS-RESULT   PIC X(9)      VALUE SPACES.
+
+      *Choix du sens de la conversion
+       01 WS-CHOIX    PIC 9.
+      *Boolean indiquant si le nombre saisi est dans la plage 1-3999
+       01 WS-VALIDE   PIC X         VALUE 'N'.
+
+      *Chaine romaine saisie par l'utilisateur, et ses chiffres
+      *décomposés en valeurs arabes pour la conversion inverse
+       01 WS-ROMAIN   PIC X(15).
+       01 WS-LONGUEUR PIC 99.
+       01 WS-INDEX-ROMAIN PIC 99.
+       01 WS-VALEURS  OCCURS 15 TIMES PIC 9(4).
+       01 WS-VALEUR-ARABE PIC 9(4) VALUE 0.
 
 
        PROCEDURE DIVISION.
 
-       DISPLAY "Saisir un nombre inférieur à 3999".
-       ACCEPT WS-INPUT.
-
-       PERFORM UNTIL WS-INPUT = 0
-
-           EVALUATE WS-INPUT
-               WHEN >= 1000 
-                  SUBTRACT 1000 FROM WS-INPUT GIVING WS-INPUT
-                  MOVE FUNCTION CONCATENATE(
-                    FUNCTION TRIM(WS-RESULT);"M") TO WS-RESULT
-               WHEN >= 900
-                  SUBTRACT 900 FROM WS-INPUT GIVING WS-INPUT
-                  MOVE FUNCTION CONCATENATE(
-                    FUNCTION TRIM(WS-RESULT);"CM") TO WS-RESULT 
-               WHEN >= 500
-                  SUBTRACT 500 FROM WS-INPUT GIVING WS-INPUT
-                  MOVE FUNCTION CONCATENATE(
-                    FUNCTION TRIM(WS-RESULT);"D") TO WS-RESULT    
-               WHEN >= 400
-                  SUBTRACT 400 FROM WS-INPUT GIVING WS-INPUT
-                  MOVE FUNCTION CONCATENATE(
-                    FUNCTION TRIM(WS-RESULT);"CD") TO WS-RESULT  
-               WHEN >= 100
-                  SUBTRACT 100 FROM WS-INPUT GIVING WS-INPUT
-                  MOVE FUNCTION CONCATENATE(
-                    FUNCTION TRIM(WS-RESULT);"C") TO WS-RESULT    
-               WHEN >= 90
-                  SUBTRACT 90 FROM WS-INPUT GIVING WS-INPUT
-                  MOVE FUNCTION CONCATENATE(
-                    FUNCTION TRIM(WS-RESULT);"XC") TO WS-RESULT   
-               WHEN >= 50
-                  SUBTRACT 50 FROM WS-INPUT GIVING WS-INPUT
-                  MOVE FUNCTION CONCATENATE(
-                    FUNCTION TRIM(WS-RESULT);"L") TO WS-RESULT  
-               WHEN >= 40
-                  SUBTRACT 40 FROM WS-INPUT GIVING WS-INPUT
-                  MOVE FUNCTION CONCATENATE(
-                    FUNCTION TRIM(WS-RESULT);"XL") TO WS-RESULT
-               WHEN >= 10
-                  SUBTRACT 10 FROM WS-INPUT GIVING WS-INPUT
-                  MOVE FUNCTION CONCATENATE(
-                    FUNCTION TRIM(WS-RESULT);"X") TO WS-RESULT  
-               WHEN >= 9
-                  SUBTRACT 9 FROM WS-INPUT GIVING WS-INPUT
-                  MOVE FUNCTION CONCATENATE(
-                    FUNCTION TRIM(WS-RESULT);"IX") TO WS-RESULT  
-               WHEN >= 5
-                  SUBTRACT 5 FROM WS-INPUT GIVING WS-INPUT
-                  MOVE FUNCTION CONCATENATE(
-                    FUNCTION TRIM(WS-RESULT);"V") TO WS-RESULT
-               WHEN >= 4
-                  SUBTRACT 4 FROM WS-INPUT GIVING WS-INPUT
-                  MOVE FUNCTION CONCATENATE(
-                    FUNCTION TRIM(WS-RESULT);"IV") TO WS-RESULT 
-               WHEN >= 1
-                  SUBTRACT 1 FROM WS-INPUT GIVING WS-INPUT
-                  MOVE FUNCTION CONCATENATE(
-                    FUNCTION TRIM(WS-RESULT);"I") TO WS-RESULT                                                        
-               WHEN OTHER
-                  CONTINUE
-           END-EVALUATE
-           
-
-       END-PERFORM.
-
-       DISPLAY WS-RESULT.
+       DISPLAY "1. Nombre arabe vers chiffres romains".
+       DISPLAY "2. Chiffres romains vers nombre arabe".
+       ACCEPT WS-CHOIX.
+
+       EVALUATE WS-CHOIX
+           WHEN 1
+               PERFORM UNTIL WS-VALIDE = 'Y'
+
+                   DISPLAY "Saisir un nombre entre 1 et 3999"
+                   ACCEPT WS-INPUT
+
+                   IF WS-INPUT >= 1 AND WS-INPUT <= 3999
+                       MOVE 'Y' TO WS-VALIDE
+                   ELSE
+                       DISPLAY "Nombre invalide, il doit être "
+                           "compris entre 1 et 3999"
+                   END-IF
+
+               END-PERFORM
+
+               PERFORM UNTIL WS-INPUT = 0
+
+                   EVALUATE WS-INPUT
+                       WHEN >= 1000
+                          SUBTRACT 1000 FROM WS-INPUT GIVING WS-INPUT
+                          MOVE FUNCTION CONCATENATE(
+                            FUNCTION TRIM(WS-RESULT);"M") TO WS-RESULT
+                       WHEN >= 900
+                          SUBTRACT 900 FROM WS-INPUT GIVING WS-INPUT
+                          MOVE FUNCTION CONCATENATE(
+                            FUNCTION TRIM(WS-RESULT);"CM") TO WS-RESULT
+                       WHEN >= 500
+                          SUBTRACT 500 FROM WS-INPUT GIVING WS-INPUT
+                          MOVE FUNCTION CONCATENATE(
+                            FUNCTION TRIM(WS-RESULT);"D") TO WS-RESULT
+                       WHEN >= 400
+                          SUBTRACT 400 FROM WS-INPUT GIVING WS-INPUT
+                          MOVE FUNCTION CONCATENATE(
+                            FUNCTION TRIM(WS-RESULT);"CD") TO WS-RESULT
+                       WHEN >= 100
+                          SUBTRACT 100 FROM WS-INPUT GIVING WS-INPUT
+                          MOVE FUNCTION CONCATENATE(
+                            FUNCTION TRIM(WS-RESULT);"C") TO WS-RESULT
+                       WHEN >= 90
+                          SUBTRACT 90 FROM WS-INPUT GIVING WS-INPUT
+                          MOVE FUNCTION CONCATENATE(
+                            FUNCTION TRIM(WS-RESULT);"XC") TO WS-RESULT
+                       WHEN >= 50
+                          SUBTRACT 50 FROM WS-INPUT GIVING WS-INPUT
+                          MOVE FUNCTION CONCATENATE(
+                            FUNCTION TRIM(WS-RESULT);"L") TO WS-RESULT
+                       WHEN >= 40
+                          SUBTRACT 40 FROM WS-INPUT GIVING WS-INPUT
+                          MOVE FUNCTION CONCATENATE(
+                            FUNCTION TRIM(WS-RESULT);"XL") TO WS-RESULT
+                       WHEN >= 10
+                          SUBTRACT 10 FROM WS-INPUT GIVING WS-INPUT
+                          MOVE FUNCTION CONCATENATE(
+                            FUNCTION TRIM(WS-RESULT);"X") TO WS-RESULT
+                       WHEN >= 9
+                          SUBTRACT 9 FROM WS-INPUT GIVING WS-INPUT
+                          MOVE FUNCTION CONCATENATE(
+                            FUNCTION TRIM(WS-RESULT);"IX") TO WS-RESULT
+                       WHEN >= 5
+                          SUBTRACT 5 FROM WS-INPUT GIVING WS-INPUT
+                          MOVE FUNCTION CONCATENATE(
+                            FUNCTION TRIM(WS-RESULT);"V") TO WS-RESULT
+                       WHEN >= 4
+                          SUBTRACT 4 FROM WS-INPUT GIVING WS-INPUT
+                          MOVE FUNCTION CONCATENATE(
+                            FUNCTION TRIM(WS-RESULT);"IV") TO WS-RESULT
+                       WHEN >= 1
+                          SUBTRACT 1 FROM WS-INPUT GIVING WS-INPUT
+                          MOVE FUNCTION CONCATENATE(
+                            FUNCTION TRIM(WS-RESULT);"I") TO WS-RESULT
+                       WHEN OTHER
+                          CONTINUE
+                   END-EVALUATE
+
+               END-PERFORM
+
+               DISPLAY WS-RESULT
+
+           WHEN 2
+               PERFORM UNTIL WS-VALIDE = 'Y'
+
+                   DISPLAY "Saisir le nombre romain (ex: MCMXCIV)"
+                   ACCEPT WS-ROMAIN
+
+                   MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-ROMAIN))
+                       TO WS-LONGUEUR
+
+                   MOVE 'Y' TO WS-VALIDE
+
+      *Une saisie vide, ou ne comportant que des caractères hors
+      *M/D/C/L/X/V/I, ne peut pas être décomposée en valeur arabe
+                   IF WS-LONGUEUR = 0
+                       MOVE 'N' TO WS-VALIDE
+                   ELSE
+                       PERFORM VARYING WS-INDEX-ROMAIN FROM 1 BY 1
+                           UNTIL WS-INDEX-ROMAIN > WS-LONGUEUR
+
+                           EVALUATE WS-ROMAIN(WS-INDEX-ROMAIN:1)
+                               WHEN "M" WHEN "D" WHEN "C" WHEN "L"
+                               WHEN "X" WHEN "V" WHEN "I"
+                                   CONTINUE
+                               WHEN OTHER
+                                   MOVE 'N' TO WS-VALIDE
+                           END-EVALUATE
+
+                       END-PERFORM
+                   END-IF
+
+                   IF WS-VALIDE NOT = 'Y'
+                       DISPLAY "Chiffre romain invalide, seuls "
+                           "M/D/C/L/X/V/I sont autorisés"
+                   END-IF
+
+               END-PERFORM
+
+      *Décomposition de chaque chiffre romain en sa valeur arabe
+               PERFORM VARYING WS-INDEX-ROMAIN FROM 1 BY 1
+                   UNTIL WS-INDEX-ROMAIN > WS-LONGUEUR
+
+                   EVALUATE WS-ROMAIN(WS-INDEX-ROMAIN:1)
+                       WHEN "M"
+                           MOVE 1000 TO WS-VALEURS(WS-INDEX-ROMAIN)
+                       WHEN "D"
+                           MOVE 500 TO WS-VALEURS(WS-INDEX-ROMAIN)
+                       WHEN "C"
+                           MOVE 100 TO WS-VALEURS(WS-INDEX-ROMAIN)
+                       WHEN "L"
+                           MOVE 50 TO WS-VALEURS(WS-INDEX-ROMAIN)
+                       WHEN "X"
+                           MOVE 10 TO WS-VALEURS(WS-INDEX-ROMAIN)
+                       WHEN "V"
+                           MOVE 5 TO WS-VALEURS(WS-INDEX-ROMAIN)
+                       WHEN "I"
+                           MOVE 1 TO WS-VALEURS(WS-INDEX-ROMAIN)
+                       WHEN OTHER
+                           MOVE 0 TO WS-VALEURS(WS-INDEX-ROMAIN)
+                   END-EVALUATE
+
+               END-PERFORM
+
+      *Sommation des valeurs, en soustrayant un chiffre plus petit
+      *qui précède un chiffre plus grand (notation soustractive,
+      *comme IV ou IX)
+               PERFORM VARYING WS-INDEX-ROMAIN FROM 1 BY 1
+                   UNTIL WS-INDEX-ROMAIN > WS-LONGUEUR
+
+                   IF WS-INDEX-ROMAIN < WS-LONGUEUR AND
+                       WS-VALEURS(WS-INDEX-ROMAIN) <
+                       WS-VALEURS(WS-INDEX-ROMAIN + 1)
+
+                       SUBTRACT WS-VALEURS(WS-INDEX-ROMAIN)
+                           FROM WS-VALEUR-ARABE
+
+                   ELSE
+                       ADD WS-VALEURS(WS-INDEX-ROMAIN)
+                           TO WS-VALEUR-ARABE
+                   END-IF
+
+               END-PERFORM
+
+               DISPLAY WS-VALEUR-ARABE
+
+           WHEN OTHER
+               DISPLAY "Choix invalide"
+       END-EVALUATE.
 
        STOP RUN.
        
