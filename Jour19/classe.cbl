@@ -1,76 +1,333 @@
-      *Créer un tableau multidimensionnel de noms et prénoms d'élèves 
-      *dans deux classes (CM1 et CM2) directement depuis le terminal. 
+      *Créer un tableau multidimensionnel de noms et prénoms d'élèves
+      *dans deux classes (CM1 et CM2) directement depuis le terminal.
+      *Le tableau est désormais sauvegardé dans classes-sortie.txt (le
+      *même fichier qu'écrit ordclass.cbl) et peut être rechargé au
+      *démarrage pour reprendre/corriger une saisie d'une session à
+      *l'autre.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. classe.
        AUTHOR. Thomas Baudrin.
-       
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+      *Alias du fichier classes-sortie, commun avec ordclass.cbl
+       SELECT FICHIER-CLASSES ASSIGN TO "classes-sortie.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUT-CLASSES.
+
        DATA DIVISION.
-       
+
+       FILE SECTION.
+
+      *Définition du fichier, chaque ligne ayant un élève ayant une
+      *classe, un prénom, un nom et une date de naissance
+       FD FICHIER-CLASSES.
+       01 F-ELEVES.
+           05 F-CLASSE            PIC X(4).
+           05 F-NOM               PIC X(15).
+           05 F-PRENOM            PIC X(15).
+           05 F-NAISSANCE.
+               10 F-MOIS           PIC 99.
+               10 F-JOUR           PIC 99.
+               10 F-ANNEE          PIC 9(4).
+
        WORKING-STORAGE SECTION.
 
       *Tableaux ayant 2 classes qui ont chacun 6 élèves ayant chacun
-      *un nom et un prénom 
-       01 WS-ELEVES-TAB.
+      *un nom, un prénom et une date de naissance. Le tableau garde
+      *sa taille physique fixe (le format du fichier étant lui-même
+      *à colonnes fixes), mais l'effectif réel de chaque classe est
+      *conservé dans WS-CPT-ELEVE et borne désormais toutes les
+      *boucles de saisie/affichage/sauvegarde, afin qu'une classe non
+      *complète puisse ensuite recevoir un nouvel élève en cours
+      *d'année sans être déjà considérée comme pleine
+       01 WS-ELEVES-TAB                     VALUE SPACES.
            05 WS-CLASSE                 OCCURS 2 TIMES.
                10 WS-ELEVE              OCCURS 6 TIMES.
                    15 WS-NOM-ELEVE      PIC X(15).
                    15 WS-PRENOM-ELEVE   PIC X(15).
+                   15 WS-NAISSANCE-ELEVE.
+                       20 WS-JOUR-ELEVE  PIC 99.
+                       20 WS-MOIS-ELEVE  PIC 99.
+                       20 WS-ANNEE-ELEVE PIC 9(4).
+
+      *Compteurs de remplissage par classe, utilisés lors du
+      *rechargement d'un fichier existant et bornant désormais la
+      *saisie/l'affichage/la sauvegarde de chaque classe
+       01 WS-COMPTEURS-CLASSE.
+           05 WS-CPT-ELEVE               OCCURS 2 TIMES
+               PIC 9                     VALUE 0.
 
       *Index de la classe
        77 WS-INDEX-CLASSE               PIC 9.
-      *Index des élèves 
+      *Index des élèves
        77 WS-INDEX-ELEVE                PIC 9.
+      *Réponse de l'utilisateur au choix chargement/saisie
+       77 WS-REPONSE                    PIC X.
+      *Indicateur de fin de fichier lors du rechargement
+       77 WS-FIN-LECTURE                PIC X          VALUE "F".
+      *Statut du dernier accès au fichier classes-sortie
+       77 WS-STATUT-CLASSES             PIC XX.
+      *Réponse de l'utilisateur au choix ajout d'un seul élève (rentrée
+      *en cours d'année) plutôt que ressaisie complète de la classe
+       77 WS-REPONSE-AJOUT              PIC X.
+      *Classe cible pour l'ajout d'un seul élève en cours d'année
+       77 WS-CLASSE-AJOUT               PIC 9.
+
+      *Groupe de variable contenant la date actuelle, et age calculé,
+      *repris tels quels de lirepers.cbl pour le calcul d'age à
+      *l'affichage
+       01 WS-CURRENT-DATE.
+           05 WS-CURRENT-YEAR  PIC 9(4).
+           05 WS-CURRENT-MONTH PIC 99.
+           05 WS-CURRENT-DAY   PIC 99.
+       77 WS-AGE               PIC 99.
 
       ******************************************************************
 
        PROCEDURE DIVISION.
-       
+
+      *Demande à l'utilisateur s'il souhaite repartir d'une classe
+      *déjà sauvegardée plutôt que de tout ressaisir
+           DISPLAY "Charger la classe précédemment sauvegardée ("
+               "classes-sortie.txt) ? (O/N)"
+           ACCEPT WS-REPONSE.
+
+           IF WS-REPONSE = "O" OR WS-REPONSE = "o"
+
+      *Ouverture du fichier existant en lecture
+               OPEN INPUT FICHIER-CLASSES
+
+               IF WS-STATUT-CLASSES = "00"
+
+                   PERFORM UNTIL WS-FIN-LECTURE = "T"
+                       READ FICHIER-CLASSES
+                           AT END
+                               MOVE "T" TO WS-FIN-LECTURE
+                           NOT AT END
+                               IF F-CLASSE = "CM1"
+                                   MOVE 1 TO WS-INDEX-CLASSE
+                               ELSE
+                                   MOVE 2 TO WS-INDEX-CLASSE
+                               END-IF
+                               ADD 1 TO WS-CPT-ELEVE(WS-INDEX-CLASSE)
+                               MOVE WS-CPT-ELEVE(WS-INDEX-CLASSE)
+                                   TO WS-INDEX-ELEVE
+                               MOVE F-NOM TO
+                                   WS-NOM-ELEVE(WS-INDEX-CLASSE,
+                                   WS-INDEX-ELEVE)
+                               MOVE F-PRENOM TO
+                                   WS-PRENOM-ELEVE(WS-INDEX-CLASSE,
+                                   WS-INDEX-ELEVE)
+                               MOVE F-JOUR TO
+                                   WS-JOUR-ELEVE(WS-INDEX-CLASSE,
+                                   WS-INDEX-ELEVE)
+                               MOVE F-MOIS TO
+                                   WS-MOIS-ELEVE(WS-INDEX-CLASSE,
+                                   WS-INDEX-ELEVE)
+                               MOVE F-ANNEE TO
+                                   WS-ANNEE-ELEVE(WS-INDEX-CLASSE,
+                                   WS-INDEX-ELEVE)
+                       END-READ
+                   END-PERFORM
+
+                   CLOSE FICHIER-CLASSES
+
+      *Rentrée en cours d'année : n'ajouter qu'un seul élève à une
+      *classe déjà sauvegardée plutôt que de tout ressaisir
+                   DISPLAY "Ajouter un nouvel élève (rentrée en "
+                       "cours d'année) ? (O/N)"
+                   ACCEPT WS-REPONSE-AJOUT
+
+                   IF WS-REPONSE-AJOUT = "O" OR WS-REPONSE-AJOUT = "o"
+
+                       DISPLAY "Classe de l'élève (1=CM1, 2=CM2) : "
+                       ACCEPT WS-CLASSE-AJOUT
+
+                       IF WS-CPT-ELEVE(WS-CLASSE-AJOUT) >= 6
+                           DISPLAY "Classe CM" WS-CLASSE-AJOUT
+                               " déjà complète, ajout refusé"
+                       ELSE
+                           ADD 1 TO WS-CPT-ELEVE(WS-CLASSE-AJOUT)
+                           MOVE WS-CPT-ELEVE(WS-CLASSE-AJOUT)
+                               TO WS-INDEX-ELEVE
+
+                           DISPLAY
+                               "Entrer le nom du nouvel élève de CM"
+                               WS-CLASSE-AJOUT
+                           ACCEPT WS-NOM-ELEVE(WS-CLASSE-AJOUT,
+                               WS-INDEX-ELEVE)
+
+                           DISPLAY "Entrer le prénom du nouvel "
+                               "élève de CM" WS-CLASSE-AJOUT
+                           ACCEPT WS-PRENOM-ELEVE(WS-CLASSE-AJOUT,
+                               WS-INDEX-ELEVE)
+
+                           DISPLAY "Entrer le jour de naissance"
+                           ACCEPT WS-JOUR-ELEVE(WS-CLASSE-AJOUT,
+                               WS-INDEX-ELEVE)
+                           DISPLAY "Entrer le mois de naissance"
+                           ACCEPT WS-MOIS-ELEVE(WS-CLASSE-AJOUT,
+                               WS-INDEX-ELEVE)
+                           DISPLAY "Entrer l'année de naissance"
+                           ACCEPT WS-ANNEE-ELEVE(WS-CLASSE-AJOUT,
+                               WS-INDEX-ELEVE)
+                       END-IF
+
+                   END-IF
+
+               ELSE
+                   DISPLAY "Aucune classe sauvegardée pour l'instant,"
+                       " nouvelle saisie requise."
+               END-IF
+
+           ELSE
+
       *Boucle itérant sur les classes pour la saisi
-           PERFORM VARYING WS-INDEX-CLASSE FROM 1 BY 1 
-               UNTIL WS-INDEX-CLASSE > 2
-      
+               PERFORM VARYING WS-INDEX-CLASSE FROM 1 BY 1
+                   UNTIL WS-INDEX-CLASSE > 2
+
+      *Effectif de la classe, saisi plutôt qu'imposé à 6, afin que
+      *la classe puisse ensuite recevoir un nouvel élève en cours
+      *d'année sans être déjà complète
+                   DISPLAY "Combien d'élèves dans la classe CM"
+                       WS-INDEX-CLASSE " (1 à 6) ?"
+                   ACCEPT WS-CPT-ELEVE(WS-INDEX-CLASSE)
+
       *Boucle itérant sur les élèves pour la saisi
-               PERFORM VARYING WS-INDEX-ELEVE FROM 1 BY 1 
-                   UNTIL WS-INDEX-ELEVE > 6
-      
+                   PERFORM VARYING WS-INDEX-ELEVE FROM 1 BY 1
+                       UNTIL WS-INDEX-ELEVE
+                           > WS-CPT-ELEVE(WS-INDEX-CLASSE)
+
       *Affichages des instructions et saisi de l'utilisateur
-                   DISPLAY "Entrer le nom de l'élève " 
-                       WS-INDEX-ELEVE " de CM" WS-INDEX-CLASSE
-                   ACCEPT WS-NOM-ELEVE(WS-INDEX-CLASSE,WS-INDEX-ELEVE)  
-      
+                       DISPLAY "Entrer le nom de l'élève "
+                           WS-INDEX-ELEVE " de CM" WS-INDEX-CLASSE
+                       ACCEPT
+                           WS-NOM-ELEVE(WS-INDEX-CLASSE,WS-INDEX-ELEVE)
+
       *Affichages des instructions et saisi de l'utilisateur
-                   DISPLAY "Entrer le prénom de l'élève " 
-                       WS-INDEX-ELEVE " de CM" WS-INDEX-CLASSE
-                   ACCEPT 
-                       WS-PRENOM-ELEVE(WS-INDEX-CLASSE,WS-INDEX-ELEVE) 
-      
+                       DISPLAY "Entrer le prénom de l'élève "
+                           WS-INDEX-ELEVE " de CM" WS-INDEX-CLASSE
+                       ACCEPT
+                           WS-PRENOM-ELEVE(WS-INDEX-CLASSE,
+                               WS-INDEX-ELEVE)
+
+      *Saisi de la date de naissance de l'élève
+                       DISPLAY "Entrer le jour de naissance de "
+                           "l'élève " WS-INDEX-ELEVE
+                       ACCEPT
+                           WS-JOUR-ELEVE(WS-INDEX-CLASSE,
+                               WS-INDEX-ELEVE)
+                       DISPLAY "Entrer le mois de naissance de "
+                           "l'élève " WS-INDEX-ELEVE
+                       ACCEPT
+                           WS-MOIS-ELEVE(WS-INDEX-CLASSE,
+                               WS-INDEX-ELEVE)
+                       DISPLAY "Entrer l'année de naissance de "
+                           "l'élève " WS-INDEX-ELEVE
+                       ACCEPT
+                           WS-ANNEE-ELEVE(WS-INDEX-CLASSE,
+                               WS-INDEX-ELEVE)
+
+                   END-PERFORM
+
                END-PERFORM
-      
-           END-PERFORM.
-      
+
+           END-IF.
+
       *Boucle itérant sur les classes pour l'affichage
-           PERFORM VARYING WS-INDEX-CLASSE FROM 1 BY 1 
+           PERFORM VARYING WS-INDEX-CLASSE FROM 1 BY 1
                UNTIL WS-INDEX-CLASSE > 2
 
       *Affichage de la classe actuelle
                DISPLAY "Classe de CM" WS-INDEX-CLASSE
-      
+
       *Boucle itérant sur les élèves pour l'affichage'
-               PERFORM VARYING WS-INDEX-ELEVE FROM 1 BY 1 
-                   UNTIL WS-INDEX-ELEVE > 6
-      
-      *Affichage des noms et prénoms de chaque élèves
-                   DISPLAY "Nom : " 
+               PERFORM VARYING WS-INDEX-ELEVE FROM 1 BY 1
+                   UNTIL WS-INDEX-ELEVE > WS-CPT-ELEVE(WS-INDEX-CLASSE)
+
+      *Affichage des noms, prénoms et age de chaque élèves, l'age
+      *étant calculé à partir de la date de naissance comme dans
+      *lirepers.cbl
+                   DISPLAY "Nom : "
                        WS-NOM-ELEVE(WS-INDEX-CLASSE,WS-INDEX-ELEVE)
                    SPACE WITH NO ADVANCING
-                   DISPLAY ", Prénom : " 
-                       WS-PRENOM-ELEVE(WS-INDEX-CLASSE,WS-INDEX-ELEVE)    
-      
+                   DISPLAY ", Prénom : "
+                       WS-PRENOM-ELEVE(WS-INDEX-CLASSE,WS-INDEX-ELEVE)
+
+                   PERFORM 0100-CALCUL-AGE THRU 0100-CALCUL-AGE-END
+                   DISPLAY "Age : " WS-AGE " ans"
+
                END-PERFORM
-      
+
            END-PERFORM.
 
+      *Sauvegarde du tableau, à jour, dans classes-sortie.txt afin de
+      *pouvoir reprendre la classe à la prochaine session
+           OPEN OUTPUT FICHIER-CLASSES.
+
+           PERFORM VARYING WS-INDEX-CLASSE FROM 1 BY 1
+               UNTIL WS-INDEX-CLASSE > 2
+
+               PERFORM VARYING WS-INDEX-ELEVE FROM 1 BY 1
+                   UNTIL WS-INDEX-ELEVE > WS-CPT-ELEVE(WS-INDEX-CLASSE)
+
+                   IF WS-INDEX-CLASSE = 1
+                       MOVE "CM1" TO F-CLASSE
+                   ELSE
+                       MOVE "CM2" TO F-CLASSE
+                   END-IF
+
+                   MOVE WS-NOM-ELEVE(WS-INDEX-CLASSE,WS-INDEX-ELEVE)
+                       TO F-NOM
+                   MOVE WS-PRENOM-ELEVE(WS-INDEX-CLASSE,WS-INDEX-ELEVE)
+                       TO F-PRENOM
+                   MOVE WS-JOUR-ELEVE(WS-INDEX-CLASSE,WS-INDEX-ELEVE)
+                       TO F-JOUR
+                   MOVE WS-MOIS-ELEVE(WS-INDEX-CLASSE,WS-INDEX-ELEVE)
+                       TO F-MOIS
+                   MOVE WS-ANNEE-ELEVE(WS-INDEX-CLASSE,WS-INDEX-ELEVE)
+                       TO F-ANNEE
+
+                   WRITE F-ELEVES
+
+               END-PERFORM
+
+           END-PERFORM.
+
+           CLOSE FICHIER-CLASSES.
+
            STOP RUN.
 
-                 
-       
\ No newline at end of file
+      ******************************************************************
+
+      *Paragraphe calculant l'age de l'élève à WS-INDEX-CLASSE /
+      *WS-INDEX-ELEVE à partir de la date du jour et de sa date de
+      *naissance, repris de 0200-CALCUL-AGE dans lirepers.cbl
+       0100-CALCUL-AGE.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+
+           SUBTRACT WS-ANNEE-ELEVE(WS-INDEX-CLASSE,WS-INDEX-ELEVE)
+               FROM WS-CURRENT-YEAR GIVING WS-AGE
+
+           IF WS-CURRENT-MONTH
+               < WS-MOIS-ELEVE(WS-INDEX-CLASSE,WS-INDEX-ELEVE)
+               OR (WS-CURRENT-MONTH
+                   = WS-MOIS-ELEVE(WS-INDEX-CLASSE,WS-INDEX-ELEVE)
+               AND WS-CURRENT-DAY
+                   < WS-JOUR-ELEVE(WS-INDEX-CLASSE,WS-INDEX-ELEVE))
+
+               SUBTRACT 1 FROM WS-AGE GIVING WS-AGE
+
+           END-IF
+       .
+
+      *Fin du paragraphe
+       0100-CALCUL-AGE-END.
+           EXIT
+       .
