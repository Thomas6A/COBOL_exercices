@@ -14,100 +14,454 @@
 
       *Alias du fichier classes-sortie ecris ligne par ligne
        SELECT FICHIER-CLASSES ASSIGN TO "classes-sortie.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUT-CLASSES.
+
+      *Alias du fichier trombinoscope, l'annuaire combiné des deux
+      *classes trié ensemble, ecris ligne par ligne
+       SELECT FICHIER-TROMBINOSCOPE ASSIGN TO "trombinoscope.txt"
            ORGANIZATION IS LINE SEQUENTIAL.
 
+      *Alias de l'historique des rosters, où l'ancien contenu de
+      *classes-sortie.txt est reporté avant d'être écrasé par le
+      *nouveau, afin de ne plus perdre les rentrées précédentes
+       SELECT FICHIER-HISTORIQUE
+           ASSIGN TO "classes-sortie-historique.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUT-HISTORIQUE.
+
        DATA DIVISION.
 
        FILE SECTION.
 
       *Définition du fichier, chaque ligne ayant un élève ayant une
-      *classe, un prénom et un nom
+      *classe, un prénom, un nom et une date de naissance
        FD FICHIER-CLASSES.
        01 F-ELEVES.
            05 F-CLASSE            PIC X(4).
            05 F-NOM               PIC X(15).
            05 F-PRENOM            PIC X(15).
+           05 F-NAISSANCE.
+               10 F-MOIS           PIC 99.
+               10 F-JOUR           PIC 99.
+               10 F-ANNEE          PIC 9(4).
+
+      *Définition du fichier trombinoscope, même disposition que
+      *classes-sortie.txt mais une seule liste pour toute l'école
+       FD FICHIER-TROMBINOSCOPE.
+       01 F-ELEVE-TROMBI.
+           05 F-CLASSE-TROMBI     PIC X(4).
+           05 F-NOM-TROMBI        PIC X(15).
+           05 F-PRENOM-TROMBI     PIC X(15).
+           05 F-NAISSANCE-TROMBI.
+               10 F-MOIS-TROMBI    PIC 99.
+               10 F-JOUR-TROMBI    PIC 99.
+               10 F-ANNEE-TROMBI   PIC 9(4).
+
+      *Définition de l'historique, une ligne libre par ligne reportée
+      *de classes-sortie.txt (ou de séparateur daté), plutôt qu'une
+      *disposition figée qui empêcherait d'y glisser un séparateur
+       FD FICHIER-HISTORIQUE.
+       01 F-LIGNE-HISTORIQUE      PIC X(42).
 
        WORKING-STORAGE SECTION.
 
       *Tableaux ayant 2 classes qui ont chacun 6 élèves ayant chacun
-      *un nom et un prénom 
-       01 WS-ELEVES-TAB.
+      *un nom, un prénom et une date de naissance. Le tri se fait
+      *maintenant sur le nom puis, à nom égal, sur le prénom
+       01 WS-ELEVES-TAB                     VALUE SPACES.
            05 WS-CLASSE                 OCCURS 2 TIMES.
                10 WS-ELEVE              OCCURS 6 TIMES.
                    15 WS-NOM-ELEVE      PIC X(15).
                    15 WS-PRENOM-ELEVE   PIC X(15).
+                   15 WS-NAISSANCE-ELEVE.
+                       20 WS-JOUR-ELEVE  PIC 99.
+                       20 WS-MOIS-ELEVE  PIC 99.
+                       20 WS-ANNEE-ELEVE PIC 9(4).
+
+      *Tableau combinant les élèves des deux classes pour produire un
+      *annuaire unique trié par nom puis prénom sur toute l'école
+       01 WS-TROMBINOSCOPE-TAB.
+           05 WS-ELEVE-COMBINE          OCCURS 12 TIMES.
+               10 WS-CLASSE-COMBINE     PIC X(3).
+               10 WS-NOM-COMBINE        PIC X(15).
+               10 WS-PRENOM-COMBINE     PIC X(15).
+               10 WS-NAISSANCE-COMBINE.
+                   15 WS-JOUR-COMBINE   PIC 99.
+                   15 WS-MOIS-COMBINE   PIC 99.
+                   15 WS-ANNEE-COMBINE  PIC 9(4).
 
       *Index de la classe
        77 WS-INDEX-CLASSE               PIC 9.
-      *Index des élèves 
+      *Index des élèves
        77 WS-INDEX-ELEVE                PIC 9.
+      *Index du tableau combiné
+       77 WS-INDEX-COMBINE              PIC 99               VALUE 0.
+      *Effectif réel du tableau combiné, les deux classes n'étant
+      *plus systématiquement pleines à 6 élèves chacune
+       77 WS-NB-COMBINE-TOTAL           PIC 99               VALUE 0.
+
+      *Compteurs de remplissage par classe, utilisés lors du
+      *rechargement d'un fichier existant pour une rentrée en cours
+      *d'année
+       01 WS-COMPTEURS-CLASSE.
+           05 WS-CPT-ELEVE               OCCURS 2 TIMES
+               PIC 9                     VALUE 0.
+
+      *Réponse de l'utilisateur au choix ajout d'un seul élève
+      *(rentrée en cours d'année) plutôt que ressaisie complète
+       77 WS-REPONSE-AJOUT              PIC X.
+      *Classe cible pour l'ajout d'un seul élève en cours d'année
+       77 WS-CLASSE-AJOUT               PIC 9.
+      *Indicateur de fin de fichier lors du rechargement
+       77 WS-FIN-LECTURE                PIC X          VALUE "F".
+
+      *Champs utilisés pour reporter l'ancien classes-sortie.txt dans
+      *l'historique avant de l'écraser avec le nouveau roster
+       77 WS-STATUT-CLASSES             PIC XX.
+       77 WS-STATUT-HISTORIQUE          PIC XX.
+
+      *Tableau tampon des lignes de l'ancien fichier, le temps de les
+      *reporter dans l'historique (au plus 2 classes de 6 élèves)
+       01 WS-ARCHIVE-TAB.
+           05 WS-LIGNE-ARCHIVE          OCCURS 12 TIMES PIC X(42).
+       77 WS-NB-LIGNES-ARCHIVE          PIC 99         VALUE 0.
+       77 WS-INDEX-ARCHIVE              PIC 99.
 
       ******************************************************************
 
        PROCEDURE DIVISION.
-       
+
+      *Rentrée en cours d'année : permet de n'ajouter qu'un seul
+      *élève à une classe déjà triée/sauvegardée plutôt que de tout
+      *ressaisir et retrier depuis zéro
+           DISPLAY "Ajouter un nouvel élève à une classe déjà "
+               "sauvegardée (rentrée en cours d'année) ? (O/N)"
+           ACCEPT WS-REPONSE-AJOUT.
+
+           IF WS-REPONSE-AJOUT = "O" OR WS-REPONSE-AJOUT = "o"
+
+      *Rechargement du tableau à partir du fichier classes-sortie
+      *existant, en comptant les élèves déjà présents par classe
+               OPEN INPUT FICHIER-CLASSES
+
+               IF WS-STATUT-CLASSES = "00"
+
+                   PERFORM UNTIL WS-FIN-LECTURE = "T"
+                       READ FICHIER-CLASSES
+                           AT END
+                               MOVE "T" TO WS-FIN-LECTURE
+                           NOT AT END
+                               IF F-CLASSE = "CM1"
+                                   MOVE 1 TO WS-INDEX-CLASSE
+                               ELSE
+                                   MOVE 2 TO WS-INDEX-CLASSE
+                               END-IF
+                               ADD 1 TO WS-CPT-ELEVE(WS-INDEX-CLASSE)
+                               MOVE WS-CPT-ELEVE(WS-INDEX-CLASSE)
+                                   TO WS-INDEX-ELEVE
+                               MOVE F-NOM TO
+                                   WS-NOM-ELEVE(WS-INDEX-CLASSE,
+                                   WS-INDEX-ELEVE)
+                               MOVE F-PRENOM TO
+                                   WS-PRENOM-ELEVE(WS-INDEX-CLASSE,
+                                   WS-INDEX-ELEVE)
+                               MOVE F-JOUR TO
+                                   WS-JOUR-ELEVE(WS-INDEX-CLASSE,
+                                   WS-INDEX-ELEVE)
+                               MOVE F-MOIS TO
+                                   WS-MOIS-ELEVE(WS-INDEX-CLASSE,
+                                   WS-INDEX-ELEVE)
+                               MOVE F-ANNEE TO
+                                   WS-ANNEE-ELEVE(WS-INDEX-CLASSE,
+                                   WS-INDEX-ELEVE)
+                       END-READ
+                   END-PERFORM
+
+                   CLOSE FICHIER-CLASSES
+
+                   DISPLAY "Classe du nouvel élève (1=CM1, 2=CM2) : "
+                   ACCEPT WS-CLASSE-AJOUT
+
+                   IF WS-CPT-ELEVE(WS-CLASSE-AJOUT) >= 6
+                       DISPLAY "Classe CM" WS-CLASSE-AJOUT
+                           " déjà complète, ajout refusé"
+                   ELSE
+                       ADD 1 TO WS-CPT-ELEVE(WS-CLASSE-AJOUT)
+                       MOVE WS-CPT-ELEVE(WS-CLASSE-AJOUT)
+                           TO WS-INDEX-ELEVE
+
+                       DISPLAY "Entrer le nom du nouvel élève de CM"
+                           WS-CLASSE-AJOUT
+                       ACCEPT WS-NOM-ELEVE(WS-CLASSE-AJOUT,
+                           WS-INDEX-ELEVE)
+
+                       DISPLAY "Entrer le prénom du nouvel élève de "
+                           "CM" WS-CLASSE-AJOUT
+                       ACCEPT WS-PRENOM-ELEVE(WS-CLASSE-AJOUT,
+                           WS-INDEX-ELEVE)
+
+                       DISPLAY "Entrer le jour de naissance"
+                       ACCEPT WS-JOUR-ELEVE(WS-CLASSE-AJOUT,
+                           WS-INDEX-ELEVE)
+                       DISPLAY "Entrer le mois de naissance"
+                       ACCEPT WS-MOIS-ELEVE(WS-CLASSE-AJOUT,
+                           WS-INDEX-ELEVE)
+                       DISPLAY "Entrer l'année de naissance"
+                       ACCEPT WS-ANNEE-ELEVE(WS-CLASSE-AJOUT,
+                           WS-INDEX-ELEVE)
+                   END-IF
+
+      *Les deux classes sont retriées, celle qui vient de recevoir
+      *le nouvel élève comme celle restée inchangée, pour que le
+      *fichier et le trombinoscope réécrits plus bas restent cohérents
+                   PERFORM VARYING WS-INDEX-CLASSE FROM 1 BY 1
+                       UNTIL WS-INDEX-CLASSE > 2
+
+      *Les places non pourvues du tableau à 6 places fixes restent à
+      *blanc ; sans ce marquage, un SORT ascendant les ferait passer
+      *avant les élèves réels (l'espace précédant toute lettre) et
+      *les décalerait devant l'effectif utile borné par WS-CPT-ELEVE
+                       PERFORM VARYING WS-INDEX-ELEVE FROM 1 BY 1
+                           UNTIL WS-INDEX-ELEVE > 6
+                           IF WS-INDEX-ELEVE
+                               > WS-CPT-ELEVE(WS-INDEX-CLASSE)
+                               MOVE HIGH-VALUES TO WS-NOM-ELEVE
+                                   (WS-INDEX-CLASSE, WS-INDEX-ELEVE)
+                           END-IF
+                       END-PERFORM
+
+                       SORT WS-ELEVE(WS-INDEX-CLASSE)
+                           ON ASCENDING KEY WS-NOM-ELEVE
+                           ON ASCENDING KEY WS-PRENOM-ELEVE
+
+                   END-PERFORM
+
+               ELSE
+                   DISPLAY "Aucun roster sauvegardé pour l'instant, "
+                       "ajout impossible."
+               END-IF
+
+           ELSE
+
       *Boucle itérant sur les classes pour la saisi
-           PERFORM VARYING WS-INDEX-CLASSE FROM 1 BY 1 
+           PERFORM VARYING WS-INDEX-CLASSE FROM 1 BY 1
                UNTIL WS-INDEX-CLASSE > 2
-      
+
+      *Effectif de la classe, saisi plutôt qu'imposé à 6, afin que
+      *la classe puisse ensuite recevoir un nouvel élève en cours
+      *d'année sans être déjà complète
+               DISPLAY "Combien d'élèves dans la classe CM"
+                   WS-INDEX-CLASSE " (1 à 6) ?"
+               ACCEPT WS-CPT-ELEVE(WS-INDEX-CLASSE)
+
       *Boucle itérant sur les élèves pour la saisi
-               PERFORM VARYING WS-INDEX-ELEVE FROM 1 BY 1 
-                   UNTIL WS-INDEX-ELEVE > 6
-      
+               PERFORM VARYING WS-INDEX-ELEVE FROM 1 BY 1
+                   UNTIL WS-INDEX-ELEVE
+                       > WS-CPT-ELEVE(WS-INDEX-CLASSE)
+
       *Affichages des instructions et saisi de l'utilisateur
-                   DISPLAY "Entrer le nom de l'élève " 
+                   DISPLAY "Entrer le nom de l'élève "
                        WS-INDEX-ELEVE " de CM" WS-INDEX-CLASSE
-                   ACCEPT WS-NOM-ELEVE(WS-INDEX-CLASSE,WS-INDEX-ELEVE)  
-      
+                   ACCEPT WS-NOM-ELEVE(WS-INDEX-CLASSE,WS-INDEX-ELEVE)
+
       *Affichages des instructions et saisi de l'utilisateur
-                   DISPLAY "Entrer le prénom de l'élève " 
+                   DISPLAY "Entrer le prénom de l'élève "
+                       WS-INDEX-ELEVE " de CM" WS-INDEX-CLASSE
+                   ACCEPT
+                       WS-PRENOM-ELEVE(WS-INDEX-CLASSE,WS-INDEX-ELEVE)
+
+                   DISPLAY "Entrer le jour de naissance de l'élève "
                        WS-INDEX-ELEVE " de CM" WS-INDEX-CLASSE
-                   ACCEPT 
-                       WS-PRENOM-ELEVE(WS-INDEX-CLASSE,WS-INDEX-ELEVE) 
-      
+                   ACCEPT
+                       WS-JOUR-ELEVE(WS-INDEX-CLASSE,WS-INDEX-ELEVE)
+                   DISPLAY "Entrer le mois de naissance de l'élève "
+                       WS-INDEX-ELEVE " de CM" WS-INDEX-CLASSE
+                   ACCEPT
+                       WS-MOIS-ELEVE(WS-INDEX-CLASSE,WS-INDEX-ELEVE)
+                   DISPLAY "Entrer l'année de naissance de l'élève "
+                       WS-INDEX-ELEVE " de CM" WS-INDEX-CLASSE
+                   ACCEPT
+                       WS-ANNEE-ELEVE(WS-INDEX-CLASSE,WS-INDEX-ELEVE)
+
+               END-PERFORM
+
+      *Les places non pourvues du tableau à 6 places fixes restent à
+      *blanc ; sans ce marquage, un SORT ascendant les ferait passer
+      *avant les élèves réels (l'espace précédant toute lettre) et
+      *les décalerait devant l'effectif utile borné par WS-CPT-ELEVE
+               PERFORM VARYING WS-INDEX-ELEVE FROM 1 BY 1
+                   UNTIL WS-INDEX-ELEVE > 6
+                   IF WS-INDEX-ELEVE > WS-CPT-ELEVE(WS-INDEX-CLASSE)
+                       MOVE HIGH-VALUES TO WS-NOM-ELEVE
+                           (WS-INDEX-CLASSE, WS-INDEX-ELEVE)
+                   END-IF
                END-PERFORM
 
-      *Instruction permettant de classer par ordre alphabetique les 
+      *Instruction permettant de classer par ordre alphabetique les
       *élèves
-               SORT WS-ELEVE(WS-INDEX-CLASSE) ASCENDING
-      
-           END-PERFORM.
+               SORT WS-ELEVE(WS-INDEX-CLASSE)
+                   ON ASCENDING KEY WS-NOM-ELEVE
+                   ON ASCENDING KEY WS-PRENOM-ELEVE
+
+           END-PERFORM
+
+           END-IF.
+
+      *Report de l'ancien roster dans l'historique avant qu'il ne soit
+      *écrasé par le nouveau ci-dessous
+           PERFORM 0100-ARCHIVE-ANCIEN-FICHIER.
 
       *Ouverture du fichier
            OPEN OUTPUT FICHIER-CLASSES.
-           
+
       *Boucle itérant sur les classes pour l'écriture
-           PERFORM VARYING WS-INDEX-CLASSE FROM 1 BY 1 
+           PERFORM VARYING WS-INDEX-CLASSE FROM 1 BY 1
                UNTIL WS-INDEX-CLASSE > 2
-      
+
       *Boucle itérant sur les élèves pour l'écriture
-               PERFORM VARYING WS-INDEX-ELEVE FROM 1 BY 1 
-                   UNTIL WS-INDEX-ELEVE > 6
-      
-      *Condition vérifiant l'index afin d'associer la classe 
+               PERFORM VARYING WS-INDEX-ELEVE FROM 1 BY 1
+                   UNTIL WS-INDEX-ELEVE > WS-CPT-ELEVE(WS-INDEX-CLASSE)
+
+      *Condition vérifiant l'index afin d'associer la classe
       *correspondante
                    IF WS-INDEX-CLASSE = 1
                        MOVE "CM1" TO F-CLASSE
-                   ELSE 
+                   ELSE
                        MOVE "CM2" TO F-CLASSE
                    END-IF
-      *Instruction permettant d'associer les données du tableau au 
-      *fichier             
+      *Instruction permettant d'associer les données du tableau au
+      *fichier
                    MOVE WS-NOM-ELEVE(WS-INDEX-CLASSE,WS-INDEX-ELEVE)
                        TO F-NOM
                    MOVE WS-PRENOM-ELEVE(WS-INDEX-CLASSE,WS-INDEX-ELEVE)
-                       TO F-PRENOM 
+                       TO F-PRENOM
+                   MOVE WS-JOUR-ELEVE(WS-INDEX-CLASSE,WS-INDEX-ELEVE)
+                       TO F-JOUR
+                   MOVE WS-MOIS-ELEVE(WS-INDEX-CLASSE,WS-INDEX-ELEVE)
+                       TO F-MOIS
+                   MOVE WS-ANNEE-ELEVE(WS-INDEX-CLASSE,WS-INDEX-ELEVE)
+                       TO F-ANNEE
 
       *Ecriture de la ligne dans le tableau
-                   WRITE F-ELEVES   
-      
+                   WRITE F-ELEVES
+
+      *Report de l'élève courant dans le tableau combiné des deux
+      *classes, en vue du trombinoscope trié pour toute l'école
+                   ADD 1 TO WS-INDEX-COMBINE
+                   MOVE F-CLASSE TO WS-CLASSE-COMBINE(WS-INDEX-COMBINE)
+                   MOVE WS-NOM-ELEVE(WS-INDEX-CLASSE,WS-INDEX-ELEVE)
+                       TO WS-NOM-COMBINE(WS-INDEX-COMBINE)
+                   MOVE WS-PRENOM-ELEVE(WS-INDEX-CLASSE,WS-INDEX-ELEVE)
+                       TO WS-PRENOM-COMBINE(WS-INDEX-COMBINE)
+                   MOVE WS-JOUR-ELEVE(WS-INDEX-CLASSE,WS-INDEX-ELEVE)
+                       TO WS-JOUR-COMBINE(WS-INDEX-COMBINE)
+                   MOVE WS-MOIS-ELEVE(WS-INDEX-CLASSE,WS-INDEX-ELEVE)
+                       TO WS-MOIS-COMBINE(WS-INDEX-COMBINE)
+                   MOVE WS-ANNEE-ELEVE(WS-INDEX-CLASSE,WS-INDEX-ELEVE)
+                       TO WS-ANNEE-COMBINE(WS-INDEX-COMBINE)
+
                END-PERFORM
-      
+
            END-PERFORM.
 
       *Fermeture du fichier
            CLOSE FICHIER-CLASSES.
 
-           STOP RUN.         
+      *Effectif réel du tableau combiné, conservé avant que
+      *WS-INDEX-COMBINE ne soit réutilisé comme indice de la boucle
+      *d'écriture du trombinoscope ci-dessous
+           MOVE WS-INDEX-COMBINE TO WS-NB-COMBINE-TOTAL.
+
+      *Les places non pourvues du tableau combiné à 12 places fixes
+      *sont marquées à valeur haute, sinon leur contenu indéfini
+      *serait mélangé aux élèves réels par le tri ascendant suivant
+           PERFORM VARYING WS-INDEX-COMBINE FROM 1 BY 1
+               UNTIL WS-INDEX-COMBINE > 12
+               IF WS-INDEX-COMBINE > WS-NB-COMBINE-TOTAL
+                   MOVE HIGH-VALUES TO WS-NOM-COMBINE(WS-INDEX-COMBINE)
+               END-IF
+           END-PERFORM
+
+      *Tri du tableau combiné par nom puis prénom, toutes classes
+      *confondues, pour obtenir l'annuaire unique de l'école
+           SORT WS-ELEVE-COMBINE
+               ON ASCENDING KEY WS-NOM-COMBINE
+               ON ASCENDING KEY WS-PRENOM-COMBINE.
+
+      *Ouverture, écriture puis fermeture du trombinoscope
+           OPEN OUTPUT FICHIER-TROMBINOSCOPE.
+
+           PERFORM VARYING WS-INDEX-COMBINE FROM 1 BY 1
+               UNTIL WS-INDEX-COMBINE > WS-NB-COMBINE-TOTAL
+
+               MOVE WS-CLASSE-COMBINE(WS-INDEX-COMBINE)
+                   TO F-CLASSE-TROMBI
+               MOVE WS-NOM-COMBINE(WS-INDEX-COMBINE) TO F-NOM-TROMBI
+               MOVE WS-PRENOM-COMBINE(WS-INDEX-COMBINE)
+                   TO F-PRENOM-TROMBI
+               MOVE WS-JOUR-COMBINE(WS-INDEX-COMBINE) TO F-JOUR-TROMBI
+               MOVE WS-MOIS-COMBINE(WS-INDEX-COMBINE) TO F-MOIS-TROMBI
+               MOVE WS-ANNEE-COMBINE(WS-INDEX-COMBINE)
+                   TO F-ANNEE-TROMBI
+               WRITE F-ELEVE-TROMBI
+
+           END-PERFORM.
+
+           CLOSE FICHIER-TROMBINOSCOPE.
+
+           STOP RUN.
+
+      ******************************************************************
+
+      *Reporte le contenu actuel de classes-sortie.txt, s'il existe
+      *déjà, à la suite de classes-sortie-historique.txt (précédé
+      *d'un séparateur daté) avant qu'il ne soit écrasé par le
+      *nouveau, afin qu'une rentrée n'efface plus les précédentes
+       0100-ARCHIVE-ANCIEN-FICHIER.
+
+           MOVE 0 TO WS-NB-LIGNES-ARCHIVE.
+           MOVE "F" TO WS-FIN-LECTURE.
+
+           OPEN INPUT FICHIER-CLASSES
+
+           IF WS-STATUT-CLASSES = "00"
+
+               PERFORM UNTIL WS-FIN-LECTURE = "T"
+                   READ FICHIER-CLASSES
+                       AT END
+                           MOVE "T" TO WS-FIN-LECTURE
+                       NOT AT END
+                           ADD 1 TO WS-NB-LIGNES-ARCHIVE
+                           MOVE F-ELEVES
+                               TO WS-LIGNE-ARCHIVE(WS-NB-LIGNES-ARCHIVE)
+                   END-READ
+               END-PERFORM
+
+               CLOSE FICHIER-CLASSES
+
+               OPEN EXTEND FICHIER-HISTORIQUE
+               IF WS-STATUT-HISTORIQUE = "35"
+                   OPEN OUTPUT FICHIER-HISTORIQUE
+               END-IF
+
+               MOVE SPACES TO F-LIGNE-HISTORIQUE
+               STRING "--- Roster du "
+                   FUNCTION CURRENT-DATE(1:8) " ---"
+                   INTO F-LIGNE-HISTORIQUE
+               WRITE F-LIGNE-HISTORIQUE
+
+               PERFORM VARYING WS-INDEX-ARCHIVE FROM 1 BY 1
+                   UNTIL WS-INDEX-ARCHIVE > WS-NB-LIGNES-ARCHIVE
+
+                   MOVE WS-LIGNE-ARCHIVE(WS-INDEX-ARCHIVE)
+                       TO F-LIGNE-HISTORIQUE
+                   WRITE F-LIGNE-HISTORIQUE
+
+               END-PERFORM
+
+               CLOSE FICHIER-HISTORIQUE
+
+           END-IF
+       .
        
\ No newline at end of file
