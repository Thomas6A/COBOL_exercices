@@ -1,13 +1,13 @@
-      *Lire un fichier texte contenant les noms et prénoms d’élèves, 
-      *puis permettre à l’utilisateur de rechercher un nom de famille 
-      *pour afficher la liste des prénoms associés à ce nom dans la 
+      *Lire un fichier texte contenant les noms et prénoms d’élèves,
+      *puis permettre à l’utilisateur de rechercher un nom de famille
+      *pour afficher la liste des prénoms associés à ce nom dans la
       *classe correspondante.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. fichclass.
        AUTHOR. Thomas Baudrin.
 
        ENVIRONMENT DIVISION.
-       
+
        INPUT-OUTPUT SECTION.
 
        FILE-CONTROL.
@@ -16,168 +16,403 @@
        SELECT FICHIER-CLASSES ASSIGN TO "input-classes.txt"
            ORGANIZATION IS LINE SEQUENTIAL.
 
+      *Alias du fichier recherche contenant la liste des noms de
+      *famille à rechercher, lu ligne par ligne
+       SELECT FICHIER-RECHERCHE ASSIGN TO "recherche.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+      *Alias du fichier feuille-recherche où sont écrits les résultats
+      *de la recherche, ligne par ligne
+       SELECT FICHIER-RESULTATS ASSIGN TO "feuille-recherche.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+      *Alias du fichier rejets, où sont consignés les élèves dont le
+      *nom ou le prénom déborde du format en colonnes fixes
+       SELECT FICHIER-REJETS ASSIGN TO "rejets-classes.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
 
        FILE SECTION.
 
       *Définition du fichier, chaque ligne ayant un élève chacun ayant
-      *une classe, un nom et un prénom
+      *une classe, un nom, un prénom et une date de naissance
+      *F-DEBORDEMENT n'a pas d'équivalent en colonnes dans
+      *input-classes.txt : c'est une zone tampon qui ne reçoit
+      *normalement que des espaces, et qui ne se remplit que si un nom
+      *ou un prénom trop long a débordé du format en colonnes fixes,
+      *ce qui permet de détecter une troncature sans la deviner
        FD FICHIER-CLASSES.
        01 F-ELEVE.
            05 F-CLASSE        PIC X(3).
            05 FILLER          PIC X(2).
            05 F-NOM           PIC X(9).
            05 F-PRENOM        PIC X(9).
+           05 F-NAISSANCE.
+               10 F-MOIS       PIC 99.
+               10 F-JOUR       PIC 99.
+               10 F-ANNEE      PIC 9(4).
+           05 F-DEBORDEMENT   PIC X(30).
+
+      *Définition du fichier recherche, un nom de famille par ligne
+       FD FICHIER-RECHERCHE.
+       01 F-NOM-RECHERCHE     PIC X(9).
+
+      *Définition du fichier feuille-recherche, une ligne par élève
+      *trouvé reprenant sa classe, son nom et son prénom
+       FD FICHIER-RESULTATS.
+       01 F-RESULTAT.
+           05 F-CLASSE-RESULTAT   PIC X(3).
+           05 FILLER              PIC X.
+           05 F-NOM-RESULTAT      PIC X(9).
+           05 FILLER              PIC X.
+           05 F-PRENOM-RESULTAT   PIC X(9).
+
+      *Définition du fichier rejets, une ligne par nom/prénom tronqué
+       FD FICHIER-REJETS.
+       01 F-REJET             PIC X(80).
 
 
        WORKING-STORAGE SECTION.
 
-      *Tableaux ayant 2 classes qui ont chacun 6 élèves ayant chacun
-      *un nom et un prénom 
+      *Tableau des classes réellement présentes dans le fichier et du
+      *nombre d'élèves de chacune, découvert au premier passage sur
+      *input-classes.txt. L'école comptant désormais de CP à CM2, la
+      *table n'est plus figée à un CM1/CM2 binaire mais dimensionnée
+      *sur les valeurs de F-CLASSE réellement rencontrées
+       01 WS-CLASSES-INFO.
+           05 WS-CLASSE-INFO            OCCURS 1 TO 20 TIMES
+               DEPENDING ON WS-NB-CLASSES.
+               10 WS-NOM-CLASSE         PIC X(3).
+               10 WS-NB-ELEVES-CLASSE   PIC 9(3)        VALUE 0.
+               10 WS-INDEX-REMPLISSAGE  PIC 9(3)        VALUE 0.
+
+      *Tableau des élèves de chaque classe, dimensionné une fois le
+      *nombre de classes et l'effectif maximum connus (après le premier
+      *passage), puis rempli lors du second passage
        01 WS-ELEVES-TAB.
-           05 WS-CLASSE                 OCCURS 2 TIMES.
-               10 WS-ELEVE              OCCURS 8 TIMES.
+           05 WS-CLASSE                 OCCURS 1 TO 20 TIMES
+               DEPENDING ON WS-NB-CLASSES.
+               10 WS-ELEVE              OCCURS 1 TO 99 TIMES
+                   DEPENDING ON WS-MAX-ELEVE.
                    15 WS-NOM-ELEVE      PIC X(9).
                    15 WS-PRENOM-ELEVE   PIC X(9).
+                   15 WS-NAISSANCE-ELEVE.
+                       20 WS-JOUR-ELEVE  PIC 99.
+                       20 WS-MOIS-ELEVE  PIC 99.
+                       20 WS-ANNEE-ELEVE PIC 9(4).
 
+      *Nombre de classes distinctes réellement trouvées dans le fichier
+       77 WS-NB-CLASSES                 PIC 9(3)             VALUE 1.
       *Index de la classe
-       77 WS-INDEX-CLASSE               PIC 9.
-      *Index des élèves 
-       77 WS-INDEX-ELEVE                PIC 9.
-      *Index des élèves de la classe de CM1 
-       77 WS-INDEX-ELEVE-1              PIC 9                VALUE 0.
-      *Index des élèves de la classe de CM2 
-       77 WS-INDEX-ELEVE-2              PIC 9                VALUE 0.
-      *Boolean vérifiant si le fichier est fini 
+       77 WS-INDEX-CLASSE               PIC 9(3).
+      *Index des élèves
+       77 WS-INDEX-ELEVE                PIC 99.
+      *Boolean vérifiant si le fichier est fini
        77 WS-EOF                        PIC X                VALUE "F".
-      *Variable du nombre maximal d'élèves dans une classe 
-       77 WS-MAX-ELEVE                  PIC 9.
-       77 WS-INPUT                      PIC X(9).
+      *Variable du nombre maximal d'élèves dans une classe, calculée au
+      *premier passage et servant à dimensionner le tableau
+       77 WS-MAX-ELEVE                  PIC 99               VALUE 1.
+      *Boolean vérifiant si le fichier recherche est fini
+       77 WS-FIN-RECHERCHE              PIC X                VALUE "F".
+
+      *Compteurs du total de contrôle affiché à la fermeture des
+      *fichiers : élèves lus au second passage, et parmi eux ceux
+      *dont le nom ou le prénom a débordé et a donc été rejeté dans
+      *rejets-classes.txt
+       77 WS-NB-LUS                     PIC 9(3)             VALUE 0.
+       77 WS-NB-REJETS                  PIC 9(3)             VALUE 0.
+       77 WS-NB-CONSERVES               PIC 9(3)             VALUE 0.
+
+      *Groupe de variable contenant la date actuelle, et age calculé,
+      *repris tels quels de lirepers.cbl pour le calcul d'age à
+      *l'affichage
+       01 WS-CURRENT-DATE.
+           05 WS-CURRENT-YEAR  PIC 9(4).
+           05 WS-CURRENT-MONTH PIC 99.
+           05 WS-CURRENT-DAY   PIC 99.
+       77 WS-AGE               PIC 99.
 
 
       ******************************************************************
 
        PROCEDURE DIVISION.
 
-      *Ouverture du fichier
+      *Premier passage sur le fichier : il ne sert qu'à découvrir les
+      *classes distinctes présentes et à compter les élèves de chacune
+      *d'elles, afin de dimensionner WS-ELEVES-TAB avant de le remplir
            OPEN INPUT FICHIER-CLASSES.
 
-      *Boucle permettant d'itérer chaque ligne du fichier
+           MOVE 0 TO WS-NB-CLASSES.
+
            PERFORM UNTIL WS-EOF = "T"
 
-      *Instruction permettant de lire le fichier
                READ FICHIER-CLASSES
 
-      *A la fin du fichier on change la variable WS-EOF
                    AT END
                        MOVE "T" TO WS-EOF
 
-      *Sinon on associe les données du fichier au tableau
                    NOT AT END
+                       PERFORM 0050-TROUVE-OU-CREE-CLASSE
+                       ADD 1 TO WS-NB-ELEVES-CLASSE(WS-INDEX-CLASSE)
+
+               END-READ
+
+           END-PERFORM.
+
+           CLOSE FICHIER-CLASSES.
+
+           IF WS-NB-CLASSES = 0
+               MOVE 1 TO WS-NB-CLASSES
+           END-IF.
+
+      *Calcul du nombre maximal d'élèves parmi toutes les classes
+      *trouvées, afin de dimensionner WS-ELEVES-TAB une bonne fois pour
+      *toutes avant d'y écrire la moindre donnée
+           PERFORM VARYING WS-INDEX-CLASSE FROM 1 BY 1
+               UNTIL WS-INDEX-CLASSE > WS-NB-CLASSES
+
+               IF WS-NB-ELEVES-CLASSE(WS-INDEX-CLASSE) > WS-MAX-ELEVE
+                   MOVE WS-NB-ELEVES-CLASSE(WS-INDEX-CLASSE)
+                       TO WS-MAX-ELEVE
+               END-IF
+
+           END-PERFORM.
 
-      *Condition vérifiant la classe de l'élève est CM1             
-                       IF F-CLASSE = "CM1"
-
-      *Si oui on associe l'index de la classe à 1 puis on augmente de 1
-      *l'index des élèves de la classe 1 pour l'associer à l'index des
-      *élèves
-                          MOVE 1 TO WS-INDEX-CLASSE
-                          ADD 1 TO WS-INDEX-ELEVE-1
-                          MOVE WS-INDEX-ELEVE-1 TO WS-INDEX-ELEVE
-                   
-                       ELSE 
-
-      *Si non on associe l'index de la classe à 2 puis on augmente de 1
-      *l'index des élèves de la classe 2 pour l'associer à l'index des
-      *élèves  
-                          MOVE 2 TO WS-INDEX-CLASSE
-                          ADD 1 TO WS-INDEX-ELEVE-2
-                          MOVE WS-INDEX-ELEVE-2 TO WS-INDEX-ELEVE 
+      *Second passage : on relit le fichier pour remplir WS-ELEVES-TAB,
+      *désormais correctement dimensionné. WS-INDEX-REMPLISSAGE sert de
+      *compteur de remplissage indépendant des effectifs déjà connus
+           MOVE "F" TO WS-EOF.
 
+           OPEN INPUT FICHIER-CLASSES.
+           OPEN OUTPUT FICHIER-REJETS.
+
+           PERFORM UNTIL WS-EOF = "T"
+
+               READ FICHIER-CLASSES
+
+                   AT END
+                       MOVE "T" TO WS-EOF
+
+                   NOT AT END
+                       PERFORM 0060-TROUVE-CLASSE
+                       ADD 1 TO WS-NB-LUS
+
+      *L'enregistrement est purement positionnel, sans délimiteur :
+      *un nom ou prénom trop long pour tenir dans ses 9 colonnes ne
+      *déborde pas proprement sur F-DEBORDEMENT, il décale tous les
+      *champs suivants (prénom, naissance) d'autant de colonnes. On
+      *ne peut donc pas se fier à un déversement dans F-DEBORDEMENT
+      *pour détecter ce cas : un nom/prénom qui occupe la totalité
+      *de ses 9 colonnes (dernier caractère non blanc) est déjà
+      *suspect de troncature, et l'enregistrement est rejeté avant
+      *d'être recopié dans le tableau plutôt qu'après
+                       IF F-NOM(9:1) NOT = SPACE
+                           OR F-PRENOM(9:1) NOT = SPACE
+                           OR F-DEBORDEMENT NOT = SPACES
+
+                           MOVE SPACES TO F-REJET
+                           STRING "Classe " F-CLASSE
+                                  " : nom/prénom tronqué -> "
+                                  F-NOM F-PRENOM F-DEBORDEMENT
+                                  INTO F-REJET
+                           END-STRING
+                           WRITE F-REJET
+                           ADD 1 TO WS-NB-REJETS
+                           SUBTRACT 1
+                               FROM WS-NB-ELEVES-CLASSE(WS-INDEX-CLASSE)
+
+                       ELSE
+                           ADD 1
+                               TO WS-INDEX-REMPLISSAGE(WS-INDEX-CLASSE)
+                           MOVE WS-INDEX-REMPLISSAGE(WS-INDEX-CLASSE)
+                               TO WS-INDEX-ELEVE
+                           MOVE F-NOM
+                               TO WS-NOM-ELEVE
+                                   (WS-INDEX-CLASSE, WS-INDEX-ELEVE)
+                           MOVE F-PRENOM
+                               TO WS-PRENOM-ELEVE
+                                   (WS-INDEX-CLASSE, WS-INDEX-ELEVE)
+                           MOVE F-JOUR
+                               TO WS-JOUR-ELEVE
+                                   (WS-INDEX-CLASSE, WS-INDEX-ELEVE)
+                           MOVE F-MOIS
+                               TO WS-MOIS-ELEVE
+                                   (WS-INDEX-CLASSE, WS-INDEX-ELEVE)
+                           MOVE F-ANNEE
+                               TO WS-ANNEE-ELEVE
+                                   (WS-INDEX-CLASSE, WS-INDEX-ELEVE)
                        END-IF
-      
-      *Ensuite on associe les valeurs du fichier au tableaux aux index
-      *associé
-                       MOVE F-NOM 
-                           TO WS-NOM-ELEVE
-                               (WS-INDEX-CLASSE, WS-INDEX-ELEVE)
-                       MOVE F-PRENOM 
-                           TO WS-PRENOM-ELEVE
-                               (WS-INDEX-CLASSE, WS-INDEX-ELEVE)
 
                END-READ
 
            END-PERFORM.
 
-      *Fermeture du fichier
+      *Fermeture des fichiers
            CLOSE FICHIER-CLASSES.
+           CLOSE FICHIER-REJETS.
 
-      *Condition vérifiant quelle index est le plus élevé pour 
-      *l'associer au nombre max d'élèves
-           IF WS-INDEX-ELEVE-1 > WS-INDEX-ELEVE-2
-           
-               MOVE WS-INDEX-ELEVE-1 TO WS-MAX-ELEVE
-
-           ELSE 
-
-               MOVE WS-INDEX-ELEVE-2 TO WS-MAX-ELEVE
+      *Total de contrôle : élèves lus, conservés dans WS-ELEVES-TAB
+      *(même les noms/prénoms tronqués, qui restent utilisables) et
+      *rejetés dans rejets-classes.txt pour signalement
+           SUBTRACT WS-NB-REJETS FROM WS-NB-LUS
+               GIVING WS-NB-CONSERVES.
 
-           END-IF.    
+           DISPLAY "Élèves lus : " WS-NB-LUS
+           DISPLAY "Élèves conservés : " WS-NB-CONSERVES
+           DISPLAY "Élèves en rejet (tronqués) : " WS-NB-REJETS.
 
       *Boucle itérant sur les classes pour l'affichage
-           PERFORM VARYING WS-INDEX-CLASSE FROM 1 BY 1 
-               UNTIL WS-INDEX-CLASSE > 2
+           PERFORM VARYING WS-INDEX-CLASSE FROM 1 BY 1
+               UNTIL WS-INDEX-CLASSE > WS-NB-CLASSES
 
       *Affichage de la classe actuelle
-               DISPLAY "Classe de CM" WS-INDEX-CLASSE
-      
-      *Boucle itérant sur les élèves pour l'affichage s'arrêtant si
-      *on dépasse le nombre max d'élèves ou si il n'y a pas d'élèves
-               PERFORM VARYING WS-INDEX-ELEVE FROM 1 BY 1 
-                   UNTIL WS-INDEX-ELEVE > WS-MAX-ELEVE
-                   OR WS-NOM-ELEVE(WS-INDEX-CLASSE,WS-INDEX-ELEVE) 
-                   EQUAL SPACES
-      
+               DISPLAY "Classe de " WS-NOM-CLASSE(WS-INDEX-CLASSE)
+
+      *Boucle itérant sur les élèves de la classe pour l'affichage
+               PERFORM VARYING WS-INDEX-ELEVE FROM 1 BY 1
+                   UNTIL WS-INDEX-ELEVE
+                       > WS-NB-ELEVES-CLASSE(WS-INDEX-CLASSE)
+
       *Affichage des noms et prénoms de chaque élèves
-                   DISPLAY "Nom : " 
+                   DISPLAY "Nom : "
                        WS-NOM-ELEVE(WS-INDEX-CLASSE,WS-INDEX-ELEVE)
                    SPACE WITH NO ADVANCING
-                   DISPLAY ", Prénom : " 
-                       WS-PRENOM-ELEVE(WS-INDEX-CLASSE,WS-INDEX-ELEVE)    
-      
+                   DISPLAY ", Prénom : "
+                       WS-PRENOM-ELEVE(WS-INDEX-CLASSE,WS-INDEX-ELEVE)
+
+                   PERFORM 0080-CALCUL-AGE THRU 0080-CALCUL-AGE-END
+                   DISPLAY "Age : " WS-AGE " ans"
+
                END-PERFORM
-      
+
+           END-PERFORM.
+
+      *Recherche par lot : chaque nom de famille lu dans
+      *recherche.txt est cherché parmi tous les élèves connus, et
+      *chaque élève trouvé est écrit dans feuille-recherche.txt plutôt
+      *que d'être seulement affiché, pour permettre à la secrétaire de
+      *traiter toute une liste de familles en une seule exécution
+           OPEN INPUT FICHIER-RECHERCHE.
+           OPEN OUTPUT FICHIER-RESULTATS.
+
+           PERFORM UNTIL WS-FIN-RECHERCHE = "T"
+
+               READ FICHIER-RECHERCHE
+
+                   AT END
+                       MOVE "T" TO WS-FIN-RECHERCHE
+
+                   NOT AT END
+                       PERFORM 0070-RECHERCHE-NOM
+
+               END-READ
+
            END-PERFORM.
 
-      *Affichage de l'instruction et saisi de l'utilisateur
-           DISPLAY "Entrez un nom à cherché".
-           ACCEPT WS-INPUT.
-
-      *Boucle itérant sur les classes pour la recherche
-           PERFORM VARYING WS-INDEX-CLASSE FROM 1 BY 1 
-               UNTIL WS-INDEX-CLASSE > 2
-      
-      *Boucle itérant sur les élèves pour l'affichage s'arrêtant si
-      *on dépasse le nombre max d'élèves ou si il n'y a pas d'élèves
-               PERFORM VARYING WS-INDEX-ELEVE FROM 1 BY 1 
-                   UNTIL WS-INDEX-ELEVE > WS-MAX-ELEVE
-                   OR WS-NOM-ELEVE(WS-INDEX-CLASSE,WS-INDEX-ELEVE) 
-                   EQUAL SPACES
-      
-      *Condition vérifiant si la saisi est égal à un nom et afficher
-      *le prénom si la condition est vérifiée
+           CLOSE FICHIER-RECHERCHE.
+           CLOSE FICHIER-RESULTATS.
+
+      *GOBACK plutôt que STOP RUN : ce programme peut désormais aussi
+      *être enchaîné depuis bilanjour.cbl comme sous-programme, sans
+      *rien changer à son comportement lorsqu'il est lancé seul
+           GOBACK.
+
+      ******************************************************************
+
+      *Paragraphe recherchant F-CLASSE parmi les classes déjà connues ;
+      *si elle n'existe pas encore on l'ajoute. Laisse WS-INDEX-CLASSE
+      *positionné sur la classe de l'élève courant
+       0050-TROUVE-OU-CREE-CLASSE.
+
+           PERFORM 0060-TROUVE-CLASSE.
+
+           IF WS-INDEX-CLASSE = 0
+               ADD 1 TO WS-NB-CLASSES
+               MOVE WS-NB-CLASSES TO WS-INDEX-CLASSE
+               MOVE F-CLASSE TO WS-NOM-CLASSE(WS-INDEX-CLASSE)
+               MOVE 0 TO WS-NB-ELEVES-CLASSE(WS-INDEX-CLASSE)
+               MOVE 0 TO WS-INDEX-REMPLISSAGE(WS-INDEX-CLASSE)
+           END-IF
+       .
+
+      ******************************************************************
+
+      *Paragraphe recherchant F-CLASSE parmi les classes déjà connues,
+      *sans en créer de nouvelle. Laisse WS-INDEX-CLASSE à zéro si
+      *aucune classe ne correspond
+       0060-TROUVE-CLASSE.
+
+           MOVE 0 TO WS-INDEX-CLASSE.
+
+           PERFORM VARYING WS-INDEX-ELEVE FROM 1 BY 1
+               UNTIL WS-INDEX-ELEVE > WS-NB-CLASSES
+
+               IF WS-NOM-CLASSE(WS-INDEX-ELEVE) = F-CLASSE
+                   MOVE WS-INDEX-ELEVE TO WS-INDEX-CLASSE
+               END-IF
+
+           END-PERFORM
+       .
+
+      ******************************************************************
+
+      *Paragraphe recherchant F-NOM-RECHERCHE parmi tous les élèves de
+      *toutes les classes, et écrivant une ligne dans
+      *feuille-recherche.txt pour chaque élève trouvé
+       0070-RECHERCHE-NOM.
+
+           PERFORM VARYING WS-INDEX-CLASSE FROM 1 BY 1
+               UNTIL WS-INDEX-CLASSE > WS-NB-CLASSES
+
+               PERFORM VARYING WS-INDEX-ELEVE FROM 1 BY 1
+                   UNTIL WS-INDEX-ELEVE
+                       > WS-NB-ELEVES-CLASSE(WS-INDEX-CLASSE)
+
                    IF WS-NOM-ELEVE(WS-INDEX-CLASSE,WS-INDEX-ELEVE)
-                       EQUAL WS-INPUT
-                      DISPLAY "Prénom : "
-                        WS-PRENOM-ELEVE(WS-INDEX-CLASSE,WS-INDEX-ELEVE)
-                   END-IF    
-      
+                       EQUAL F-NOM-RECHERCHE
+                       MOVE SPACES TO F-RESULTAT
+                       MOVE WS-NOM-CLASSE(WS-INDEX-CLASSE)
+                           TO F-CLASSE-RESULTAT
+                       MOVE WS-NOM-ELEVE
+                           (WS-INDEX-CLASSE, WS-INDEX-ELEVE)
+                           TO F-NOM-RESULTAT
+                       MOVE WS-PRENOM-ELEVE
+                           (WS-INDEX-CLASSE, WS-INDEX-ELEVE)
+                           TO F-PRENOM-RESULTAT
+                       WRITE F-RESULTAT
+                   END-IF
+
                END-PERFORM
-      
-           END-PERFORM.     
-           
 
-           STOP RUN.     
+           END-PERFORM
+       .
+
+      ******************************************************************
+
+      *Paragraphe calculant l'age de l'élève à WS-INDEX-CLASSE /
+      *WS-INDEX-ELEVE à partir de la date du jour et de sa date de
+      *naissance, repris de 0200-CALCUL-AGE dans lirepers.cbl
+       0080-CALCUL-AGE.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+
+           SUBTRACT WS-ANNEE-ELEVE(WS-INDEX-CLASSE,WS-INDEX-ELEVE)
+               FROM WS-CURRENT-YEAR GIVING WS-AGE
+
+           IF WS-CURRENT-MONTH
+               < WS-MOIS-ELEVE(WS-INDEX-CLASSE,WS-INDEX-ELEVE)
+               OR (WS-CURRENT-MONTH
+                   = WS-MOIS-ELEVE(WS-INDEX-CLASSE,WS-INDEX-ELEVE)
+               AND WS-CURRENT-DAY
+                   < WS-JOUR-ELEVE(WS-INDEX-CLASSE,WS-INDEX-ELEVE))
+
+               SUBTRACT 1 FROM WS-AGE GIVING WS-AGE
 
+           END-IF
+       .
 
-       
\ No newline at end of file
+      *Fin du paragraphe
+       0080-CALCUL-AGE-END.
+           EXIT
+       .
