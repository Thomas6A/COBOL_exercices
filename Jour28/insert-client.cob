@@ -1,13 +1,36 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. INSERT-CLIENT.
 
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+      *Fichier de chargement par lot, un client par ligne, dans le
+      *même style à colonnes fixes que clients.txt de command.cbl
+       SELECT FICHIER-CLIENTS-BATCH ASSIGN TO "clients-batch.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+
+       FILE SECTION.
+
+       FD FICHIER-CLIENTS-BATCH.
+       01 F-CLIENT-BATCH.
+           05 F-NOM-BATCH       PIC X(30).
+           05 FILLER            PIC X.
+           05 F-PRENOM-BATCH    PIC X(30).
+           05 FILLER            PIC X.
+           05 F-EMAIL-BATCH     PIC X(30).
+
        WORKING-STORAGE SECTION.
 
 OCESQL*EXEC SQL BEGIN DECLARE SECTION END-EXEC.
        01  CLIENT-NOM     PIC X(30).
        01  CLIENT-PRENOM  PIC X(30).
        01  CLIENT-EMAIL   PIC X(30).
+       01  WS-NB-CLIENTS  PIC S9(9) COMP-5.
        01  USERNAME       PIC X(30) VALUE "postgres".
        01  PASSWD         PIC X(30) VALUE "mdp".
        01  DBNAME         PIC X(10) VALUE "testdb".
@@ -22,6 +45,24 @@ OCESQL     02  FILLER PIC X(062) VALUE "INSERT INTO clients (nom, pren"
 OCESQL  &  "om, email) VALUES ( $1, $2, $3 )".
 OCESQL     02  FILLER PIC X(1) VALUE X"00".
 OCESQL*
+OCESQL*
+OCESQL 01  SQ0002.
+OCESQL     02  FILLER PIC X(056) VALUE "SELECT COUNT(*) FROM clients "
+OCESQL  &  "WHERE email = $1".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+
+      *Variable de sélection du mode d'exécution : 1 = saisie d'un
+      *client au clavier, 2 = chargement par lot depuis
+      *clients-batch.txt
+       01  WS-MODE            PIC 9         VALUE 0.
+       01  WS-EOF-CLIENTS     PIC X         VALUE 'F'.
+      *Compteurs du bilan de fin de lot
+       01  WS-NB-LUS          PIC 9(5)      VALUE 0.
+       01  WS-NB-INSERES      PIC 9(5)      VALUE 0.
+       01  WS-NB-DOUBLONS     PIC 9(5)      VALUE 0.
+       01  WS-NB-ERREURS      PIC 9(5)      VALUE 0.
+
        PROCEDURE DIVISION.
        DISPLAY "Connexion à la base de données...".
 OCESQL*EXEC SQL
@@ -41,48 +82,201 @@ OCESQL     END-CALL.
            STOP RUN
        END-IF.
 
-       DISPLAY "Entrez le nom du client : ".
-       ACCEPT CLIENT-NOM.
-       DISPLAY "Entrez le prénom du client : ".
-       ACCEPT CLIENT-PRENOM.
-       DISPLAY "Entrez l'email du client : ".
-       ACCEPT CLIENT-EMAIL.
+       DISPLAY "1. Saisir un client au clavier".
+       DISPLAY "2. Charger un lot depuis clients-batch.txt".
+       ACCEPT WS-MODE.
 
-OCESQL*EXEC SQL
-OCESQL*     INSERT INTO clients (nom, prenom, email)
-OCESQL*     VALUES (:CLIENT-NOM, :CLIENT-PRENOM, :CLIENT-EMAIL)
-OCESQL*END-EXEC.
+       IF WS-MODE = 2
+
+           OPEN INPUT FICHIER-CLIENTS-BATCH
+
+           PERFORM UNTIL WS-EOF-CLIENTS = 'T'
+
+               READ FICHIER-CLIENTS-BATCH
+
+                   AT END
+                       MOVE 'T' TO WS-EOF-CLIENTS
+
+                   NOT AT END
+                       ADD 1 TO WS-NB-LUS
+                       MOVE F-NOM-BATCH    TO CLIENT-NOM
+                       MOVE F-PRENOM-BATCH TO CLIENT-PRENOM
+                       MOVE F-EMAIL-BATCH  TO CLIENT-EMAIL
+
+      *Vérification d'un email déjà présent avant l'insertion
+OCESQL*                    EXEC SQL
+OCESQL*                        SELECT COUNT(*) INTO :WS-NB-CLIENTS
+OCESQL*                        FROM clients WHERE email = :CLIENT-EMAIL
+OCESQL*                    END-EXEC
+OCESQL                     CALL "OCESQLStartSQL"
+OCESQL                     END-CALL
+OCESQL                     CALL "OCESQLSetSQLParams" USING
+OCESQL                          BY VALUE 16
+OCESQL                          BY VALUE 30
+OCESQL                          BY VALUE 0
+OCESQL                          BY REFERENCE CLIENT-EMAIL
+OCESQL                     END-CALL
+OCESQL                     CALL "OCESQLExecParams" USING
+OCESQL                          BY REFERENCE SQLCA
+OCESQL                          BY REFERENCE SQ0002
+OCESQL                          BY VALUE 1
+OCESQL                     END-CALL
+OCESQL                     CALL "OCESQLSetResultParams" USING
+OCESQL                          BY VALUE 1
+OCESQL                          BY VALUE 9
+OCESQL                          BY VALUE 0
+OCESQL                          BY REFERENCE WS-NB-CLIENTS
+OCESQL                     END-CALL
+OCESQL                     CALL "OCESQLGetSQLResult" USING
+OCESQL                          BY REFERENCE SQLCA
+OCESQL                     END-CALL
+OCESQL                     CALL "OCESQLEndSQL"
+OCESQL                     END-CALL
+
+                       IF SQLCODE NOT = 0
+                           ADD 1 TO WS-NB-ERREURS
+                       ELSE IF WS-NB-CLIENTS > 0
+                           ADD 1 TO WS-NB-DOUBLONS
+                       ELSE
+
+OCESQL*                        EXEC SQL
+OCESQL*                            INSERT INTO clients
+OCESQL*                                (nom, prenom, email)
+OCESQL*                            VALUES (:CLIENT-NOM, :CLIENT-PRENOM,
+OCESQL*                                    :CLIENT-EMAIL)
+OCESQL*                        END-EXEC
+OCESQL                         CALL "OCESQLStartSQL"
+OCESQL                         END-CALL
+OCESQL                         CALL "OCESQLSetSQLParams" USING
+OCESQL                              BY VALUE 16
+OCESQL                              BY VALUE 30
+OCESQL                              BY VALUE 0
+OCESQL                              BY REFERENCE CLIENT-NOM
+OCESQL                         END-CALL
+OCESQL                         CALL "OCESQLSetSQLParams" USING
+OCESQL                              BY VALUE 16
+OCESQL                              BY VALUE 30
+OCESQL                              BY VALUE 0
+OCESQL                              BY REFERENCE CLIENT-PRENOM
+OCESQL                         END-CALL
+OCESQL                         CALL "OCESQLSetSQLParams" USING
+OCESQL                              BY VALUE 16
+OCESQL                              BY VALUE 30
+OCESQL                              BY VALUE 0
+OCESQL                              BY REFERENCE CLIENT-EMAIL
+OCESQL                         END-CALL
+OCESQL                         CALL "OCESQLExecParams" USING
+OCESQL                              BY REFERENCE SQLCA
+OCESQL                              BY REFERENCE SQ0001
+OCESQL                              BY VALUE 3
+OCESQL                         END-CALL
+OCESQL                         CALL "OCESQLEndSQL"
+OCESQL                         END-CALL
+
+                           IF SQLCODE = 0
+                               ADD 1 TO WS-NB-INSERES
+                           ELSE
+                               ADD 1 TO WS-NB-ERREURS
+                           END-IF
+
+                       END-IF
+
+               END-READ
+
+           END-PERFORM
+
+           CLOSE FICHIER-CLIENTS-BATCH
+
+           DISPLAY "Lot terminé : " WS-NB-LUS " lu(s), "
+               WS-NB-INSERES " inséré(s), " WS-NB-DOUBLONS
+               " doublon(s) ignoré(s), " WS-NB-ERREURS " erreur(s)."
+
+       ELSE
+
+           DISPLAY "Entrez le nom du client : ".
+           ACCEPT CLIENT-NOM.
+           DISPLAY "Entrez le prénom du client : ".
+           ACCEPT CLIENT-PRENOM.
+           DISPLAY "Entrez l'email du client : ".
+           ACCEPT CLIENT-EMAIL.
+
+      *Vérification d'un email déjà présent avant l'insertion
+OCESQL*    EXEC SQL
+OCESQL*        SELECT COUNT(*) INTO :WS-NB-CLIENTS
+OCESQL*        FROM clients WHERE email = :CLIENT-EMAIL
+OCESQL*    END-EXEC.
 OCESQL     CALL "OCESQLStartSQL"
 OCESQL     END-CALL
 OCESQL     CALL "OCESQLSetSQLParams" USING
 OCESQL          BY VALUE 16
 OCESQL          BY VALUE 30
 OCESQL          BY VALUE 0
-OCESQL          BY REFERENCE CLIENT-NOM
+OCESQL          BY REFERENCE CLIENT-EMAIL
 OCESQL     END-CALL
-OCESQL     CALL "OCESQLSetSQLParams" USING
-OCESQL          BY VALUE 16
-OCESQL          BY VALUE 30
-OCESQL          BY VALUE 0
-OCESQL          BY REFERENCE CLIENT-PRENOM
+OCESQL     CALL "OCESQLExecParams" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0002
+OCESQL          BY VALUE 1
 OCESQL     END-CALL
-OCESQL     CALL "OCESQLSetSQLParams" USING
-OCESQL          BY VALUE 16
-OCESQL          BY VALUE 30
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 1
+OCESQL          BY VALUE 9
 OCESQL          BY VALUE 0
-OCESQL          BY REFERENCE CLIENT-EMAIL
+OCESQL          BY REFERENCE WS-NB-CLIENTS
 OCESQL     END-CALL
-OCESQL     CALL "OCESQLExecParams" USING
+OCESQL     CALL "OCESQLGetSQLResult" USING
 OCESQL          BY REFERENCE SQLCA
-OCESQL          BY REFERENCE SQ0001
-OCESQL          BY VALUE 3
 OCESQL     END-CALL
 OCESQL     CALL "OCESQLEndSQL"
 OCESQL     END-CALL.
-       IF SQLCODE = 0
-           DISPLAY "Insertion réussie."
-       ELSE
-           DISPLAY "Erreur d'insertion SQLCODE: " SQLCODE
+
+           IF SQLCODE NOT = 0
+               DISPLAY "Erreur de vérification SQLCODE: " SQLCODE
+           ELSE IF WS-NB-CLIENTS > 0
+               DISPLAY "Un client avec cet email existe déjà, "
+                   "insertion annulée."
+           ELSE
+
+OCESQL*        EXEC SQL
+OCESQL*            INSERT INTO clients (nom, prenom, email)
+OCESQL*            VALUES (:CLIENT-NOM, :CLIENT-PRENOM, :CLIENT-EMAIL)
+OCESQL*        END-EXEC.
+OCESQL         CALL "OCESQLStartSQL"
+OCESQL         END-CALL
+OCESQL         CALL "OCESQLSetSQLParams" USING
+OCESQL              BY VALUE 16
+OCESQL              BY VALUE 30
+OCESQL              BY VALUE 0
+OCESQL              BY REFERENCE CLIENT-NOM
+OCESQL         END-CALL
+OCESQL         CALL "OCESQLSetSQLParams" USING
+OCESQL              BY VALUE 16
+OCESQL              BY VALUE 30
+OCESQL              BY VALUE 0
+OCESQL              BY REFERENCE CLIENT-PRENOM
+OCESQL         END-CALL
+OCESQL         CALL "OCESQLSetSQLParams" USING
+OCESQL              BY VALUE 16
+OCESQL              BY VALUE 30
+OCESQL              BY VALUE 0
+OCESQL              BY REFERENCE CLIENT-EMAIL
+OCESQL         END-CALL
+OCESQL         CALL "OCESQLExecParams" USING
+OCESQL              BY REFERENCE SQLCA
+OCESQL              BY REFERENCE SQ0001
+OCESQL              BY VALUE 3
+OCESQL         END-CALL
+OCESQL         CALL "OCESQLEndSQL"
+OCESQL         END-CALL
+
+               IF SQLCODE = 0
+                   DISPLAY "Insertion réussie."
+               ELSE
+                   DISPLAY "Erreur d'insertion SQLCODE: " SQLCODE
+               END-IF
+
+           END-IF
+
        END-IF.
 
 OCESQL*EXEC SQL COMMIT END-EXEC.
@@ -95,5 +289,3 @@ OCESQL     END-CALL
 OCESQL     CALL "OCESQLEndSQL"
 OCESQL     END-CALL.
        STOP RUN.
-       STOP RUN.
-       STOP RUN.
